@@ -2,10 +2,109 @@
        PROGRAM-ID. RETIREMENT-PERFORMANCE.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "documents\PERFHIST.DAT"
+               FILE STATUS IS HIST-FILE-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY.
+
+           SELECT BATCH-INPUT-FILE ASSIGN TO "documents\PERFBATCH.DAT"
+               FILE STATUS IS BATCH-INPUT-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO "documents\PERFRPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "documents\PERFAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  HIST-KEY.
+               10  HIST-ACCOUNT           PIC X(10).
+               10  HIST-RUN-DATE          PIC 9(08).
+           05  HIST-BEGIN-BALANCE         PIC 9(9)V99.
+           05  HIST-CURRENT-BALANCE       PIC 9(9)V99.
+           05  HIST-DOLLAR-GAIN           PIC S9(9)V99.
+           05  HIST-PERCENT-GAIN          PIC S9(3)V99.
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-REC.
+           05  BATCH-IN-ACCOUNT           PIC X(10).
+           05  BATCH-IN-BEGIN             PIC 9(9)V99.
+           05  BATCH-IN-CURRENT           PIC 9(9)V99.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                     PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                     PIC X(210).
+
        WORKING-STORAGE SECTION.
 
+       COPY AUDITREC.
+       COPY RPTHEAD.
+
+       01  WS-OPERATOR-ID     PIC X(08) VALUE "SYSTEM  ".
+
+       01  HIST-FILE-STATUS   PIC X(2).
+           88  HIST-FILENOTFOUND          VALUE "35".
+
+       01  BATCH-INPUT-STATUS PIC X(2).
+           88  BATCH-INPUT-FILENOTFOUND   VALUE "35".
+
+       01  ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  RUN-DATE           PIC 9(08) VALUE 0.
+       01  PRIOR-FOUND        PIC X     VALUE "N".
+       01  HIST-EOF           PIC X     VALUE "N".
+
+       01  BATCH-MODE-CHOICE  PIC X     VALUE "N".
+       01  BATCH-EOF          PIC X     VALUE "N".
+
+       01  TOTAL-BEGIN        PIC 9(9)V99  VALUE 0.
+       01  TOTAL-CURRENT      PIC 9(9)V99  VALUE 0.
+       01  TOTAL-GAIN         PIC S9(9)V99 VALUE 0.
+       01  TOTAL-PERCENT      PIC S9(3)V99 VALUE 0.
+
+       01  BATCH-DETAIL-LINE.
+           05  BDL-ACCOUNT        PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BDL-BEGIN          PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BDL-CURRENT        PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BDL-GAIN           PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BDL-PERCENT        PIC ZZ9.99.
+           05  FILLER             PIC X(01) VALUE "%".
+
+       01  BATCH-TOTAL-LINE.
+           05  FILLER             PIC X(10) VALUE "PLAN TOTAL".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BTL-BEGIN          PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BTL-CURRENT        PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BTL-GAIN           PIC $$$,$$$,$$$.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  BTL-PERCENT        PIC ZZ9.99.
+           05  FILLER             PIC X(01) VALUE "%".
+
+       01  BATCH-HEADING-1.
+           05  FILLER             PIC X(10) VALUE "ACCOUNT".
+           05  FILLER             PIC X(08) VALUE SPACES.
+           05  FILLER             PIC X(15) VALUE "BEGIN BALANCE".
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  FILLER             PIC X(15) VALUE "CURRENT BALANCE".
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  FILLER             PIC X(12) VALUE "GAIN/LOSS".
+           05  FILLER             PIC X(03) VALUE SPACES.
+           05  FILLER             PIC X(07) VALUE "PERCENT".
+
        01  BEGIN-BALANCE      PIC 9(9)V99.
        01  CURRENT-BALANCE    PIC 9(9)V99.
        01  DOLLAR-GAIN        PIC S9(9)V99.
@@ -16,24 +115,146 @@
        01  DISPLAY-GAIN       PIC $$$,$$$,$$$.99.
        01  DISPLAY-PERCENT    PIC ZZ9.99.
 
+       01  MODE-CHOICE        PIC X     VALUE "I".
+
+       01  BENCHMARK-PERCENT  PIC S9(3)V99 VALUE 0.
+       01  RELATIVE-PERCENT   PIC S9(3)V99 VALUE 0.
+       01  DISPLAY-BENCHMARK  PIC ZZ9.99.
+       01  DISPLAY-RELATIVE   PIC -ZZ9.99.
+
+       01  PRIOR-COUNT           PIC 9(3)     VALUE 0.
+       01  FIRST-BEGIN-BALANCE   PIC 9(9)V99  VALUE 0.
+       01  CAGR-YEARS             PIC 9(3)     VALUE 0.
+       01  CAGR-RATE               PIC S9(3)V9999 VALUE 0.
+       01  CAGR-PERCENT            PIC S9(3)V99   VALUE 0.
+       01  DISPLAY-CAGR             PIC -ZZ9.99.
+
+       01  HOUSEHOLD-BEGIN    PIC 9(9)V99 VALUE 0.
+       01  HOUSEHOLD-CURRENT  PIC 9(9)V99 VALUE 0.
+       01  HOUSEHOLD-GAIN     PIC S9(9)V99 VALUE 0.
+       01  HOUSEHOLD-PERCENT  PIC S9(3)V99 VALUE 0.
+       01  DISPLAY-HSE-BEGIN  PIC $$$,$$$,$$$.99.
+       01  DISPLAY-HSE-CURRENT PIC $$$,$$$,$$$.99.
+       01  DISPLAY-HSE-GAIN   PIC $$$,$$$,$$$.99.
+       01  DISPLAY-HSE-PERCENT PIC ZZ9.99.
+
+      *> ---- batch/environment-variable input support ----
+      *> For an unattended run of the (I)nteractive single-account
+      *> path, set RETPERF_MODE, RETPERF_OPERATOR_ID, RETPERF_ACCOUNT,
+      *> RETPERF_BEGIN_BALANCE, RETPERF_CURRENT_BALANCE,
+      *> RETPERF_BENCHMARK_PCT, and RETPERF_CAGR_YEARS (only needed if
+      *> a prior snapshot exists). Any left unset fall back to the
+      *> normal interactive prompt. The (B)atch and (H)ousehold modes
+      *> already take their input from PERFBATCH.DAT or a terminal
+      *> loop and are not affected.
+       01  WS-ENV-CHECK       PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           DISPLAY "Enter Beginning Balance: ".
-           ACCEPT BEGIN-BALANCE.
+           PERFORM OPERATOR-SIGN-ON.
 
-           DISPLAY "Enter Current Balance: ".
-           ACCEPT CURRENT-BALANCE.
+           DISPLAY "Select mode - (I)nteractive single account, ".
+           DISPLAY "(B)atch input file, (H)ousehold aggregate: ".
+           PERFORM GET-MODE-CHOICE.
 
-           COMPUTE DOLLAR-GAIN = CURRENT-BALANCE - BEGIN-BALANCE.
+           EVALUATE MODE-CHOICE
+               WHEN "B"
+               WHEN "b"
+                   PERFORM BATCH-PROCESS
+               WHEN "H"
+               WHEN "h"
+                   PERFORM HOUSEHOLD-PROCESS
+               WHEN OTHER
+                   PERFORM INTERACTIVE-PROCESS
+           END-EVALUATE.
 
-           IF BEGIN-BALANCE NOT = 0
-               COMPUTE PERCENT-GAIN =
-                   (DOLLAR-GAIN / BEGIN-BALANCE) * 100
+           STOP RUN.
+
+      *> ---- batch/environment-variable input paragraphs ----
+      *> Each checks its environment variable first by ACCEPTing it
+      *> into an alphanumeric field: an unset variable ACCEPTs as
+      *> SPACES, while ACCEPTing it again straight into the real
+      *> numeric/alphanumeric field would silently zero the field
+      *> instead, with no way to tell "unset" from "entered zero".
+       GET-MODE-CHOICE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_MODE"
+           IF WS-ENV-CHECK = SPACES
+               ACCEPT MODE-CHOICE
            ELSE
-               MOVE 0 TO PERCENT-GAIN
+               ACCEPT MODE-CHOICE FROM ENVIRONMENT "RETPERF_MODE"
+           END-IF.
+
+       GET-ACCOUNT-NUMBER.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_ACCOUNT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter Account Number: "
+               ACCEPT ACCOUNT-NUMBER
+           ELSE
+               ACCEPT ACCOUNT-NUMBER FROM ENVIRONMENT "RETPERF_ACCOUNT"
+           END-IF.
+
+       GET-BEGIN-BALANCE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_BEGIN_BALANCE"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter Beginning Balance: "
+               ACCEPT BEGIN-BALANCE
+           ELSE
+               ACCEPT BEGIN-BALANCE
+                   FROM ENVIRONMENT "RETPERF_BEGIN_BALANCE"
+           END-IF.
+
+       GET-CURRENT-BALANCE.
+           ACCEPT WS-ENV-CHECK
+               FROM ENVIRONMENT "RETPERF_CURRENT_BALANCE"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter Current Balance: "
+               ACCEPT CURRENT-BALANCE
+           ELSE
+               ACCEPT CURRENT-BALANCE
+                   FROM ENVIRONMENT "RETPERF_CURRENT_BALANCE"
+           END-IF.
+
+       GET-BENCHMARK-PERCENT.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_BENCHMARK_PCT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter Benchmark Index Return Percent: "
+               ACCEPT BENCHMARK-PERCENT
+           ELSE
+               ACCEPT BENCHMARK-PERCENT
+                   FROM ENVIRONMENT "RETPERF_BENCHMARK_PCT"
+           END-IF.
+
+       OPERATOR-SIGN-ON.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_OPERATOR_ID"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Operator ID: "
+               ACCEPT WS-OPERATOR-ID
+           ELSE
+               ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT
+                   "RETPERF_OPERATOR_ID"
+           END-IF.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "SYSTEM  " TO WS-OPERATOR-ID
+           END-IF.
+
+       INTERACTIVE-PROCESS.
+           PERFORM GET-ACCOUNT-NUMBER.
+
+           PERFORM LOOKUP-PRIOR-BALANCE.
+
+           IF PRIOR-FOUND = "Y"
+               MOVE BEGIN-BALANCE TO DISPLAY-BEGIN
+               DISPLAY "Beginning Balance (from last run): "
+                   DISPLAY-BEGIN
+           ELSE
+               PERFORM GET-BEGIN-BALANCE
            END-IF.
 
+           PERFORM GET-CURRENT-BALANCE.
+
+           PERFORM COMPUTE-GAIN.
+
            MOVE BEGIN-BALANCE   TO DISPLAY-BEGIN.
            MOVE CURRENT-BALANCE TO DISPLAY-CURRENT.
            MOVE DOLLAR-GAIN     TO DISPLAY-GAIN.
@@ -41,10 +262,268 @@
 
            DISPLAY " ".
            DISPLAY "===== Retirement Account Performance =====".
+           DISPLAY "Account Number    : " ACCOUNT-NUMBER.
            DISPLAY "Beginning Balance : " DISPLAY-BEGIN.
            DISPLAY "Current Balance   : " DISPLAY-CURRENT.
            DISPLAY "Dollar Gain/Loss  : " DISPLAY-GAIN.
            DISPLAY "Percentage Gain   : " DISPLAY-PERCENT "%".
+
+           IF PRIOR-COUNT > 1
+               PERFORM COMPUTE-CAGR
+           END-IF.
+
            DISPLAY "==========================================".
 
-           STOP RUN.
+           PERFORM GET-BENCHMARK-PERCENT.
+
+           COMPUTE RELATIVE-PERCENT = PERCENT-GAIN - BENCHMARK-PERCENT.
+           MOVE BENCHMARK-PERCENT TO DISPLAY-BENCHMARK.
+           MOVE RELATIVE-PERCENT  TO DISPLAY-RELATIVE.
+
+           DISPLAY "Benchmark Return  : " DISPLAY-BENCHMARK "%".
+           DISPLAY "Relative to Bench : " DISPLAY-RELATIVE "%".
+           DISPLAY "==========================================".
+
+           PERFORM APPEND-HISTORY-RECORD.
+           PERFORM APPEND-AUDIT-RECORD.
+
+       BATCH-PROCESS.
+           MOVE "N" TO BATCH-EOF.
+           MOVE 0   TO TOTAL-BEGIN.
+           MOVE 0   TO TOTAL-CURRENT.
+           MOVE 0   TO TOTAL-GAIN.
+           OPEN INPUT  BATCH-INPUT-FILE.
+           IF BATCH-INPUT-FILENOTFOUND
+               DISPLAY "Cannot open batch input file - "
+                   "no accounts to reconcile."
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           STRING RUN-DATE(5:2) "/" RUN-DATE(7:2) "/" RUN-DATE(1:4)
+               DELIMITED BY SIZE INTO RPT-RUN-DATE.
+           MOVE "RETIREMENT PERFORMANCE BATCH" TO RPT-TITLE.
+           MOVE 1 TO RPT-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           WRITE PRINT-LINE FROM BATCH-HEADING-1.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           READ BATCH-INPUT-FILE
+               AT END MOVE "Y" TO BATCH-EOF
+           END-READ.
+           PERFORM BATCH-PROCESS-ACCOUNT
+               UNTIL BATCH-EOF = "Y".
+           PERFORM BATCH-PRINT-TOTAL.
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "Batch performance run complete.".
+
+       BATCH-PROCESS-ACCOUNT.
+           MOVE BATCH-IN-ACCOUNT TO ACCOUNT-NUMBER.
+           MOVE BATCH-IN-BEGIN   TO BEGIN-BALANCE.
+           MOVE BATCH-IN-CURRENT TO CURRENT-BALANCE.
+
+           PERFORM COMPUTE-GAIN.
+
+           ADD BEGIN-BALANCE   TO TOTAL-BEGIN.
+           ADD CURRENT-BALANCE TO TOTAL-CURRENT.
+           ADD DOLLAR-GAIN     TO TOTAL-GAIN.
+
+           PERFORM BATCH-PRINT-LINE.
+           PERFORM APPEND-HISTORY-RECORD.
+           PERFORM APPEND-AUDIT-RECORD.
+
+           READ BATCH-INPUT-FILE
+               AT END MOVE "Y" TO BATCH-EOF
+           END-READ.
+
+       BATCH-PRINT-LINE.
+           MOVE ACCOUNT-NUMBER TO BDL-ACCOUNT.
+           MOVE BEGIN-BALANCE  TO BDL-BEGIN.
+           MOVE CURRENT-BALANCE TO BDL-CURRENT.
+           MOVE DOLLAR-GAIN    TO BDL-GAIN.
+           MOVE PERCENT-GAIN   TO BDL-PERCENT.
+           WRITE PRINT-LINE FROM BATCH-DETAIL-LINE.
+
+       BATCH-PRINT-TOTAL.
+           IF TOTAL-BEGIN NOT = 0
+               COMPUTE TOTAL-PERCENT =
+                   (TOTAL-GAIN / TOTAL-BEGIN) * 100
+           ELSE
+               MOVE 0 TO TOTAL-PERCENT
+           END-IF.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE TOTAL-BEGIN   TO BTL-BEGIN.
+           MOVE TOTAL-CURRENT TO BTL-CURRENT.
+           MOVE TOTAL-GAIN    TO BTL-GAIN.
+           MOVE TOTAL-PERCENT TO BTL-PERCENT.
+           WRITE PRINT-LINE FROM BATCH-TOTAL-LINE.
+
+       HOUSEHOLD-PROCESS.
+           MOVE 0 TO HOUSEHOLD-BEGIN.
+           MOVE 0 TO HOUSEHOLD-CURRENT.
+           MOVE 0 TO HOUSEHOLD-GAIN.
+           DISPLAY "Enter account number (blank to finish): ".
+           ACCEPT ACCOUNT-NUMBER.
+           PERFORM HOUSEHOLD-PROCESS-ACCOUNT
+               UNTIL ACCOUNT-NUMBER = SPACES.
+           PERFORM HOUSEHOLD-PRINT-TOTAL.
+
+       HOUSEHOLD-PROCESS-ACCOUNT.
+           DISPLAY "Enter Beginning Balance: ".
+           ACCEPT BEGIN-BALANCE.
+           DISPLAY "Enter Current Balance: ".
+           ACCEPT CURRENT-BALANCE.
+
+           PERFORM COMPUTE-GAIN.
+
+           MOVE BEGIN-BALANCE   TO DISPLAY-BEGIN.
+           MOVE CURRENT-BALANCE TO DISPLAY-CURRENT.
+           MOVE DOLLAR-GAIN     TO DISPLAY-GAIN.
+           MOVE PERCENT-GAIN    TO DISPLAY-PERCENT.
+
+           DISPLAY "Account " ACCOUNT-NUMBER
+               " Gain/Loss: " DISPLAY-GAIN
+               " (" DISPLAY-PERCENT "%)".
+
+           ADD BEGIN-BALANCE   TO HOUSEHOLD-BEGIN.
+           ADD CURRENT-BALANCE TO HOUSEHOLD-CURRENT.
+           ADD DOLLAR-GAIN     TO HOUSEHOLD-GAIN.
+
+           PERFORM APPEND-HISTORY-RECORD.
+           PERFORM APPEND-AUDIT-RECORD.
+
+           DISPLAY "Enter account number (blank to finish): ".
+           ACCEPT ACCOUNT-NUMBER.
+
+       HOUSEHOLD-PRINT-TOTAL.
+           IF HOUSEHOLD-BEGIN NOT = 0
+               COMPUTE HOUSEHOLD-PERCENT =
+                   (HOUSEHOLD-GAIN / HOUSEHOLD-BEGIN) * 100
+           ELSE
+               MOVE 0 TO HOUSEHOLD-PERCENT
+           END-IF.
+
+           MOVE HOUSEHOLD-BEGIN   TO DISPLAY-HSE-BEGIN.
+           MOVE HOUSEHOLD-CURRENT TO DISPLAY-HSE-CURRENT.
+           MOVE HOUSEHOLD-GAIN    TO DISPLAY-HSE-GAIN.
+           MOVE HOUSEHOLD-PERCENT TO DISPLAY-HSE-PERCENT.
+
+           DISPLAY " ".
+           DISPLAY "===== Household Combined Performance =====".
+           DISPLAY "Combined Beginning Balance : " DISPLAY-HSE-BEGIN.
+           DISPLAY "Combined Current Balance   : " DISPLAY-HSE-CURRENT.
+           DISPLAY "Combined Dollar Gain/Loss  : " DISPLAY-HSE-GAIN.
+           DISPLAY "Combined Percentage Gain   : "
+               DISPLAY-HSE-PERCENT "%".
+           DISPLAY "============================================".
+
+       COMPUTE-GAIN.
+           COMPUTE DOLLAR-GAIN = CURRENT-BALANCE - BEGIN-BALANCE.
+
+           IF BEGIN-BALANCE NOT = 0
+               COMPUTE PERCENT-GAIN =
+                   (DOLLAR-GAIN / BEGIN-BALANCE) * 100
+           ELSE
+               MOVE 0 TO PERCENT-GAIN
+           END-IF.
+
+       LOOKUP-PRIOR-BALANCE.
+           MOVE "N" TO PRIOR-FOUND.
+           MOVE "N" TO HIST-EOF.
+           MOVE 0   TO PRIOR-COUNT.
+           OPEN INPUT HISTORY-FILE.
+           IF HIST-FILENOTFOUND
+               MOVE "Y" TO HIST-EOF
+           ELSE
+               MOVE ACCOUNT-NUMBER TO HIST-ACCOUNT
+               MOVE ZERO           TO HIST-RUN-DATE
+               START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+                   INVALID KEY MOVE "Y" TO HIST-EOF
+               END-START
+               IF HIST-EOF NOT = "Y"
+                   READ HISTORY-FILE NEXT RECORD
+                       AT END MOVE "Y" TO HIST-EOF
+                   END-READ
+               END-IF
+               PERFORM SCAN-PRIOR-BALANCE
+                   UNTIL HIST-EOF = "Y"
+                       OR HIST-ACCOUNT NOT = ACCOUNT-NUMBER
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       SCAN-PRIOR-BALANCE.
+           MOVE "Y"                   TO PRIOR-FOUND.
+           ADD 1                       TO PRIOR-COUNT.
+           IF PRIOR-COUNT = 1
+               MOVE HIST-BEGIN-BALANCE TO FIRST-BEGIN-BALANCE
+           END-IF.
+           MOVE HIST-CURRENT-BALANCE  TO BEGIN-BALANCE.
+           READ HISTORY-FILE NEXT RECORD
+               AT END MOVE "Y" TO HIST-EOF
+           END-READ.
+
+       COMPUTE-CAGR.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETPERF_CAGR_YEARS"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter number of years since first snapshot: "
+               ACCEPT CAGR-YEARS
+           ELSE
+               ACCEPT CAGR-YEARS FROM ENVIRONMENT "RETPERF_CAGR_YEARS"
+           END-IF.
+
+           IF CAGR-YEARS > 0 AND FIRST-BEGIN-BALANCE > 0
+               COMPUTE CAGR-RATE ROUNDED =
+                   (CURRENT-BALANCE / FIRST-BEGIN-BALANCE)
+                       ** (1 / CAGR-YEARS) - 1
+               COMPUTE CAGR-PERCENT = CAGR-RATE * 100
+               MOVE CAGR-PERCENT TO DISPLAY-CAGR
+               DISPLAY "Compound Annual Growth Rate (CAGR): "
+                   DISPLAY-CAGR "%"
+           END-IF.
+
+       APPEND-HISTORY-RECORD.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE ACCOUNT-NUMBER   TO HIST-ACCOUNT.
+           MOVE RUN-DATE         TO HIST-RUN-DATE.
+           MOVE BEGIN-BALANCE    TO HIST-BEGIN-BALANCE.
+           MOVE CURRENT-BALANCE  TO HIST-CURRENT-BALANCE.
+           MOVE DOLLAR-GAIN      TO HIST-DOLLAR-GAIN.
+           MOVE PERCENT-GAIN     TO HIST-PERCENT-GAIN.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-FILENOTFOUND
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+           WRITE HIST-REC
+               INVALID KEY
+                   DISPLAY "History record already on file for "
+                       "this account and date."
+           END-WRITE.
+           CLOSE HISTORY-FILE.
+
+       APPEND-AUDIT-RECORD.
+           MOVE BEGIN-BALANCE   TO DISPLAY-BEGIN.
+           MOVE CURRENT-BALANCE TO DISPLAY-CURRENT.
+           MOVE DOLLAR-GAIN     TO DISPLAY-GAIN.
+           MOVE SPACES TO AUDIT-BEFORE.
+           MOVE SPACES TO AUDIT-AFTER.
+           STRING "ACCOUNT=" ACCOUNT-NUMBER " BALANCE=" DISPLAY-BEGIN
+               DELIMITED BY SIZE INTO AUDIT-BEFORE.
+           STRING "ACCOUNT=" ACCOUNT-NUMBER " BALANCE=" DISPLAY-CURRENT
+               " GAIN=" DISPLAY-GAIN
+               DELIMITED BY SIZE INTO AUDIT-AFTER.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE WS-OPERATOR-ID        TO AUDIT-OPERATOR.
+           MOVE "RETPERF"             TO AUDIT-PROGRAM-NAME.
+           MOVE "RUN"                 TO AUDIT-ACTION.
+           MOVE AUDIT-RECORD          TO AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
