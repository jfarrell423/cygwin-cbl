@@ -0,0 +1,269 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. YEAREND.
+000030*--------------------------------
+000040* Year-end archive/purge for the two files in this shop that
+000050* grow without bound: the phone-directory audit trail
+000060* (PHONEAUDIT.DAT) and the retirement-performance history file
+000070* (PERFHIST.DAT). The operator gives a retention period in
+000080* years; anything older than that cutoff is moved out of the
+000090* live file and into a dated archive file, so lookups and batch
+000100* report runs against the live files don't keep slowing down as
+000110* years of daily use pile up.
+000120*
+000130* The cutoff date is today's date with the retention period
+000140* subtracted from the year only (month and day are left alone),
+000150* which is the same rough-and-ready "N years back" most year-end
+000160* jobs use - it is not adjusted for February 29.
+000170*
+000180* Both files are rebuilt by the same pattern phonedept.cbl
+000190* already uses to rebuild the sorted phone roster: read the old
+000200* file from the top, split each record into a keep file or an
+000210* archive file, then copy the keep file back over the original.
+000220*
+000230* 2026-08  JDF  New program.
+000240*--------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280 SELECT AUDIT-FILE ASSIGN TO "documents\PHONEAUDIT.DAT"
+000285     FILE STATUS IS AUDIT-FILE-STATUS
+000290     ORGANIZATION IS LINE SEQUENTIAL.
+000300
+000310 SELECT AUDIT-KEEP-FILE ASSIGN TO "documents\PHONAUKP.DAT"
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330
+000340 SELECT AUDIT-ARCHIVE-FILE ASSIGN TO WS-AUDIT-ARCHIVE-NAME
+000350     ORGANIZATION IS LINE SEQUENTIAL.
+000360
+000370 SELECT HISTORY-FILE ASSIGN TO "documents\PERFHIST.DAT"
+000380     FILE STATUS IS HIST-FILE-STATUS
+000390     ORGANIZATION IS INDEXED
+000400     ACCESS MODE IS DYNAMIC
+000410     RECORD KEY IS HIST-KEY.
+000420
+000430 SELECT HISTORY-KEEP-FILE ASSIGN TO "documents\PERFHIKP.DAT"
+000440     FILE STATUS IS HIST-KEEP-STATUS
+000450     ORGANIZATION IS INDEXED
+000460     ACCESS MODE IS DYNAMIC
+000470     RECORD KEY IS HIST-KEEP-KEY.
+000480
+000490 SELECT HISTORY-ARCHIVE-FILE ASSIGN TO WS-HIST-ARCHIVE-NAME
+000500     ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  AUDIT-FILE.
+000550 01  AUDIT-LINE                      PIC X(210).
+000560
+000570 FD  AUDIT-KEEP-FILE.
+000580 01  AUDIT-KEEP-LINE                 PIC X(210).
+000590
+000600 FD  AUDIT-ARCHIVE-FILE.
+000610 01  AUDIT-ARCHIVE-LINE              PIC X(210).
+000620
+000630 FD  HISTORY-FILE.
+000640 01  HIST-REC.
+000650     05  HIST-KEY.
+000660         10  HIST-ACCOUNT            PIC X(10).
+000670         10  HIST-RUN-DATE           PIC 9(08).
+000680     05  HIST-BEGIN-BALANCE          PIC 9(9)V99.
+000690     05  HIST-CURRENT-BALANCE        PIC 9(9)V99.
+000700     05  HIST-DOLLAR-GAIN            PIC S9(9)V99.
+000710     05  HIST-PERCENT-GAIN           PIC S9(3)V99.
+000720
+000730 FD  HISTORY-KEEP-FILE.
+000740 01  HIST-KEEP-REC.
+000750     05  HIST-KEEP-KEY.
+000760         10  HIST-KEEP-ACCOUNT       PIC X(10).
+000770         10  HIST-KEEP-RUN-DATE      PIC 9(08).
+000780     05  HIST-KEEP-BEGIN-BALANCE     PIC 9(9)V99.
+000790     05  HIST-KEEP-CURRENT-BALANCE   PIC 9(9)V99.
+000800     05  HIST-KEEP-DOLLAR-GAIN       PIC S9(9)V99.
+000810     05  HIST-KEEP-PERCENT-GAIN      PIC S9(3)V99.
+000820
+000830 FD  HISTORY-ARCHIVE-FILE.
+000840 01  HIST-ARCHIVE-LINE               PIC X(80).
+000850
+000860 WORKING-STORAGE SECTION.
+000865 01  AUDIT-FILE-STATUS               PIC X(02).
+000866     88  AUDIT-FILENOTFOUND           VALUE "35".
+000870 01  HIST-FILE-STATUS                PIC X(02).
+000880     88  HIST-FILENOTFOUND            VALUE "35".
+000890 01  HIST-KEEP-STATUS                PIC X(02).
+000900     88  HIST-KEEP-FILENOTFOUND       VALUE "35".
+000910
+000920 01  ws-eof                          PIC X(01) VALUE SPACE.
+000930 01  ws-retain-years                 PIC 9(02) VALUE ZERO.
+000940 01  ws-today-date                   PIC 9(08) VALUE ZERO.
+000942 01  ws-today-year                   PIC 9(04) VALUE ZERO.
+000944 01  ws-today-mmdd                   PIC 9(04) VALUE ZERO.
+000950 01  ws-cutoff-date                  PIC 9(08) VALUE ZERO.
+000960 01  ws-cutoff-year                  PIC 9(04) VALUE ZERO.
+000970 01  ws-kept-count                   PIC 9(07) VALUE ZERO.
+000980 01  ws-archived-count               PIC 9(07) VALUE ZERO.
+000990
+001000 01  WS-AUDIT-ARCHIVE-NAME           PIC X(40).
+001010 01  WS-HIST-ARCHIVE-NAME            PIC X(40).
+001020
+001030 01  ws-line-timestamp               PIC X(26).
+001040 01  ws-line-date                    PIC 9(08).
+001050
+001060 PROCEDURE DIVISION.
+001070 PROGRAM-BEGIN.
+001080     PERFORM GET-RETENTION-PERIOD.
+001090     PERFORM PURGE-AUDIT-TRAIL.
+001100     PERFORM PURGE-HISTORY-FILE.
+001110     STOP RUN.
+001120
+001130 GET-RETENTION-PERIOD.
+001140     DISPLAY "Enter number of years to retain: "
+001142         WITH NO ADVANCING.
+001150     ACCEPT ws-retain-years.
+001160     ACCEPT ws-today-date FROM DATE YYYYMMDD.
+001165     MOVE ws-today-date(1:4) TO ws-today-year.
+001167     MOVE ws-today-date(5:4) TO ws-today-mmdd.
+001170     COMPUTE ws-cutoff-year = ws-today-year - ws-retain-years.
+001180     COMPUTE ws-cutoff-date =
+001185         (ws-cutoff-year * 10000) + ws-today-mmdd.
+001200     STRING "documents\PHONEARC" ws-today-date DELIMITED BY SIZE
+001210         ".DAT" DELIMITED BY SIZE INTO WS-AUDIT-ARCHIVE-NAME.
+001220     STRING "documents\PERFARC" ws-today-date DELIMITED BY SIZE
+001230         ".DAT" DELIMITED BY SIZE INTO WS-HIST-ARCHIVE-NAME.
+001240
+001250 PURGE-AUDIT-TRAIL.
+001260     MOVE ZERO  TO ws-kept-count.
+001270     MOVE ZERO  TO ws-archived-count.
+001280     MOVE SPACE TO ws-eof.
+001290     OPEN INPUT  AUDIT-FILE.
+001295     IF AUDIT-FILENOTFOUND
+001296         DISPLAY "PHONEAUDIT.DAT - not found, nothing to purge."
+001297         MOVE "y" TO ws-eof
+001298     END-IF.
+001299     IF ws-eof NOT = "y"
+001300         OPEN OUTPUT AUDIT-KEEP-FILE
+001310         OPEN OUTPUT AUDIT-ARCHIVE-FILE
+001320         READ AUDIT-FILE
+001330             AT END MOVE "y" TO ws-eof
+001340         END-READ
+001350         PERFORM SPLIT-ONE-AUDIT-LINE UNTIL ws-eof = "y"
+001360         CLOSE AUDIT-FILE
+001370         CLOSE AUDIT-KEEP-FILE
+001380         CLOSE AUDIT-ARCHIVE-FILE
+001390         PERFORM COPY-AUDIT-KEEP-BACK
+001400         DISPLAY "PHONEAUDIT.DAT - " ws-kept-count " kept, "
+001410             ws-archived-count " archived to "
+001411             WS-AUDIT-ARCHIVE-NAME
+001412     END-IF.
+001420
+001430 SPLIT-ONE-AUDIT-LINE.
+001440     MOVE AUDIT-LINE(17:26) TO ws-line-timestamp.
+001450     MOVE ws-line-timestamp(1:8) TO ws-line-date.
+001460     IF ws-line-date < ws-cutoff-date
+001470         MOVE AUDIT-LINE TO AUDIT-ARCHIVE-LINE
+001480         WRITE AUDIT-ARCHIVE-LINE
+001490         ADD 1 TO ws-archived-count
+001500     ELSE
+001510         MOVE AUDIT-LINE TO AUDIT-KEEP-LINE
+001520         WRITE AUDIT-KEEP-LINE
+001530         ADD 1 TO ws-kept-count
+001540     END-IF.
+001550     READ AUDIT-FILE
+001560         AT END MOVE "y" TO ws-eof
+001570     END-READ.
+001580
+001590 COPY-AUDIT-KEEP-BACK.
+001600     MOVE SPACE TO ws-eof.
+001610     OPEN INPUT  AUDIT-KEEP-FILE.
+001620     OPEN OUTPUT AUDIT-FILE.
+001630     READ AUDIT-KEEP-FILE
+001640         AT END MOVE "y" TO ws-eof
+001650     END-READ.
+001660     PERFORM COPY-ONE-AUDIT-KEEP-LINE UNTIL ws-eof = "y".
+001670     CLOSE AUDIT-KEEP-FILE.
+001680     CLOSE AUDIT-FILE.
+001690
+001700 COPY-ONE-AUDIT-KEEP-LINE.
+001710     MOVE AUDIT-KEEP-LINE TO AUDIT-LINE.
+001720     WRITE AUDIT-LINE.
+001730     READ AUDIT-KEEP-FILE
+001740         AT END MOVE "y" TO ws-eof
+001750     END-READ.
+001760
+001770 PURGE-HISTORY-FILE.
+001780     MOVE ZERO  TO ws-kept-count.
+001790     MOVE ZERO  TO ws-archived-count.
+001800     MOVE SPACE TO ws-eof.
+001810     OPEN INPUT HISTORY-FILE.
+001820     IF HIST-FILENOTFOUND
+001830         DISPLAY "PERFHIST.DAT - not found, nothing to purge."
+001840         MOVE "y" TO ws-eof
+001850     END-IF.
+001860     IF ws-eof NOT = "y"
+001870         OPEN OUTPUT HISTORY-KEEP-FILE
+001880         CLOSE HISTORY-KEEP-FILE
+001890         OPEN I-O HISTORY-KEEP-FILE
+001900         OPEN OUTPUT HISTORY-ARCHIVE-FILE
+001910         MOVE LOW-VALUES TO HIST-KEY
+001920         START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+001930             INVALID KEY MOVE "y" TO ws-eof
+001940         END-START
+001950         IF ws-eof NOT = "y"
+001960             READ HISTORY-FILE NEXT RECORD
+001970                 AT END MOVE "y" TO ws-eof
+001980             END-READ
+001990         END-IF
+002000         PERFORM SPLIT-ONE-HISTORY-RECORD UNTIL ws-eof = "y"
+002010         CLOSE HISTORY-FILE
+002020         CLOSE HISTORY-KEEP-FILE
+002030         CLOSE HISTORY-ARCHIVE-FILE
+002040         PERFORM COPY-HISTORY-KEEP-BACK
+002050         DISPLAY "PERFHIST.DAT - " ws-kept-count " kept, "
+002060             ws-archived-count " archived to "
+002070             WS-HIST-ARCHIVE-NAME
+002080     END-IF.
+002090
+002100 SPLIT-ONE-HISTORY-RECORD.
+002110     IF HIST-RUN-DATE < ws-cutoff-date
+002120         MOVE HIST-REC TO HIST-ARCHIVE-LINE
+002130         WRITE HIST-ARCHIVE-LINE
+002140         ADD 1 TO ws-archived-count
+002150     ELSE
+002160         MOVE HIST-REC TO HIST-KEEP-REC
+002170         WRITE HIST-KEEP-REC
+002180             INVALID KEY
+002190                 DISPLAY "Duplicate key copying history record - "
+002200                     "should not happen."
+002210         END-WRITE
+002220         ADD 1 TO ws-kept-count
+002230     END-IF.
+002240     READ HISTORY-FILE NEXT RECORD
+002250         AT END MOVE "y" TO ws-eof
+002260     END-READ.
+002270
+002280 COPY-HISTORY-KEEP-BACK.
+002290     MOVE SPACE TO ws-eof.
+002300     OPEN INPUT HISTORY-KEEP-FILE.
+002310     OPEN OUTPUT HISTORY-FILE.
+002320     MOVE LOW-VALUES TO HIST-KEEP-KEY.
+002330     START HISTORY-KEEP-FILE KEY IS NOT LESS THAN HIST-KEEP-KEY
+002340         INVALID KEY MOVE "y" TO ws-eof
+002350     END-START.
+002360     IF ws-eof NOT = "y"
+002370         READ HISTORY-KEEP-FILE NEXT RECORD
+002380             AT END MOVE "y" TO ws-eof
+002390         END-READ
+002400     END-IF.
+002410     PERFORM COPY-ONE-HISTORY-KEEP-RECORD UNTIL ws-eof = "y".
+002420     CLOSE HISTORY-KEEP-FILE.
+002430     CLOSE HISTORY-FILE.
+002440
+002450 COPY-ONE-HISTORY-KEEP-RECORD.
+002460     MOVE HIST-KEEP-REC TO HIST-REC.
+002470     WRITE HIST-REC
+002480         INVALID KEY
+002490             DISPLAY "Duplicate key copying history record - "
+002495                 "should not happen."
+002510     END-WRITE.
+002520     READ HISTORY-KEEP-FILE NEXT RECORD
+002530         AT END MOVE "y" TO ws-eof
+002540     END-READ.
