@@ -7,29 +7,40 @@
       *> Compile USING cobc -x -free <name>.cbl -o <name>
       *> **************************************************
        01  GAME-BOARD.
-           05  LAYER OCCURS 3 TIMES.
-               10  ROW OCCURS 3 TIMES.
-                   15  CELL OCCURS 3 TIMES PIC X VALUE SPACE.
-       
+           05  LAYER OCCURS 4 TIMES.
+               10  ROW OCCURS 4 TIMES.
+                   15  CELL OCCURS 4 TIMES PIC X VALUE SPACE.
+
        01  PLAYER-SYMBOL PIC X VALUE "X".
        01  COMPUTER-SYMBOL PIC X VALUE "O".
        01  CURRENT-PLAYER PIC X VALUE "X".
        01  GAME-OVER PIC X VALUE "N".
        01  WINNER PIC X VALUE SPACE.
-       
+
        01  INPUT-COORDS.
            05  LAYER-INPUT PIC 9.
            05  ROW-INPUT PIC 9.
            05  COL-INPUT PIC 9.
-       
+
        01  MOVE-COUNT PIC 99 VALUE 0.
        01  I PIC 9.
        01  J PIC 9.
        01  K PIC 9.
        01  VALID-MOVE PIC X.
-       
+
        01  CHOICE PIC X.
        01  DIFFICULTY PIC 9 VALUE 1.
+
+      *> Configurable cube size - 3 for the classic 3x3x3 board,
+      *> 4 for the larger 4x4x4 board (win is still a full line).
+       01  BOARD-SIZE PIC 9 VALUE 3.
+       01  TOTAL-CELLS PIC 99 VALUE 27.
+       01  LINE-MATCH PIC X.
+       01  DIAG-J PIC 9.
+       01  DIAG-K PIC 9.
+       01  PROBE-I PIC 9.
+       01  PROBE-J PIC 9.
+       01  PROBE-K PIC 9.
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -46,18 +57,35 @@
            DISPLAY "=================================="
            DISPLAY " "
            DISPLAY "GAME RULES:"
-           DISPLAY "- The game is played on a 3x3x3 cube"
+           DISPLAY "- The game is played on a cube"
            DISPLAY "- You are X, Computer is O"
-           DISPLAY "- Get 3 in a row to win (any direction)"
+           DISPLAY "- Fill a full line to win (any direction)"
            DISPLAY "- Valid directions include:"
            DISPLAY "  * Rows, columns, pillars"
            DISPLAY "  * Face diagonals (on each layer)"
            DISPLAY "  * Space diagonals (through the cube)"
            DISPLAY " "
+           DISPLAY "Board size - 1=3x3x3 (classic), "
+               "2=4x4x4 (large): " WITH NO ADVANCING
+           ACCEPT CHOICE
+           IF CHOICE = "2"
+               MOVE 4 TO BOARD-SIZE
+           ELSE
+               MOVE 3 TO BOARD-SIZE
+           END-IF
+           COMPUTE TOTAL-CELLS = BOARD-SIZE * BOARD-SIZE * BOARD-SIZE
+           DISPLAY " "
            DISPLAY "COORDINATES:"
-           DISPLAY "- Layer: 1-3 (1=top, 3=bottom)"
-           DISPLAY "- Row: 1-3 (top to bottom on layer)"
-           DISPLAY "- Col: 1-3 (left to right)"
+           DISPLAY "- Layer: 1-" BOARD-SIZE " (1=top, last=bottom)"
+           DISPLAY "- Row: 1-" BOARD-SIZE " (top to bottom on layer)"
+           DISPLAY "- Col: 1-" BOARD-SIZE " (left to right)"
+           DISPLAY " "
+           DISPLAY "Select difficulty - 1=Easy (random), "
+               "2=Hard (strategic): " WITH NO ADVANCING
+           ACCEPT DIFFICULTY
+           IF DIFFICULTY NOT = 1 AND DIFFICULTY NOT = 2
+               MOVE 1 TO DIFFICULTY
+           END-IF
            DISPLAY " "
            DISPLAY "Press ENTER to start..."
            ACCEPT CHOICE
@@ -69,9 +97,9 @@
            MOVE 0 TO MOVE-COUNT
            MOVE "X" TO CURRENT-PLAYER
            
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > BOARD-SIZE
                        MOVE SPACE TO CELL(I, J, K)
                    END-PERFORM
                END-PERFORM
@@ -91,7 +119,7 @@
            PERFORM CHECK-WINNER
            
            IF GAME-OVER = "N"
-               IF MOVE-COUNT >= 27
+               IF MOVE-COUNT >= TOTAL-CELLS
                    MOVE "Y" TO GAME-OVER
                    DISPLAY " "
                    DISPLAY "GAME OVER - IT'S A DRAW!"
@@ -108,55 +136,71 @@
        DISPLAY-BOARD.
            DISPLAY " "
            DISPLAY "=================================="
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
                DISPLAY " "
                DISPLAY "LAYER " I ":"
-               DISPLAY "     1   2   3"
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   DISPLAY "  " J " " 
-                       CELL(I, J, 1) " | " 
-                       CELL(I, J, 2) " | " 
-                       CELL(I, J, 3) WITH NO ADVANCING
-                   DISPLAY " "
-                   IF J < 3
+               PERFORM DISPLAY-COLUMN-HEADER
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                   PERFORM DISPLAY-ROW-CELLS
+                   IF J < BOARD-SIZE
                        DISPLAY "    -----------"
                    END-IF
                END-PERFORM
            END-PERFORM
            DISPLAY "=================================="
            .
+
+       DISPLAY-COLUMN-HEADER.
+           DISPLAY "    " WITH NO ADVANCING
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > BOARD-SIZE
+               DISPLAY " " K "  " WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY " ".
+
+       DISPLAY-ROW-CELLS.
+           DISPLAY "  " J " " WITH NO ADVANCING
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > BOARD-SIZE
+               DISPLAY CELL(I, J, K) WITH NO ADVANCING
+               IF K < BOARD-SIZE
+                   DISPLAY " | " WITH NO ADVANCING
+               END-IF
+           END-PERFORM
+           DISPLAY " ".
        
        GET-PLAYER-MOVE.
            MOVE "N" TO VALID-MOVE
            PERFORM UNTIL VALID-MOVE = "Y"
                DISPLAY " "
                DISPLAY "Your turn (X)"
-               DISPLAY "Enter Layer (1-3): " WITH NO ADVANCING
+               DISPLAY "Enter Layer (1-" BOARD-SIZE "): "
+                   WITH NO ADVANCING
                ACCEPT LAYER-INPUT
-               DISPLAY "Enter Row (1-3): " WITH NO ADVANCING
+               DISPLAY "Enter Row (1-" BOARD-SIZE "): "
+                   WITH NO ADVANCING
                ACCEPT ROW-INPUT
-               DISPLAY "Enter Column (1-3): " WITH NO ADVANCING
+               DISPLAY "Enter Column (1-" BOARD-SIZE "): "
+                   WITH NO ADVANCING
                ACCEPT COL-INPUT
-               
-               IF LAYER-INPUT >= 1 AND LAYER-INPUT <= 3
-                   IF ROW-INPUT >= 1 AND ROW-INPUT <= 3
-                       IF COL-INPUT >= 1 AND COL-INPUT <= 3
-                           IF CELL(LAYER-INPUT, ROW-INPUT, COL-INPUT) 
+
+               IF LAYER-INPUT >= 1 AND LAYER-INPUT <= BOARD-SIZE
+                   IF ROW-INPUT >= 1 AND ROW-INPUT <= BOARD-SIZE
+                       IF COL-INPUT >= 1 AND COL-INPUT <= BOARD-SIZE
+                           IF CELL(LAYER-INPUT, ROW-INPUT, COL-INPUT)
                                = SPACE
-                               MOVE "X" TO CELL(LAYER-INPUT, 
+                               MOVE "X" TO CELL(LAYER-INPUT,
                                    ROW-INPUT, COL-INPUT)
                                MOVE "Y" TO VALID-MOVE
                            ELSE
                                DISPLAY "That spot is taken! Try again."
                            END-IF
                        ELSE
-                           DISPLAY "Invalid column! Use 1-3."
+                           DISPLAY "Invalid column! Use 1-" BOARD-SIZE "."
                        END-IF
                    ELSE
-                       DISPLAY "Invalid row! Use 1-3."
+                       DISPLAY "Invalid row! Use 1-" BOARD-SIZE "."
                    END-IF
                ELSE
-                   DISPLAY "Invalid layer! Use 1-3."
+                   DISPLAY "Invalid layer! Use 1-" BOARD-SIZE "."
                END-IF
            END-PERFORM
            .
@@ -164,22 +208,88 @@
        COMPUTER-MOVE.
            DISPLAY " "
            DISPLAY "Computer's turn (O)..."
-           
+
            MOVE "N" TO VALID-MOVE
-           PERFORM UNTIL VALID-MOVE = "Y"
-               COMPUTE I = FUNCTION RANDOM * 3 + 1
-               COMPUTE J = FUNCTION RANDOM * 3 + 1
-               COMPUTE K = FUNCTION RANDOM * 3 + 1
-               
-               IF CELL(I, J, K) = SPACE
-                   MOVE "O" TO CELL(I, J, K)
-                   MOVE "Y" TO VALID-MOVE
-                   DISPLAY "Computer chose: Layer " I 
-                       ", Row " J ", Col " K
+           IF DIFFICULTY = 2
+               PERFORM FIND-WINNING-MOVE
+               IF VALID-MOVE NOT = "Y"
+                   PERFORM FIND-BLOCKING-MOVE
                END-IF
+           END-IF
+           IF VALID-MOVE NOT = "Y"
+               PERFORM UNTIL VALID-MOVE = "Y"
+                   COMPUTE I = FUNCTION RANDOM * BOARD-SIZE + 1
+                   COMPUTE J = FUNCTION RANDOM * BOARD-SIZE + 1
+                   COMPUTE K = FUNCTION RANDOM * BOARD-SIZE + 1
+
+                   IF CELL(I, J, K) = SPACE
+                       MOVE "O" TO CELL(I, J, K)
+                       MOVE "Y" TO VALID-MOVE
+                       DISPLAY "Computer chose: Layer " I
+                           ", Row " J ", Col " K
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      *> Difficulty 2: take an immediate win if the computer has one.
+      *> Uses PROBE-I/J/K rather than I/J/K since CHECK-WINNER's
+      *> subordinate paragraphs also drive I/J/K - sharing them here
+      *> would clobber this scan's position on every probe.
+       FIND-WINNING-MOVE.
+           PERFORM VARYING PROBE-I FROM 1 BY 1
+                   UNTIL PROBE-I > BOARD-SIZE OR VALID-MOVE = "Y"
+               PERFORM VARYING PROBE-J FROM 1 BY 1
+                       UNTIL PROBE-J > BOARD-SIZE OR VALID-MOVE = "Y"
+                   PERFORM VARYING PROBE-K FROM 1 BY 1
+                           UNTIL PROBE-K > BOARD-SIZE OR VALID-MOVE = "Y"
+                       IF CELL(PROBE-I, PROBE-J, PROBE-K) = SPACE
+                           MOVE "O" TO CELL(PROBE-I, PROBE-J, PROBE-K)
+                           PERFORM CHECK-WINNER
+                           IF GAME-OVER = "Y"
+                               MOVE "Y" TO VALID-MOVE
+                               DISPLAY "Computer chose: Layer " PROBE-I
+                                   ", Row " PROBE-J ", Col " PROBE-K
+                           ELSE
+                               MOVE SPACE TO
+                                   CELL(PROBE-I, PROBE-J, PROBE-K)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
            END-PERFORM
            .
-       
+
+      *> Difficulty 2: failing a win, block the player's immediate win.
+       FIND-BLOCKING-MOVE.
+           PERFORM VARYING PROBE-I FROM 1 BY 1
+                   UNTIL PROBE-I > BOARD-SIZE OR VALID-MOVE = "Y"
+               PERFORM VARYING PROBE-J FROM 1 BY 1
+                       UNTIL PROBE-J > BOARD-SIZE OR VALID-MOVE = "Y"
+                   PERFORM VARYING PROBE-K FROM 1 BY 1
+                           UNTIL PROBE-K > BOARD-SIZE OR VALID-MOVE = "Y"
+                       IF CELL(PROBE-I, PROBE-J, PROBE-K) = SPACE
+                           MOVE "X" TO CELL(PROBE-I, PROBE-J, PROBE-K)
+                           PERFORM CHECK-WINNER
+                           IF GAME-OVER = "Y"
+                               MOVE "N" TO GAME-OVER
+                               MOVE SPACE TO WINNER
+                               MOVE "O" TO
+                                   CELL(PROBE-I, PROBE-J, PROBE-K)
+                               MOVE "Y" TO VALID-MOVE
+                               DISPLAY "Computer blocks at: Layer "
+                                   PROBE-I ", Row " PROBE-J
+                                   ", Col " PROBE-K
+                           ELSE
+                               MOVE SPACE TO
+                                   CELL(PROBE-I, PROBE-J, PROBE-K)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           .
+
        CHECK-WINNER.
            PERFORM CHECK-ROWS
            IF GAME-OVER = "N"
@@ -194,104 +304,168 @@
            .
        
        CHECK-ROWS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
                    IF CELL(I, J, 1) NOT = SPACE
-                       IF CELL(I, J, 1) = CELL(I, J, 2)
-                           IF CELL(I, J, 1) = CELL(I, J, 3)
-                               MOVE "Y" TO GAME-OVER
-                               MOVE CELL(I, J, 1) TO WINNER
+                       MOVE "Y" TO LINE-MATCH
+                       PERFORM VARYING K FROM 2 BY 1 UNTIL K > BOARD-SIZE
+                           IF CELL(I, J, K) NOT = CELL(I, J, 1)
+                               MOVE "N" TO LINE-MATCH
                            END-IF
+                       END-PERFORM
+                       IF LINE-MATCH = "Y"
+                           MOVE "Y" TO GAME-OVER
+                           MOVE CELL(I, J, 1) TO WINNER
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
            .
-       
+
        CHECK-COLUMNS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > BOARD-SIZE
                    IF CELL(I, 1, K) NOT = SPACE
-                       IF CELL(I, 1, K) = CELL(I, 2, K)
-                           IF CELL(I, 1, K) = CELL(I, 3, K)
-                               MOVE "Y" TO GAME-OVER
-                               MOVE CELL(I, 1, K) TO WINNER
+                       MOVE "Y" TO LINE-MATCH
+                       PERFORM VARYING J FROM 2 BY 1 UNTIL J > BOARD-SIZE
+                           IF CELL(I, J, K) NOT = CELL(I, 1, K)
+                               MOVE "N" TO LINE-MATCH
                            END-IF
+                       END-PERFORM
+                       IF LINE-MATCH = "Y"
+                           MOVE "Y" TO GAME-OVER
+                           MOVE CELL(I, 1, K) TO WINNER
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
            .
-       
+
        CHECK-PILLARS.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > BOARD-SIZE
                    IF CELL(1, J, K) NOT = SPACE
-                       IF CELL(1, J, K) = CELL(2, J, K)
-                           IF CELL(1, J, K) = CELL(3, J, K)
-                               MOVE "Y" TO GAME-OVER
-                               MOVE CELL(1, J, K) TO WINNER
+                       MOVE "Y" TO LINE-MATCH
+                       PERFORM VARYING I FROM 2 BY 1 UNTIL I > BOARD-SIZE
+                           IF CELL(I, J, K) NOT = CELL(1, J, K)
+                               MOVE "N" TO LINE-MATCH
                            END-IF
+                       END-PERFORM
+                       IF LINE-MATCH = "Y"
+                           MOVE "Y" TO GAME-OVER
+                           MOVE CELL(1, J, K) TO WINNER
                        END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
            .
-       
+
        CHECK-DIAGONALS.
+           PERFORM CHECK-FACE-DIAGONALS
+           IF GAME-OVER = "N"
+               PERFORM CHECK-SPACE-DIAGONALS
+           END-IF
+           .
+
       *> Face diagonals on each layer
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+       CHECK-FACE-DIAGONALS.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BOARD-SIZE OR GAME-OVER = "Y"
                IF CELL(I, 1, 1) NOT = SPACE
-                   IF CELL(I, 1, 1) = CELL(I, 2, 2)
-                       IF CELL(I, 1, 1) = CELL(I, 3, 3)
-                           MOVE "Y" TO GAME-OVER
-                           MOVE CELL(I, 1, 1) TO WINNER
+                   MOVE "Y" TO LINE-MATCH
+                   PERFORM VARYING J FROM 2 BY 1 UNTIL J > BOARD-SIZE
+                       IF CELL(I, J, J) NOT = CELL(I, 1, 1)
+                           MOVE "N" TO LINE-MATCH
                        END-IF
+                   END-PERFORM
+                   IF LINE-MATCH = "Y"
+                       MOVE "Y" TO GAME-OVER
+                       MOVE CELL(I, 1, 1) TO WINNER
                    END-IF
                END-IF
-               IF CELL(I, 1, 3) NOT = SPACE
-                   IF CELL(I, 1, 3) = CELL(I, 2, 2)
-                       IF CELL(I, 1, 3) = CELL(I, 3, 1)
+               IF GAME-OVER = "N"
+                   IF CELL(I, 1, BOARD-SIZE) NOT = SPACE
+                       MOVE "Y" TO LINE-MATCH
+                       PERFORM VARYING J FROM 2 BY 1 UNTIL J > BOARD-SIZE
+                           COMPUTE DIAG-K = BOARD-SIZE + 1 - J
+                           IF CELL(I, J, DIAG-K) NOT =
+                               CELL(I, 1, BOARD-SIZE)
+                               MOVE "N" TO LINE-MATCH
+                           END-IF
+                       END-PERFORM
+                       IF LINE-MATCH = "Y"
                            MOVE "Y" TO GAME-OVER
-                           MOVE CELL(I, 1, 3) TO WINNER
+                           MOVE CELL(I, 1, BOARD-SIZE) TO WINNER
                        END-IF
                    END-IF
                END-IF
            END-PERFORM
-           
-      *> Space diagonals through cube
+           .
+
+      *> Space diagonals through the cube - the four lines joining
+      *> opposite corners of the (BOARD-SIZE)**3 cube.
+       CHECK-SPACE-DIAGONALS.
            IF CELL(1, 1, 1) NOT = SPACE
-               IF CELL(1, 1, 1) = CELL(2, 2, 2)
-                   IF CELL(1, 1, 1) = CELL(3, 3, 3)
-                       MOVE "Y" TO GAME-OVER
-                       MOVE CELL(1, 1, 1) TO WINNER
+               MOVE "Y" TO LINE-MATCH
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > BOARD-SIZE
+                   IF CELL(I, I, I) NOT = CELL(1, 1, 1)
+                       MOVE "N" TO LINE-MATCH
                    END-IF
+               END-PERFORM
+               IF LINE-MATCH = "Y"
+                   MOVE "Y" TO GAME-OVER
+                   MOVE CELL(1, 1, 1) TO WINNER
                END-IF
            END-IF
-           
-           IF CELL(1, 1, 3) NOT = SPACE
-               IF CELL(1, 1, 3) = CELL(2, 2, 2)
-                   IF CELL(1, 1, 3) = CELL(3, 3, 1)
+
+           IF GAME-OVER = "N"
+               IF CELL(1, 1, BOARD-SIZE) NOT = SPACE
+                   MOVE "Y" TO LINE-MATCH
+                   PERFORM VARYING I FROM 2 BY 1 UNTIL I > BOARD-SIZE
+                       COMPUTE DIAG-K = BOARD-SIZE + 1 - I
+                       IF CELL(I, I, DIAG-K) NOT =
+                           CELL(1, 1, BOARD-SIZE)
+                           MOVE "N" TO LINE-MATCH
+                       END-IF
+                   END-PERFORM
+                   IF LINE-MATCH = "Y"
                        MOVE "Y" TO GAME-OVER
-                       MOVE CELL(1, 1, 3) TO WINNER
+                       MOVE CELL(1, 1, BOARD-SIZE) TO WINNER
                    END-IF
                END-IF
            END-IF
-           
-           IF CELL(1, 3, 1) NOT = SPACE
-               IF CELL(1, 3, 1) = CELL(2, 2, 2)
-                   IF CELL(1, 3, 1) = CELL(3, 1, 3)
+
+           IF GAME-OVER = "N"
+               IF CELL(1, BOARD-SIZE, 1) NOT = SPACE
+                   MOVE "Y" TO LINE-MATCH
+                   PERFORM VARYING I FROM 2 BY 1 UNTIL I > BOARD-SIZE
+                       COMPUTE DIAG-J = BOARD-SIZE + 1 - I
+                       IF CELL(I, DIAG-J, I) NOT =
+                           CELL(1, BOARD-SIZE, 1)
+                           MOVE "N" TO LINE-MATCH
+                       END-IF
+                   END-PERFORM
+                   IF LINE-MATCH = "Y"
                        MOVE "Y" TO GAME-OVER
-                       MOVE CELL(1, 3, 1) TO WINNER
+                       MOVE CELL(1, BOARD-SIZE, 1) TO WINNER
                    END-IF
                END-IF
            END-IF
-           
-           IF CELL(1, 3, 3) NOT = SPACE
-               IF CELL(1, 3, 3) = CELL(2, 2, 2)
-                   IF CELL(1, 3, 3) = CELL(3, 1, 1)
+
+           IF GAME-OVER = "N"
+               IF CELL(1, BOARD-SIZE, BOARD-SIZE) NOT = SPACE
+                   MOVE "Y" TO LINE-MATCH
+                   PERFORM VARYING I FROM 2 BY 1 UNTIL I > BOARD-SIZE
+                       COMPUTE DIAG-J = BOARD-SIZE + 1 - I
+                       COMPUTE DIAG-K = BOARD-SIZE + 1 - I
+                       IF CELL(I, DIAG-J, DIAG-K) NOT =
+                           CELL(1, BOARD-SIZE, BOARD-SIZE)
+                           MOVE "N" TO LINE-MATCH
+                       END-IF
+                   END-PERFORM
+                   IF LINE-MATCH = "Y"
                        MOVE "Y" TO GAME-OVER
-                       MOVE CELL(1, 3, 3) TO WINNER
+                       MOVE CELL(1, BOARD-SIZE, BOARD-SIZE) TO WINNER
                    END-IF
                END-IF
            END-IF
