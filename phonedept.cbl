@@ -0,0 +1,186 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PHONEDEPT.
+000030*--------------------------------
+000040* Groups and sorts the phone directory by department so a
+000050* department roster can be printed, instead of the single flat
+000060* alphabetical list phonerpt.cbl produces. PHONEFILE is dumped
+000070* to a work file, SORTed by department/last-name/first-name,
+000080* then printed with a page break whenever the department
+000090* changes.
+000100*
+000110* 2026-08  JDF  New program.
+000120*--------------------------------
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000170 FILE STATUS IS FILE-CHECK-KEY
+000180 ORGANIZATION IS INDEXED
+000190 ACCESS MODE IS DYNAMIC
+000200 RECORD KEY IS EMPLOYEE-ID
+000210 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000220
+000230 SELECT WORK-FILE ASSIGN TO "documents\PHONEWORK.DAT"
+000240 ORGANIZATION IS LINE SEQUENTIAL.
+000250
+000260 SELECT SORT-WORK ASSIGN TO "documents\PHONESORT.DAT".
+000270
+000280 SELECT SORTED-FILE ASSIGN TO "documents\PHONESRTD.DAT"
+000290 ORGANIZATION IS LINE SEQUENTIAL.
+000300
+000310 SELECT PRINT-FILE ASSIGN TO "documents\PHONEDEPT.PRT"
+000320 ORGANIZATION IS LINE SEQUENTIAL.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD PHONEFILE.
+000370     COPY PHONEREC.
+000380
+000390 FD WORK-FILE.
+000400     COPY PHONEREC REPLACING DBS-REC-1 BY WORK-REC.
+000410
+000420 SD SORT-WORK.
+000430     COPY PHONEREC REPLACING DBS-REC-1 BY SORT-REC.
+000440
+000450 FD SORTED-FILE.
+000460     COPY PHONEREC REPLACING DBS-REC-1 BY SORTED-REC.
+000470
+000480 FD PRINT-FILE.
+000490 01  PRINT-LINE                      PIC X(80).
+000500
+000510 WORKING-STORAGE SECTION.
+000525     COPY FILESTAT.
+000560
+000570 01  ws-eof                          pic x value space.
+000580 01  ws-lines-on-page                pic 9(02) value zero.
+000590 01  ws-max-lines                    pic 9(02) value 50.
+000600 01  ws-page-number                  pic 9(04) value zero.
+000610 01  ws-record-count                 pic 9(05) value zero.
+000620 01  ws-run-date                     pic 9(08).
+000630 01  ws-prior-department             pic x(10) value spaces.
+000640
+000650     COPY RPTHEAD.
+000655
+000730 01  ws-heading-2.
+000740      05  filler                 pic x(12) value "DEPARTMENT: ".
+000750      05  ws-heading-dept        pic x(10).
+000760
+000770 01  ws-heading-3.
+000780      05  filler                      pic x(10) value "NAME".
+000790      05  filler                      pic x(11) value spaces.
+000800      05  filler                      pic x(04) value "EXT.".
+000810      05  filler                      pic x(03) value spaces.
+000820      05  filler                      pic x(10) value "HOME".
+000830      05  filler                      pic x(04) value spaces.
+000840      05  filler                      pic x(10) value "WORK".
+000850      05  filler                      pic x(04) value spaces.
+000860      05  filler                      pic x(10) value "CELL".
+000870
+000880 01  ws-detail-line.
+000890      05  ws-det-name                 pic x(21).
+000900      05  ws-det-ext                  pic x(07).
+000910      05  ws-det-home                 pic x(14).
+000920      05  ws-det-work                 pic x(14).
+000930      05  ws-det-cell                 pic x(14).
+000940
+000950 PROCEDURE DIVISION.
+000960 PROGRAM-BEGIN.
+000970     PERFORM MAIN-PROCESS.
+000980     STOP RUN.
+000990
+001000 MAIN-PROCESS.
+001010     PERFORM BUILD-WORK-FILE.
+001020     PERFORM SORT-BY-DEPARTMENT.
+001030     PERFORM PRINT-ROSTER.
+001040
+001050 BUILD-WORK-FILE.
+001060     MOVE SPACE TO ws-eof.
+001070     OPEN INPUT  PHONEFILE.
+001080     OPEN OUTPUT WORK-FILE.
+001090     MOVE LOW-VALUES TO EMPLOYEE-ID IN DBS-REC-1.
+001100     START PHONEFILE KEY IS NOT LESS THAN EMPLOYEE-ID IN DBS-REC-1
+001110         INVALID KEY MOVE "y" TO ws-eof.
+001120     IF ws-eof NOT = "y"
+001130         READ PHONEFILE NEXT RECORD
+001140             AT END MOVE "y" TO ws-eof.
+001150     PERFORM DUMP-ONE-RECORD UNTIL ws-eof = "y".
+001160     CLOSE PHONEFILE.
+001170     CLOSE WORK-FILE.
+001180
+001190 DUMP-ONE-RECORD.
+001200     MOVE DBS-REC-1 TO WORK-REC.
+001210     WRITE WORK-REC.
+001220     READ PHONEFILE NEXT RECORD
+001230         AT END MOVE "y" TO ws-eof.
+001240
+001250 SORT-BY-DEPARTMENT.
+001260     SORT SORT-WORK
+001270         ON ASCENDING KEY DEPARTMENT OF SORT-REC
+001280                          LAST-NAME  OF SORT-REC
+001290                          FIRST-NAME OF SORT-REC
+001300         USING WORK-FILE
+001310         GIVING SORTED-FILE.
+001320
+001330 PRINT-ROSTER.
+001340     MOVE SPACE TO ws-eof.
+001350     ACCEPT ws-run-date FROM DATE YYYYMMDD.
+001352     STRING ws-run-date(5:2) "/" ws-run-date(7:2) "/"
+001354         ws-run-date(1:4) DELIMITED BY SIZE INTO RPT-RUN-DATE.
+001356     MOVE "DEPARTMENT PHONE ROSTER" TO RPT-TITLE.
+001360     MOVE ZERO   TO ws-page-number.
+001370     MOVE ZERO   TO ws-record-count.
+001380     MOVE SPACES TO ws-prior-department.
+001390     OPEN INPUT  SORTED-FILE.
+001400     OPEN OUTPUT PRINT-FILE.
+001410     READ SORTED-FILE
+001420         AT END MOVE "y" TO ws-eof.
+001430     PERFORM PRINT-ONE-RECORD UNTIL ws-eof = "y".
+001440     CLOSE SORTED-FILE.
+001450     CLOSE PRINT-FILE.
+001460     DISPLAY "Department roster complete - "
+001470         ws-record-count " records printed.".
+001480
+001490 PRINT-ONE-RECORD.
+001500     IF DEPARTMENT OF SORTED-REC NOT = ws-prior-department
+001510         MOVE DEPARTMENT OF SORTED-REC TO ws-prior-department
+001520         PERFORM PRINT-DEPT-HEADINGS
+001530     ELSE
+001540     IF ws-lines-on-page > ws-max-lines
+001550         PERFORM PRINT-DEPT-HEADINGS
+001560     END-IF.
+001570     PERFORM PRINT-DETAIL-LINE.
+001580     ADD 1 TO ws-record-count.
+001590     READ SORTED-FILE
+001600         AT END MOVE "y" TO ws-eof.
+001610
+001620 PRINT-DEPT-HEADINGS.
+001630     ADD 1 TO ws-page-number.
+001632     MOVE ws-page-number        TO RPT-PAGE-NUMBER.
+001650     MOVE DEPARTMENT OF SORTED-REC TO ws-heading-dept.
+001660     IF ws-record-count > ZERO
+001670         WRITE PRINT-LINE FROM SPACES
+001680             AFTER ADVANCING PAGE.
+001685     WRITE PRINT-LINE FROM RPT-HEADING-1.
+001686     WRITE PRINT-LINE FROM RPT-HEADING-2.
+001687     MOVE SPACES TO PRINT-LINE.
+001688     WRITE PRINT-LINE.
+001720     WRITE PRINT-LINE FROM ws-heading-2.
+001730     MOVE SPACES TO PRINT-LINE.
+001740     WRITE PRINT-LINE.
+001750     WRITE PRINT-LINE FROM ws-heading-3.
+001760     MOVE SPACES TO PRINT-LINE.
+001770     WRITE PRINT-LINE.
+001780     MOVE 6 TO ws-lines-on-page.
+001790
+001800 PRINT-DETAIL-LINE.
+001810     MOVE SPACES        TO ws-detail-line.
+001820     STRING LAST-NAME OF SORTED-REC DELIMITED BY SPACE
+001830         ", " DELIMITED BY SIZE
+001840         FIRST-NAME OF SORTED-REC DELIMITED BY SPACE
+001850         INTO ws-det-name.
+001860     MOVE EXTENSION OF SORTED-REC  TO ws-det-ext.
+001870     MOVE HOME-NUMBER OF SORTED-REC TO ws-det-home.
+001880     MOVE WORK-NUMBER OF SORTED-REC TO ws-det-work.
+001890     MOVE CELL-NUMBER OF SORTED-REC TO ws-det-cell.
+001900     WRITE PRINT-LINE FROM ws-detail-line.
+001910     ADD 1 TO ws-lines-on-page.
