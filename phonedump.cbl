@@ -0,0 +1,72 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PHONEDUMP.
+000030*--------------------------------
+000040* Dumps PHONEFILE out to a flat sequential file in the same
+000050* record layout as PHONEREC, so the whole directory can be
+000060* refreshed in one phoneload.cbl run instead of re-keying
+000070* dozens of entries by hand, and so the directory can be
+000080* handed off to other systems that want a plain extract.
+000090*
+000100* 2026-08  JDF  New program.
+000110*--------------------------------
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000160 FILE STATUS IS FILE-CHECK-KEY
+000170 ORGANIZATION IS INDEXED
+000180 ACCESS MODE IS DYNAMIC
+000190 RECORD KEY IS EMPLOYEE-ID
+000200 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000210
+000220 SELECT DUMP-FILE ASSIGN TO "documents\PHONEDUMP.DAT"
+000230 ORGANIZATION IS LINE SEQUENTIAL.
+000240
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD PHONEFILE.
+000280     COPY PHONEREC.
+000290
+000300 FD DUMP-FILE.
+000310     COPY PHONEREC REPLACING DBS-REC-1 BY DUMP-REC.
+000320
+000330 WORKING-STORAGE SECTION.
+000345     COPY FILESTAT.
+000380
+000390 01  ws-eof                          pic x value space.
+000400 01  ws-dumped-count                 pic 9(05) value zero.
+000410
+000420 PROCEDURE DIVISION.
+000430 PROGRAM-BEGIN.
+000440     PERFORM MAIN-PROCESS.
+000450     STOP RUN.
+000460
+000470 MAIN-PROCESS.
+000480     PERFORM INITIALIZE-DUMP.
+000490     PERFORM DUMP-RECORDS UNTIL ws-eof = "y".
+000500     PERFORM TERMINATE-DUMP.
+000510
+000520 INITIALIZE-DUMP.
+000530     MOVE SPACE TO ws-eof.
+000540     MOVE ZERO  TO ws-dumped-count.
+000550     OPEN INPUT  PHONEFILE.
+000560     OPEN OUTPUT DUMP-FILE.
+000570     MOVE LOW-VALUES TO EMPLOYEE-ID IN DBS-REC-1.
+000580     START PHONEFILE KEY IS NOT LESS THAN EMPLOYEE-ID IN DBS-REC-1
+000590         INVALID KEY MOVE "y" TO ws-eof.
+000600     IF ws-eof NOT = "y"
+000610         READ PHONEFILE NEXT RECORD
+000620             AT END MOVE "y" TO ws-eof.
+000630
+000640 DUMP-RECORDS.
+000650     MOVE DBS-REC-1 TO DUMP-REC.
+000660     WRITE DUMP-REC.
+000670     ADD 1 TO ws-dumped-count.
+000680     READ PHONEFILE NEXT RECORD
+000690         AT END MOVE "y" TO ws-eof.
+000700
+000710 TERMINATE-DUMP.
+000720     CLOSE PHONEFILE.
+000730     CLOSE DUMP-FILE.
+000740     DISPLAY "Phone directory dump complete - "
+000750         ws-dumped-count " records written.".
