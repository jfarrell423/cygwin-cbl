@@ -10,6 +10,8 @@
 000100* 2017-06 - Converting to GNU COBOL 2.0                    *
 000110*           Jerry D. Farrell                               *
 000120*           The University of Tennessee                    *
+000125* 2026-08 - Persist win/loss/tie record across sessions.    *
+000126*           JDF                                             *
 000130************************************************************
 000140 identification division.
 000150     program-id. tictac.
@@ -19,8 +21,23 @@
 000190     object-computer. ibm-pc.
 000200 special-names.
 000210     console is crt.
+000215 input-output section.
+000216 file-control.
+000217     select score-file assign to "documents\TICSCORE.DAT"
+000218         file status is ws-score-status
+000219         organization is line sequential.
 000220 data division.
-000230 working-storage section.
+000225 file section.
+000226 fd  score-file.
+000227 01  score-rec.
+000228     03 score-wins       pic 9(5).
+000229     03 score-losses     pic 9(5).
+000230     03 score-ties       pic 9(5).
+000231 working-storage section.
+000232 01 ws-score-status      pic x(2).
+000233 01 ws-wins              pic 9(5) value zero.
+000234 01 ws-losses            pic 9(5) value zero.
+000235 01 ws-ties              pic 9(5) value zero.
 000240 01 tictac-00.
 000250  02 tictac-q.
 000260     03 game           pic x(10) value spaces.
@@ -84,6 +101,9 @@
 000840 01 i                    pic 9(2)    comp.
 000850 01 j                    pic 9(2)    comp.
 000860 01 moves                pic 9(2)    comp.
+000865 01 last-x-idx            pic 9(2)    comp  value zero.
+000866 01 last-o-idx            pic 9(2)    comp  value zero.
+000867 01 have-last-move        pic x             value "N".
 000870
 000880 78 clear-screen        value x"e4".
 000890 78 sound-bell          value x"e5".
@@ -91,6 +111,7 @@
 000910 procedure division.
 000920 play-game section.
 000930 play-1.
+000935     perform load-score
 000940     perform with test after
 000950         until char not = "Y" and char not = "y"
 000960         call clear-screen
@@ -105,13 +126,46 @@
 001050             perform put-move
 001060         end-if
 001070         perform new-move until game not = spaces
-001080         move "Play again ?    " to question
-001090         perform get-reply
-001100     end-perform.
-001110
-001120 play-stop.
-001130     display space
-001140     stop run.
+001080         perform update-score
+001090         move "Play again ?    " to question
+001100         perform get-reply
+001110     end-perform.
+001120
+001130 play-stop.
+001140     perform save-score
+001150     display space
+001160     display "Wins: " ws-wins "  Losses: " ws-losses
+001170         "  Ties: " ws-ties
+001180     stop run.
+
+001190 load-score section.
+001200     move zero to ws-wins, ws-losses, ws-ties
+001210     open input score-file
+001220     if ws-score-status = "00"
+001230         read score-file
+001240             at end continue
+001250             not at end
+001260                 move score-wins   to ws-wins
+001270                 move score-losses to ws-losses
+001280                 move score-ties   to ws-ties
+001290         end-read
+001300         close score-file
+001305     end-if.
+
+001320 save-score section.
+001330     open output score-file
+001340     move ws-wins   to score-wins
+001350     move ws-losses to score-losses
+001360     move ws-ties   to score-ties
+001370     write score-rec
+001380     close score-file.
+
+001390 update-score section.
+001400     evaluate game
+001410         when "You win"  add 1 to ws-wins
+001420         when "I win"    add 1 to ws-losses
+001430         when "stalemate" add 1 to ws-ties
+001440     end-evaluate.
 001150
 001160 get-reply section.
 001170     display tictac-q at 0201
@@ -124,6 +178,8 @@
 001240     move spaces to entry-array
 001250     move low-values to check-array
 001260     move spaces to game
+001265     move "N" to have-last-move
+001267     move zero to last-x-idx, last-o-idx
 001270     move zero to moves.
 001280
 001290 new-move section.
@@ -203,6 +259,8 @@
 002030     move -99 to factor
 002040     perform find-pos varying i from 1 by 1 until i > 9
 002050     move "O" to entry-char(idx)
+002055     move idx to last-o-idx
+002056     move "Y" to have-last-move
 002060     perform move-check.
 002070
 002080 move-check section.
@@ -226,17 +284,34 @@
 002260     end-if.
 002270
 002280 get-move section.
-002290     display "Please select an empty square" at 0201
+002290     display "Square (1-9), or 0 to undo last move" at 0201
 002300     move 0 to char9
 002310     accept char9 at 0231 with auto-skip
 002320     if char9 = 0
-002330         call sound-bell
-002340     else
+002325         perform undo-move
+002330     else
 002350         move char9 to idx
 002360         if entry-char(idx) = space
 002370             move "X" to entry-char(idx)
+002375             move idx to last-x-idx
 002380         else
 002390             move 0 to char9
 002400             call sound-bell
 002410         end-if
 002420     end-if.
+002430
+002440 undo-move section.
+002450     if have-last-move = "Y" and last-x-idx not = zero
+002451                             and last-o-idx not = zero
+002460         move addr(last-x-idx) to location
+002470         move space to char
+002480         display char at location
+002490         move addr(last-o-idx) to location
+002500         display char at location
+002510         move space to entry-char(last-x-idx)
+002520         move space to entry-char(last-o-idx)
+002530         subtract 2 from moves
+002540         move "N" to have-last-move
+002550     else
+002560         call sound-bell
+002570     end-if.
