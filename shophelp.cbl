@@ -0,0 +1,86 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SHOPHELP.
+000030*--------------------------------
+000040* Operator help/about screen.  Lists every program installed in
+000050* the shop, its PROGRAM-ID, and a one-line description of what it
+000060* does, so a new operator doesn't have to track down a COBOL
+000070* programmer to find out what's on the menu.
+000080*
+000090* Replaces the old standalone comment.cbl demo, which just
+000100* DISPLAYed "This program contains four DIVISIONS..." and stopped
+000110* - it described itself instead of the shop, and wasn't wired
+000120* into anything.  Invoked from shopmenu.cbl the same way every
+000130* other item on that menu is.
+000140*
+000150* 2026-08  JDF  New program.
+000160*--------------------------------
+000170 ENVIRONMENT DIVISION.
+000180
+000190 DATA DIVISION.
+000200 WORKING-STORAGE SECTION.
+000210
+000220 PROCEDURE DIVISION.
+000230 PROGRAM-BEGIN.
+000240     PERFORM SHOW-HELP-SCREEN.
+000250     STOP RUN.
+000260
+000270 SHOW-HELP-SCREEN.
+000280     DISPLAY "========================================".
+000290     DISPLAY "  SHOP PROGRAM DIRECTORY - HELP / ABOUT".
+000300     DISPLAY "========================================".
+000310     DISPLAY " ".
+000320     DISPLAY "Programs on the main menu:".
+000330     DISPLAY " ".
+000340     DISPLAY " 1. phonescr       (utphwin)".
+000350     DISPLAY "    Phone number lookup and data-entry screen.".
+000360     DISPLAY " 2. phonerpt       (PHONERPT)".
+000370     DISPLAY "    Prints the phone directory report.".
+000380     DISPLAY " 3. phonedept      (PHONEDEPT)".
+000390     DISPLAY "    Prints the department roster report.".
+000400     DISPLAY " 4. phoneload      (PHONELOAD)".
+000410     DISPLAY "    Bulk-loads the phone directory from a feed".
+000415     DISPLAY "    file.".
+000420     DISPLAY " 5. phonedump      (PHONEDUMP)".
+000430     DISPLAY "    Dumps the phone directory to a flat file.".
+000440     DISPLAY " 6. phonerecn      (PHONERECN)".
+000450     DISPLAY "    Nightly HR-feed reconciliation against the".
+000460     DISPLAY "    phone directory.".
+000470     DISPLAY " 7. retire-amounts-01 (MONTHLY-INCOME-ALL-RATES)".
+000480     DISPLAY "    Retirement income calculator - projects".
+000485     DISPLAY "    monthly income at several withdrawal rates.".
+000500     DISPLAY " 8. retirement-performance".
+000505     DISPLAY "    (RETIREMENT-PERFORMANCE)".
+000510     DISPLAY "    Tracks and reports retirement account".
+000520     DISPLAY "    performance against a benchmark.".
+000530     DISPLAY " 9. tictac         (TICTAC)".
+000540     DISPLAY "    Classic two-player Tic-Tac-Toe.".
+000550     DISPLAY "10. Game-3D-TicTacToe (TIC-TAC-TOE-3D)".
+000560     DISPLAY "    Three-dimensional Tic-Tac-Toe.".
+000570     DISPLAY "11. Game-Connect-4 (CONNECT4)".
+000580     DISPLAY "    Connect Four.".
+000590     DISPLAY "12. Game-Connect-4-Stats-Report".
+000600     DISPLAY "    (CONNECT4-STATS-REPORT)".
+000610     DISPLAY "    Prints the Connect Four win/loss stats report.".
+000620     DISPLAY "13. eliza          (ELIZA)".
+000630     DISPLAY "    Conversational ELIZA-style chat program.".
+000640     DISPLAY "14. shophelp       (SHOPHELP)".
+000650     DISPLAY "    This help/about screen.".
+000660     DISPLAY " ".
+000670     DISPLAY "Utility and batch programs (not on the menu):".
+000680     DISPLAY " ".
+000690     DISPLAY "    phonecdb       (utphwin)".
+000700     DISPLAY "    Creates the phone directory database file.".
+000710     DISPLAY "    filemon        (FILEMON)".
+000720     DISPLAY "    File-status report across the indexed files".
+000730     DISPLAY "    and the Connect Four stats file.".
+000740     DISPLAY "    yearend        (YEAREND)".
+000750     DISPLAY "    Year-end archive/purge of the audit trail and".
+000760     DISPLAY "    the retirement-performance history file.".
+000770     DISPLAY "    batchwin       (BATCHWIN)".
+000780     DISPLAY "    Nightly batch-window wrapper - runs the".
+000790     DISPLAY "    directory report, HR reconciliation, and the".
+000800     DISPLAY "    retirement-performance batch step in sequence.".
+000810     DISPLAY "    shopmenu       (SHOPMENU)".
+000820     DISPLAY "    This main menu.".
+000830     DISPLAY " ".
+000840     DISPLAY "========================================".
