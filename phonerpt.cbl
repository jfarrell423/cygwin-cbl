@@ -0,0 +1,181 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PHONERPT.
+000030*--------------------------------
+000040* Prints a hard-copy phone directory from PHONEFILE, in
+000050* alphabetical (last-name/first-name) order, to a print/spool
+000060* file so a paper directory can be handed out after open
+000070* enrollment instead of paging through the LISTRECS screen.
+000080*
+000090* 2026-08  JDF  New program.
+000095* 2026-08  JDF  PHONEFILE was being walked on the FULLNAME
+000096*                alternate key, which is first-name-primary
+000097*                (see PHONEREC), not last-name-primary as the
+000098*                heading above promises. Now dumps PHONEFILE to
+000099*                a work file and SORTs it on last-name/first-name
+000100*                before printing, the same technique phonedept.cbl
+000101*                uses for its department roster.
+000102*--------------------------------
+000110 ENVIRONMENT DIVISION.
+000120 INPUT-OUTPUT SECTION.
+000130 FILE-CONTROL.
+000140 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000150 FILE STATUS IS FILE-CHECK-KEY
+000160 ORGANIZATION IS INDEXED
+000170 ACCESS MODE IS DYNAMIC
+000180 RECORD KEY IS EMPLOYEE-ID
+000190 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000200
+000201 SELECT WORK-FILE ASSIGN TO "documents\PHRPTWORK.DAT"
+000202 ORGANIZATION IS LINE SEQUENTIAL.
+000203
+000204 SELECT SORT-WORK ASSIGN TO "documents\PHRPTSORT.DAT".
+000205
+000206 SELECT SORTED-FILE ASSIGN TO "documents\PHRPTSRTD.DAT"
+000207 ORGANIZATION IS LINE SEQUENTIAL.
+000208
+000210 SELECT PRINT-FILE ASSIGN TO "documents\PHONEDIR.PRT"
+000220 ORGANIZATION IS LINE SEQUENTIAL.
+000230
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD PHONEFILE.
+000270     COPY PHONEREC.
+000280
+000281 FD WORK-FILE.
+000282     COPY PHONEREC REPLACING DBS-REC-1 BY WORK-REC.
+000283
+000284 SD SORT-WORK.
+000285     COPY PHONEREC REPLACING DBS-REC-1 BY SORT-REC.
+000286
+000287 FD SORTED-FILE.
+000288     COPY PHONEREC REPLACING DBS-REC-1 BY SORTED-REC.
+000289
+000290 FD PRINT-FILE.
+000300 01  PRINT-LINE                      PIC X(80).
+000310
+000320 WORKING-STORAGE SECTION.
+000335     COPY FILESTAT.
+000370
+000380 01  ws-eof                          pic x value space.
+000390 01  ws-lines-on-page                pic 9(02) value zero.
+000400 01  ws-max-lines                    pic 9(02) value 55.
+000410 01  ws-page-number                  pic 9(04) value zero.
+000420 01  ws-record-count                 pic 9(05) value zero.
+000430 01  ws-run-date                     pic 9(08).
+000440
+000445     COPY RPTHEAD.
+000446
+000530 01  ws-heading-2.
+000540      05  filler                      pic x(10) value "NAME".
+000550      05  filler                      pic x(20) value spaces.
+000560      05  filler                      pic x(10) value "HOME".
+000570      05  filler                      pic x(04) value spaces.
+000580      05  filler                      pic x(10) value "WORK".
+000590      05  filler                      pic x(04) value spaces.
+000600      05  filler                      pic x(10) value "CELL".
+000610      05  filler                      pic x(04) value spaces.
+000620      05  filler                      pic x(10) value "PAGER".
+000630
+000640 01  ws-detail-line.
+000650      05  ws-det-name                 pic x(21).
+000660      05  ws-det-home                 pic x(14).
+000670      05  ws-det-work                 pic x(14).
+000680      05  ws-det-cell                 pic x(14).
+000690      05  ws-det-pager                pic x(14).
+000700
+000710 PROCEDURE DIVISION.
+000720 PROGRAM-BEGIN.
+000730     PERFORM MAIN-PROCESS.
+000740     STOP RUN.
+000750
+000760 MAIN-PROCESS.
+000765     PERFORM BUILD-WORK-FILE.
+000766     PERFORM SORT-BY-NAME.
+000767     PERFORM PRINT-ROSTER.
+000800
+000811 BUILD-WORK-FILE.
+000812     MOVE SPACE TO ws-eof.
+000813     OPEN INPUT  PHONEFILE.
+000862     IF NOT RECORDFOUND
+000864         MOVE "Cannot open phone directory file." TO ERROR-MESSAGE
+000866         DISPLAY ERROR-MESSAGE
+000868         MOVE 1 TO RETURN-CODE
+000869         STOP RUN
+000870     END-IF.
+000871     OPEN OUTPUT WORK-FILE.
+000873     MOVE LOW-VALUES TO EMPLOYEE-ID IN DBS-REC-1.
+000874     START PHONEFILE KEY IS NOT LESS THAN EMPLOYEE-ID IN DBS-REC-1
+000875         INVALID KEY MOVE "y" TO ws-eof.
+000876     IF ws-eof NOT = "y"
+000877         READ PHONEFILE NEXT RECORD
+000878             AT END MOVE "y" TO ws-eof.
+000879     PERFORM DUMP-ONE-RECORD UNTIL ws-eof = "y".
+000880     CLOSE PHONEFILE.
+000881     CLOSE WORK-FILE.
+000882
+000883 DUMP-ONE-RECORD.
+000884     MOVE DBS-REC-1 TO WORK-REC.
+000885     WRITE WORK-REC.
+000886     READ PHONEFILE NEXT RECORD
+000887         AT END MOVE "y" TO ws-eof.
+000888
+000889 SORT-BY-NAME.
+000891     SORT SORT-WORK
+000892         ON ASCENDING KEY LAST-NAME  OF SORT-REC
+000893                          FIRST-NAME OF SORT-REC
+000894         USING WORK-FILE
+000895         GIVING SORTED-FILE.
+000896
+000897 PRINT-ROSTER.
+000898     MOVE SPACE TO ws-eof.
+000899     ACCEPT ws-run-date FROM DATE YYYYMMDD.
+000900     STRING ws-run-date(5:2) "/" ws-run-date(7:2) "/"
+000901         ws-run-date(1:4) DELIMITED BY SIZE INTO RPT-RUN-DATE.
+000902     MOVE "PHONE NUMBER DIRECTORY" TO RPT-TITLE.
+000903     MOVE ZERO   TO ws-page-number.
+000904     MOVE ZERO   TO ws-record-count.
+000905     OPEN INPUT  SORTED-FILE.
+000906     OPEN OUTPUT PRINT-FILE.
+000907     READ SORTED-FILE
+000908         AT END MOVE "y" TO ws-eof.
+000909     PERFORM PRODUCE-REPORT UNTIL ws-eof = "y".
+000910     CLOSE SORTED-FILE.
+000911     CLOSE PRINT-FILE.
+000912     DISPLAY "Phone directory report complete - "
+000913         ws-record-count " records printed.".
+000914
+000950 PRODUCE-REPORT.
+000960     IF ws-lines-on-page = ZERO OR ws-lines-on-page > ws-max-lines
+000970         PERFORM PRINT-HEADINGS.
+000980     PERFORM PRINT-DETAIL-LINE.
+000990     ADD 1 TO ws-record-count.
+001000     READ SORTED-FILE
+001010         AT END MOVE "y" TO ws-eof.
+001020
+001030 PRINT-HEADINGS.
+001040     ADD 1 TO ws-page-number.
+001050     MOVE ws-page-number TO RPT-PAGE-NUMBER.
+001060     IF ws-record-count > ZERO
+001070         WRITE PRINT-LINE FROM SPACES
+001080             AFTER ADVANCING PAGE.
+001085     WRITE PRINT-LINE FROM RPT-HEADING-1.
+001086     WRITE PRINT-LINE FROM RPT-HEADING-2.
+001087     MOVE SPACES TO PRINT-LINE.
+001088     WRITE PRINT-LINE.
+001120     WRITE PRINT-LINE FROM ws-heading-2.
+001130     MOVE SPACES TO PRINT-LINE.
+001140     WRITE PRINT-LINE.
+001150     MOVE 4 TO ws-lines-on-page.
+001160
+001170 PRINT-DETAIL-LINE.
+001180     MOVE SPACES        TO ws-detail-line.
+001190     STRING LAST-NAME OF SORTED-REC DELIMITED BY SPACE
+001200         ", " DELIMITED BY SIZE
+001210         FIRST-NAME OF SORTED-REC DELIMITED BY SPACE
+001220         INTO ws-det-name.
+001230     MOVE HOME-NUMBER OF SORTED-REC  TO ws-det-home.
+001240     MOVE WORK-NUMBER OF SORTED-REC  TO ws-det-work.
+001250     MOVE CELL-NUMBER OF SORTED-REC  TO ws-det-cell.
+001260     MOVE PAGER-NUMBER OF SORTED-REC TO ws-det-pager.
+001270     WRITE PRINT-LINE FROM ws-detail-line.
+001280     ADD 1 TO ws-lines-on-page.
