@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONNECT4-STATS-REPORT.
+       AUTHOR. Jerry D Farrell.
+*> ****************************************************************
+*> Compile USING cobc -x -free <name>.cbl -o <name>
+*>
+*> End-of-day summary for CONNECT4's stats file: totals, wins by
+*> player/computer, draws, and average moves to a decisive win,
+*> for games played on the current date.
+*> ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "documents\C4STATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "documents\C4RPT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-FILE.
+       01  STATS-REC.
+           05  STATS-DATE            PIC 9(8).
+           05  FILLER                PIC X.
+           05  STATS-WINNER          PIC X.
+           05  FILLER                PIC X.
+           05  STATS-VS-COMPUTER     PIC X.
+           05  FILLER                PIC X.
+           05  STATS-MOVE-COUNT      PIC 99.
+           05  FILLER                PIC X.
+           05  STATS-DURATION-SECS   PIC 9(5).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY RPTHEADF.
+
+       01  STATS-STATUS               PIC X(2).
+       01  TODAY-DATE                 PIC 9(8).
+
+       01  REPORT-TOTALS.
+           05  TOTAL-GAMES            PIC 9(5) VALUE 0.
+           05  WINS-PLAYER-1          PIC 9(5) VALUE 0.
+           05  WINS-PLAYER-2          PIC 9(5) VALUE 0.
+           05  WINS-COMPUTER          PIC 9(5) VALUE 0.
+           05  DRAWS                  PIC 9(5) VALUE 0.
+           05  VS-COMPUTER-GAMES      PIC 9(5) VALUE 0.
+           05  DECISIVE-GAMES         PIC 9(5) VALUE 0.
+           05  TOTAL-WIN-MOVES        PIC 9(7) VALUE 0.
+           05  AVERAGE-MOVES          PIC 9(3)V9(1) VALUE 0.
+       01  DISPLAY-AVERAGE-MOVES      PIC ZZ9.9.
+
+       01  WS-EOF                     PIC X VALUE "N".
+       01  WS-LINE                    PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM OPEN-FILES
+           PERFORM READ-STATS UNTIL WS-EOF = "Y"
+           PERFORM COMPUTE-AVERAGE
+           PERFORM PRINT-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT STATS-FILE
+           IF STATS-STATUS NOT = "00"
+               DISPLAY "No stats file found - nothing to report."
+               MOVE "Y" TO WS-EOF
+           END-IF
+           OPEN OUTPUT PRINT-FILE.
+
+       READ-STATS.
+           READ STATS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF STATS-DATE = TODAY-DATE
+                       PERFORM TALLY-STATS-REC
+                   END-IF
+           END-READ.
+
+       TALLY-STATS-REC.
+           ADD 1 TO TOTAL-GAMES
+           IF STATS-VS-COMPUTER = "Y"
+               ADD 1 TO VS-COMPUTER-GAMES
+           END-IF
+           EVALUATE STATS-WINNER
+               WHEN "1"
+                   ADD 1 TO WINS-PLAYER-1
+                   ADD 1 TO DECISIVE-GAMES
+                   ADD STATS-MOVE-COUNT TO TOTAL-WIN-MOVES
+               WHEN "2"
+                   IF STATS-VS-COMPUTER = "Y"
+                       ADD 1 TO WINS-COMPUTER
+                   ELSE
+                       ADD 1 TO WINS-PLAYER-2
+                   END-IF
+                   ADD 1 TO DECISIVE-GAMES
+                   ADD STATS-MOVE-COUNT TO TOTAL-WIN-MOVES
+               WHEN "D"
+                   ADD 1 TO DRAWS
+           END-EVALUATE.
+
+       COMPUTE-AVERAGE.
+           IF DECISIVE-GAMES > 0
+               COMPUTE AVERAGE-MOVES ROUNDED =
+                   TOTAL-WIN-MOVES / DECISIVE-GAMES
+           END-IF
+           MOVE AVERAGE-MOVES TO DISPLAY-AVERAGE-MOVES.
+
+       PRINT-REPORT.
+           MOVE "CONNECT FOUR - DAILY STATS" TO RPT-TITLE
+           MOVE 1 TO RPT-PAGE-NUMBER
+           STRING TODAY-DATE(5:2) "/" TODAY-DATE(7:2) "/"
+               TODAY-DATE(1:4) DELIMITED BY SIZE INTO RPT-RUN-DATE
+           WRITE PRINT-LINE FROM RPT-HEADING-1
+           WRITE PRINT-LINE FROM RPT-HEADING-2
+
+           MOVE ALL "-" TO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "Games played today: " TOTAL-GAMES
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  Player 1 wins:    " WINS-PLAYER-1
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  Player 2 wins:    " WINS-PLAYER-2
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  Computer wins:    " WINS-COMPUTER
+               " (out of " VS-COMPUTER-GAMES " games vs computer)"
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  Draws:            " DRAWS
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "  Average moves to a win: " DISPLAY-AVERAGE-MOVES
+               DELIMITED BY SIZE INTO WS-LINE
+           PERFORM WRITE-LINE.
+
+       WRITE-LINE.
+           DISPLAY WS-LINE
+           MOVE WS-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       CLOSE-FILES.
+           IF STATS-STATUS = "00"
+               CLOSE STATS-FILE
+           END-IF
+           CLOSE PRINT-FILE.
