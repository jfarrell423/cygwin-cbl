@@ -0,0 +1,138 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PHONELOAD.
+000030*--------------------------------
+000040* Bulk-loads PHONEFILE from a flat HR extract instead of
+000050* re-keying new hires one at a time through enter-num. The
+000060* extract is a sequential file of records in the same layout
+000070* as PHONEREC, produced by whatever feed the HR system sends
+000080* over (see phonedump.cbl for the matching export side).  The
+000085* extract is expected in ascending employee-ID order, same as
+000086* phonedump.cbl writes it, so a checkpoint of the last employee
+000087* ID successfully loaded is enough to pick back up after an
+000088* abend without reprocessing (and possibly duplicate-keying)
+000089* records already loaded - see PHONELOAD.CKP.
+000090*
+000100* 2026-08  JDF  New program.
+000105* 2026-08  JDF  Added checkpoint/restart support.
+000110*--------------------------------
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000160 FILE STATUS IS FILE-CHECK-KEY
+000170 ORGANIZATION IS INDEXED
+000180 ACCESS MODE IS DYNAMIC
+000190 RECORD KEY IS EMPLOYEE-ID
+000200 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000210
+000220 SELECT EXTRACT-FILE ASSIGN TO "documents\PHONELOAD.DAT"
+000230 ORGANIZATION IS LINE SEQUENTIAL.
+000235
+000236 SELECT CHECKPOINT-FILE ASSIGN TO "documents\PHONELOAD.CKP"
+000237 ORGANIZATION IS LINE SEQUENTIAL
+000238 FILE STATUS IS WS-CKPT-STATUS.
+000240
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD PHONEFILE.
+000280     COPY PHONEREC.
+000290
+000300 FD EXTRACT-FILE.
+000310     COPY PHONEREC REPLACING DBS-REC-1 BY EXTRACT-REC.
+000320
+000325 FD  CHECKPOINT-FILE.
+000326 01  CHECKPOINT-REC                  PIC 9(06).
+000327
+000330 WORKING-STORAGE SECTION.
+000345     COPY FILESTAT.
+000380
+000390 01  ws-eof                          pic x value space.
+000400 01  ws-loaded-count                 pic 9(05) value zero.
+000410 01  ws-rejected-count               pic 9(05) value zero.
+000415
+000416 01  WS-CKPT-STATUS                  PIC X(02).
+000417 01  WS-LAST-LOADED-KEY              PIC 9(06) VALUE ZERO.
+000418 01  WS-RESUME-FLAG                  PIC X(01) VALUE "N".
+000419     88  WS-RESUMING                 VALUE "Y".
+000420
+000430 PROCEDURE DIVISION.
+000440 PROGRAM-BEGIN.
+000450     PERFORM MAIN-PROCESS.
+000460     STOP RUN.
+000470
+000480 MAIN-PROCESS.
+000490     PERFORM INITIALIZE-LOAD.
+000500     PERFORM LOAD-RECORDS UNTIL ws-eof = "y".
+000510     PERFORM TERMINATE-LOAD.
+000520
+000530 INITIALIZE-LOAD.
+000540     MOVE SPACE TO ws-eof.
+000550     MOVE ZERO  TO ws-loaded-count.
+000560     MOVE ZERO  TO ws-rejected-count.
+000570     MOVE ZERO  TO WS-LAST-LOADED-KEY.
+000580     MOVE "N"   TO WS-RESUME-FLAG.
+000590     PERFORM READ-CHECKPOINT.
+000600     OPEN INPUT EXTRACT-FILE.
+000610     OPEN I-O   PHONEFILE.
+000620     IF WS-RESUMING
+000630         DISPLAY "Resuming load after employee ID "
+000640             WS-LAST-LOADED-KEY "."
+000650         PERFORM SKIP-TO-CHECKPOINT
+000660     ELSE
+000670         READ EXTRACT-FILE
+000680             AT END MOVE "y" TO ws-eof
+000690         END-READ
+000700     END-IF.
+000710
+000720 READ-CHECKPOINT.
+000730     OPEN INPUT CHECKPOINT-FILE.
+000740     IF WS-CKPT-STATUS = "00"
+000750         READ CHECKPOINT-FILE INTO WS-LAST-LOADED-KEY
+000760             AT END CONTINUE
+000770         END-READ
+000780         IF WS-LAST-LOADED-KEY NOT = ZERO
+000790             MOVE "Y" TO WS-RESUME-FLAG
+000800         END-IF
+000810         CLOSE CHECKPOINT-FILE
+000820     END-IF.
+000830
+000840 SKIP-TO-CHECKPOINT.
+000850     READ EXTRACT-FILE
+000860         AT END MOVE "y" TO ws-eof
+000870     END-READ.
+000880     PERFORM SKIP-ONE-EXTRACT-RECORD
+000890         UNTIL ws-eof = "y"
+000900             OR employee-id OF EXTRACT-REC > WS-LAST-LOADED-KEY.
+000910
+000920 SKIP-ONE-EXTRACT-RECORD.
+000930     READ EXTRACT-FILE
+000940         AT END MOVE "y" TO ws-eof
+000950     END-READ.
+000960
+000970 LOAD-RECORDS.
+000980     MOVE EXTRACT-REC TO DBS-REC-1.
+000990     WRITE DBS-REC-1
+001000         INVALID KEY
+001010             ADD 1 TO ws-rejected-count
+001020         NOT INVALID KEY
+001030             ADD 1 TO ws-loaded-count
+001040             PERFORM WRITE-CHECKPOINT
+001050     END-WRITE.
+001060     READ EXTRACT-FILE
+001070         AT END MOVE "y" TO ws-eof.
+001080
+001090 WRITE-CHECKPOINT.
+001100     MOVE employee-id OF DBS-REC-1 TO WS-LAST-LOADED-KEY.
+001110     MOVE WS-LAST-LOADED-KEY       TO CHECKPOINT-REC.
+001120     OPEN OUTPUT CHECKPOINT-FILE.
+001130     WRITE CHECKPOINT-REC.
+001140     CLOSE CHECKPOINT-FILE.
+001150
+001160 TERMINATE-LOAD.
+001170     CLOSE EXTRACT-FILE.
+001180     CLOSE PHONEFILE.
+001190     OPEN OUTPUT CHECKPOINT-FILE.
+001200     CLOSE CHECKPOINT-FILE.
+001210     DISPLAY "Phone directory load complete - "
+001220         ws-loaded-count " loaded, "
+001230         ws-rejected-count " rejected as duplicate keys.".
