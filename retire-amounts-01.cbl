@@ -1,6 +1,15 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MONTHLY-INCOME-ALL-RATES.
       *> $cobc -x -free retire-amounts-01.cbl
+      *>
+      *> For unattended/batch runs, every ACCEPT below can be preset
+      *> from an environment variable instead of typed at a terminal.
+      *> Set whichever of these the run needs; any left unset fall
+      *> back to the normal interactive prompt:
+      *>   RETIRE01_AMOUNT            RETIRE01_CUSTOM_RATE_PCT
+      *>   RETIRE01_ACCOUNT_TYPE      RETIRE01_TAX_PCT
+      *>   RETIRE01_RMD_AGE           RETIRE01_GROWTH_PCT
+      *>   RETIRE01_COLA_CHOICE       RETIRE01_COLA_PCT
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -10,28 +19,87 @@
        01  WS-RATE-3                 PIC 9V9999 VALUE 0.0300.
        01  WS-RATE-4                 PIC 9V9999 VALUE 0.0400.
        01  WS-RATE-8                 PIC 9V9999 VALUE 0.0800.
+       01  WS-RATE-CUSTOM            PIC 9V9999 VALUE 0.
+       01  WS-RATE-CUSTOM-DISPLAY    PIC ZZ9.99.
+       01  WS-RATE-CUSTOM-PCT        PIC 9(3)V99 VALUE 0.
 
        01  WS-ANNUAL-3               PIC 9(7)V99 VALUE 0.
        01  WS-ANNUAL-4               PIC 9(7)V99 VALUE 0.
        01  WS-ANNUAL-8               PIC 9(7)V99 VALUE 0.
+       01  WS-ANNUAL-CUSTOM          PIC 9(7)V99 VALUE 0.
 
        01  WS-MONTHLY-3              PIC 9(7)V99 VALUE 0.
        01  WS-MONTHLY-4              PIC 9(7)V99 VALUE 0.
        01  WS-MONTHLY-8              PIC 9(7)V99 VALUE 0.
+       01  WS-MONTHLY-CUSTOM         PIC 9(7)V99 VALUE 0.
 
        01  WS-ANNUAL-DISP-3          PIC Z,ZZZ,ZZZ,ZZ9.99.
        01  WS-ANNUAL-DISP-4          PIC Z,ZZZ,ZZZ,ZZ9.99.
        01  WS-ANNUAL-DISP-8          PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-ANNUAL-DISP-CUSTOM     PIC Z,ZZZ,ZZZ,ZZ9.99.
 
        01  WS-MONTHLY-DISP-3         PIC Z,ZZZ,ZZZ,ZZ9.99.
        01  WS-MONTHLY-DISP-4         PIC Z,ZZZ,ZZZ,ZZ9.99.
        01  WS-MONTHLY-DISP-8         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-MONTHLY-DISP-CUSTOM    PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-GROWTH-PCT             PIC 9(3)V99 VALUE 0.
+       01  WS-GROWTH-RATE            PIC 9V9999 VALUE 0.
+
+       01  WS-PROJ-BALANCE           PIC S9(9)V99 VALUE 0.
+       01  WS-PROJ-ANNUAL-WD         PIC 9(7)V99 VALUE 0.
+       01  WS-PROJ-YEAR              PIC 9(3) VALUE 0.
+       01  WS-PROJ-YEAR-DISPLAY      PIC ZZ9.
+       01  WS-PROJ-LABEL             PIC X(08) VALUE SPACES.
+       01  WS-MAX-PROJ-YEARS         PIC 9(3) VALUE 100.
+
+       01  WS-COLA-CHOICE            PIC X VALUE "N".
+       01  WS-COLA-PCT               PIC 9(3)V99 VALUE 0.
+       01  WS-COLA-RATE              PIC 9V9999 VALUE 0.
+
+       01  WS-SCHED-BALANCE          PIC S9(9)V99 VALUE 0.
+       01  WS-SCHED-WITHDRAWAL       PIC 9(7)V99 VALUE 0.
+       01  WS-SCHED-YEAR             PIC 9(3) VALUE 0.
+       01  WS-SCHED-MAX-YEARS        PIC 9(3) VALUE 30.
+       01  WS-SCHED-YEAR-DISP        PIC ZZ9.
+       01  WS-SCHED-WD-DISP          PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-SCHED-BAL-DISP         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> ---- IRS Uniform Lifetime Table divisors, ages 72-120 ----
+       01  WS-RMD-DIVISOR-DATA.
+           05  FILLER PIC X(147) VALUE
+               "274265255246237229220211202194185177168160152144137129122115108101095089084078073068064060056052049046043041039037035034033031030029028027025023020".
+       01  WS-RMD-DIVISOR-TABLE REDEFINES WS-RMD-DIVISOR-DATA.
+           05  WS-RMD-DIVISOR-ENTRY  PIC 999 OCCURS 49 TIMES.
+
+       01  WS-RMD-AGE                PIC 9(3) VALUE 0.
+       01  WS-RMD-SUBSCRIPT          PIC 9(3) VALUE 0.
+       01  WS-RMD-DIVISOR            PIC 99V9 VALUE 0.
+       01  WS-RMD-ANNUAL             PIC 9(7)V99 VALUE 0.
+       01  WS-RMD-MONTHLY            PIC 9(7)V99 VALUE 0.
+       01  WS-RMD-ANNUAL-DISP        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-RMD-MONTHLY-DISP       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> ---- Traditional vs Roth after-tax comparison ----
+       01  WS-ACCOUNT-TYPE           PIC X VALUE "T".
+       01  WS-TAX-PCT                PIC 9(3)V99 VALUE 0.
+       01  WS-TAX-RATE               PIC 9V9999 VALUE 0.
+       01  WS-AFTERTAX-MONTHLY-3     PIC 9(7)V99 VALUE 0.
+       01  WS-AFTERTAX-MONTHLY-4     PIC 9(7)V99 VALUE 0.
+       01  WS-AFTERTAX-MONTHLY-8     PIC 9(7)V99 VALUE 0.
+       01  WS-AFTERTAX-MONTHLY-CUST  PIC 9(7)V99 VALUE 0.
+       01  WS-AFTERTAX-DISP-3        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-AFTERTAX-DISP-4        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-AFTERTAX-DISP-8        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-AFTERTAX-DISP-CUST     PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> ---- batch/environment-variable input support ----
+       01  WS-ENV-CHECK              PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
 
-           DISPLAY "Enter amount (0.01 to 9,999,999.99): "
-           ACCEPT WS-AMOUNT
+           PERFORM GET-AMOUNT
 
            IF WS-AMOUNT < 0.01 OR WS-AMOUNT > 9999999.99
                DISPLAY "Invalid amount entered."
@@ -51,13 +119,29 @@
            COMPUTE WS-ANNUAL-8  ROUNDED = WS-AMOUNT * WS-RATE-8
            COMPUTE WS-MONTHLY-8 ROUNDED = WS-ANNUAL-8 / 12
 
-           MOVE WS-AMOUNT      TO WS-AMOUNT-DISPLAY
-           MOVE WS-ANNUAL-3    TO WS-ANNUAL-DISP-3
-           MOVE WS-ANNUAL-4    TO WS-ANNUAL-DISP-4
-           MOVE WS-ANNUAL-8    TO WS-ANNUAL-DISP-8
-           MOVE WS-MONTHLY-3   TO WS-MONTHLY-DISP-3
-           MOVE WS-MONTHLY-4   TO WS-MONTHLY-DISP-4
-           MOVE WS-MONTHLY-8   TO WS-MONTHLY-DISP-8
+      *> ---- Custom ---- operator's own assumed withdrawal rate
+           PERFORM GET-CUSTOM-RATE
+
+           IF WS-RATE-CUSTOM-PCT > 100
+               DISPLAY "Invalid rate entered."
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-RATE-CUSTOM ROUNDED = WS-RATE-CUSTOM-PCT / 100
+           COMPUTE WS-ANNUAL-CUSTOM  ROUNDED =
+               WS-AMOUNT * WS-RATE-CUSTOM
+           COMPUTE WS-MONTHLY-CUSTOM ROUNDED = WS-ANNUAL-CUSTOM / 12
+
+           MOVE WS-AMOUNT          TO WS-AMOUNT-DISPLAY
+           MOVE WS-ANNUAL-3        TO WS-ANNUAL-DISP-3
+           MOVE WS-ANNUAL-4        TO WS-ANNUAL-DISP-4
+           MOVE WS-ANNUAL-8        TO WS-ANNUAL-DISP-8
+           MOVE WS-ANNUAL-CUSTOM   TO WS-ANNUAL-DISP-CUSTOM
+           MOVE WS-MONTHLY-3       TO WS-MONTHLY-DISP-3
+           MOVE WS-MONTHLY-4       TO WS-MONTHLY-DISP-4
+           MOVE WS-MONTHLY-8       TO WS-MONTHLY-DISP-8
+           MOVE WS-MONTHLY-CUSTOM  TO WS-MONTHLY-DISP-CUSTOM
+           MOVE WS-RATE-CUSTOM-PCT TO WS-RATE-CUSTOM-DISPLAY
 
            DISPLAY "========================================"
            DISPLAY "Principal Amount : $" WS-AMOUNT-DISPLAY
@@ -67,8 +151,289 @@
            DISPLAY "3%   $" WS-ANNUAL-DISP-3 "   $" WS-MONTHLY-DISP-3
            DISPLAY "4%   $" WS-ANNUAL-DISP-4 "   $" WS-MONTHLY-DISP-4
            DISPLAY "8%   $" WS-ANNUAL-DISP-8 "   $" WS-MONTHLY-DISP-8
+           DISPLAY WS-RATE-CUSTOM-DISPLAY "% $" WS-ANNUAL-DISP-CUSTOM
+               "   $" WS-MONTHLY-DISP-CUSTOM
            DISPLAY "========================================"
 
+      *> ---- Traditional vs Roth after-tax comparison ----
+           PERFORM GET-ACCOUNT-TYPE
+
+           IF WS-ACCOUNT-TYPE = "T" OR WS-ACCOUNT-TYPE = "t"
+               PERFORM GET-TAX-RATE
+
+               IF WS-TAX-PCT > 100
+                   DISPLAY "Invalid tax rate entered."
+                   STOP RUN
+               END-IF
+
+               COMPUTE WS-TAX-RATE ROUNDED = WS-TAX-PCT / 100
+
+               COMPUTE WS-AFTERTAX-MONTHLY-3 ROUNDED =
+                   WS-MONTHLY-3 - (WS-MONTHLY-3 * WS-TAX-RATE)
+               COMPUTE WS-AFTERTAX-MONTHLY-4 ROUNDED =
+                   WS-MONTHLY-4 - (WS-MONTHLY-4 * WS-TAX-RATE)
+               COMPUTE WS-AFTERTAX-MONTHLY-8 ROUNDED =
+                   WS-MONTHLY-8 - (WS-MONTHLY-8 * WS-TAX-RATE)
+               COMPUTE WS-AFTERTAX-MONTHLY-CUST ROUNDED =
+                   WS-MONTHLY-CUSTOM - (WS-MONTHLY-CUSTOM * WS-TAX-RATE)
+
+               MOVE WS-AFTERTAX-MONTHLY-3    TO WS-AFTERTAX-DISP-3
+               MOVE WS-AFTERTAX-MONTHLY-4    TO WS-AFTERTAX-DISP-4
+               MOVE WS-AFTERTAX-MONTHLY-8    TO WS-AFTERTAX-DISP-8
+               MOVE WS-AFTERTAX-MONTHLY-CUST TO WS-AFTERTAX-DISP-CUST
+
+               DISPLAY "--- Traditional account, after-tax monthly ---"
+               DISPLAY "3%   gross $" WS-MONTHLY-DISP-3
+                   "   after-tax $" WS-AFTERTAX-DISP-3
+               DISPLAY "4%   gross $" WS-MONTHLY-DISP-4
+                   "   after-tax $" WS-AFTERTAX-DISP-4
+               DISPLAY "8%   gross $" WS-MONTHLY-DISP-8
+                   "   after-tax $" WS-AFTERTAX-DISP-8
+               DISPLAY WS-RATE-CUSTOM-DISPLAY
+                   "%  gross $" WS-MONTHLY-DISP-CUSTOM
+                   "   after-tax $" WS-AFTERTAX-DISP-CUST
+               DISPLAY "========================================"
+           ELSE
+               DISPLAY "Roth account - monthly figures above are "
+                   "already after-tax."
+               DISPLAY "========================================"
+           END-IF
+
+      *> ---- Required Minimum Distribution ----
+           PERFORM GET-RMD-AGE
+
+           IF WS-RMD-AGE > 0
+               IF WS-RMD-AGE < 72
+                   DISPLAY "Participant is not yet subject to a "
+                       "required minimum distribution."
+               ELSE
+                   IF WS-RMD-AGE > 120
+                       MOVE 120 TO WS-RMD-AGE
+                   END-IF
+                   COMPUTE WS-RMD-SUBSCRIPT = WS-RMD-AGE - 71
+                   COMPUTE WS-RMD-DIVISOR =
+                       WS-RMD-DIVISOR-ENTRY (WS-RMD-SUBSCRIPT) / 10
+
+                   COMPUTE WS-RMD-ANNUAL ROUNDED =
+                       WS-AMOUNT / WS-RMD-DIVISOR
+                   COMPUTE WS-RMD-MONTHLY ROUNDED = WS-RMD-ANNUAL / 12
+
+                   MOVE WS-RMD-ANNUAL  TO WS-RMD-ANNUAL-DISP
+                   MOVE WS-RMD-MONTHLY TO WS-RMD-MONTHLY-DISP
+
+                   DISPLAY "========================================"
+                   DISPLAY "Required Minimum Distribution at age "
+                       WS-RMD-AGE
+                   DISPLAY "Annual  : $" WS-RMD-ANNUAL-DISP
+                   DISPLAY "Monthly : $" WS-RMD-MONTHLY-DISP
+                   DISPLAY "========================================"
+               END-IF
+           END-IF
+
+      *> ---- Balance-depletion projection ----
+           PERFORM GET-GROWTH-RATE
+
+           IF WS-GROWTH-PCT > 100
+               DISPLAY "Invalid growth rate entered."
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-GROWTH-RATE ROUNDED = WS-GROWTH-PCT / 100
+
+           DISPLAY "========================================"
+           DISPLAY "Year balance reaches zero, by rate"
+           DISPLAY "(holding the annual withdrawal amount"
+           DISPLAY " above constant against growth)"
+           DISPLAY "----------------------------------------"
+
+           MOVE "3%"          TO WS-PROJ-LABEL
+           MOVE WS-ANNUAL-3    TO WS-PROJ-ANNUAL-WD
+           PERFORM DEPLETION-PROJECTION
+
+           MOVE "4%"          TO WS-PROJ-LABEL
+           MOVE WS-ANNUAL-4    TO WS-PROJ-ANNUAL-WD
+           PERFORM DEPLETION-PROJECTION
+
+           MOVE "8%"          TO WS-PROJ-LABEL
+           MOVE WS-ANNUAL-8    TO WS-PROJ-ANNUAL-WD
+           PERFORM DEPLETION-PROJECTION
+
+           MOVE "Custom"      TO WS-PROJ-LABEL
+           MOVE WS-ANNUAL-CUSTOM TO WS-PROJ-ANNUAL-WD
+           PERFORM DEPLETION-PROJECTION
+
+           DISPLAY "========================================"
+
+      *> ---- Optional COLA-adjusted year-by-year draw schedule ----
+           PERFORM GET-COLA-CHOICE
+
+           IF WS-COLA-CHOICE = "Y" OR WS-COLA-CHOICE = "y"
+               PERFORM GET-COLA-RATE
+
+               IF WS-COLA-PCT > 100
+                   DISPLAY "Invalid COLA percent entered."
+                   STOP RUN
+               END-IF
+
+               COMPUTE WS-COLA-RATE ROUNDED = WS-COLA-PCT / 100
+
+               MOVE "3%"             TO WS-PROJ-LABEL
+               MOVE WS-ANNUAL-3       TO WS-PROJ-ANNUAL-WD
+               PERFORM COLA-DRAW-SCHEDULE
+
+               MOVE "4%"             TO WS-PROJ-LABEL
+               MOVE WS-ANNUAL-4       TO WS-PROJ-ANNUAL-WD
+               PERFORM COLA-DRAW-SCHEDULE
+
+               MOVE "8%"             TO WS-PROJ-LABEL
+               MOVE WS-ANNUAL-8       TO WS-PROJ-ANNUAL-WD
+               PERFORM COLA-DRAW-SCHEDULE
+
+               MOVE "Custom"         TO WS-PROJ-LABEL
+               MOVE WS-ANNUAL-CUSTOM  TO WS-PROJ-ANNUAL-WD
+               PERFORM COLA-DRAW-SCHEDULE
+
+               DISPLAY "========================================"
+           END-IF
+
            STOP RUN.
 
+      *> ---- batch/environment-variable input paragraphs ----
+      *> Each checks its environment variable first by ACCEPTing it
+      *> into an alphanumeric field: an unset variable ACCEPTs as
+      *> SPACES, while ACCEPTing it again straight into the real
+      *> numeric/alphanumeric field would silently zero the field
+      *> instead, with no way to tell "unset" from "entered zero".
+       GET-AMOUNT.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_AMOUNT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter amount (0.01 to 9,999,999.99): "
+               ACCEPT WS-AMOUNT
+           ELSE
+               ACCEPT WS-AMOUNT FROM ENVIRONMENT "RETIRE01_AMOUNT"
+           END-IF.
+
+       GET-CUSTOM-RATE.
+           ACCEPT WS-ENV-CHECK
+               FROM ENVIRONMENT "RETIRE01_CUSTOM_RATE_PCT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter a custom withdrawal rate percent "
+                   "(0 to 100): "
+               ACCEPT WS-RATE-CUSTOM-PCT
+           ELSE
+               ACCEPT WS-RATE-CUSTOM-PCT
+                   FROM ENVIRONMENT "RETIRE01_CUSTOM_RATE_PCT"
+           END-IF.
+
+       GET-ACCOUNT-TYPE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_ACCOUNT_TYPE"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Account type - Traditional or Roth (T/R): "
+               ACCEPT WS-ACCOUNT-TYPE
+           ELSE
+               ACCEPT WS-ACCOUNT-TYPE
+                   FROM ENVIRONMENT "RETIRE01_ACCOUNT_TYPE"
+           END-IF.
+
+       GET-TAX-RATE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_TAX_PCT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter assumed marginal tax rate percent "
+                   "(0 to 100): "
+               ACCEPT WS-TAX-PCT
+           ELSE
+               ACCEPT WS-TAX-PCT FROM ENVIRONMENT "RETIRE01_TAX_PCT"
+           END-IF.
+
+       GET-RMD-AGE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_RMD_AGE"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter participant's age for RMD (0 to skip): "
+               ACCEPT WS-RMD-AGE
+           ELSE
+               ACCEPT WS-RMD-AGE FROM ENVIRONMENT "RETIRE01_RMD_AGE"
+           END-IF.
+
+       GET-GROWTH-RATE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_GROWTH_PCT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter assumed annual growth rate percent "
+                   "(0 to 100): "
+               ACCEPT WS-GROWTH-PCT
+           ELSE
+               ACCEPT WS-GROWTH-PCT FROM ENVIRONMENT "RETIRE01_GROWTH_PCT"
+           END-IF.
+
+       GET-COLA-CHOICE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_COLA_CHOICE"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Year-by-year COLA-adjusted draw schedule? "
+                   "(Y/N): "
+               ACCEPT WS-COLA-CHOICE
+           ELSE
+               ACCEPT WS-COLA-CHOICE
+                   FROM ENVIRONMENT "RETIRE01_COLA_CHOICE"
+           END-IF.
+
+       GET-COLA-RATE.
+           ACCEPT WS-ENV-CHECK FROM ENVIRONMENT "RETIRE01_COLA_PCT"
+           IF WS-ENV-CHECK = SPACES
+               DISPLAY "Enter annual COLA percent (0 to 100): "
+               ACCEPT WS-COLA-PCT
+           ELSE
+               ACCEPT WS-COLA-PCT FROM ENVIRONMENT "RETIRE01_COLA_PCT"
+           END-IF.
+
+       COLA-DRAW-SCHEDULE.
+           MOVE WS-AMOUNT         TO WS-SCHED-BALANCE
+           MOVE WS-PROJ-ANNUAL-WD TO WS-SCHED-WITHDRAWAL
+           MOVE ZERO              TO WS-SCHED-YEAR
+
+           DISPLAY WS-PROJ-LABEL " draw schedule:"
+
+           PERFORM COLA-SCHEDULE-YEAR-STEP
+               UNTIL WS-SCHED-BALANCE <= 0
+                   OR WS-SCHED-YEAR > WS-SCHED-MAX-YEARS.
+
+       COLA-SCHEDULE-YEAR-STEP.
+           ADD 1 TO WS-SCHED-YEAR
+           COMPUTE WS-SCHED-BALANCE ROUNDED =
+               WS-SCHED-BALANCE
+               + (WS-SCHED-BALANCE * WS-GROWTH-RATE)
+               - WS-SCHED-WITHDRAWAL
+           MOVE WS-SCHED-YEAR       TO WS-SCHED-YEAR-DISP
+           MOVE WS-SCHED-WITHDRAWAL TO WS-SCHED-WD-DISP
+           MOVE WS-SCHED-BALANCE    TO WS-SCHED-BAL-DISP
+           DISPLAY "  Year " WS-SCHED-YEAR-DISP
+               "  Draw $" WS-SCHED-WD-DISP
+               "  Balance $" WS-SCHED-BAL-DISP
+           COMPUTE WS-SCHED-WITHDRAWAL ROUNDED =
+               WS-SCHED-WITHDRAWAL
+               + (WS-SCHED-WITHDRAWAL * WS-COLA-RATE).
+
+       DEPLETION-PROJECTION.
+           MOVE WS-AMOUNT TO WS-PROJ-BALANCE
+           MOVE ZERO      TO WS-PROJ-YEAR
+
+           PERFORM DEPLETION-YEAR-STEP
+               UNTIL WS-PROJ-BALANCE <= 0
+                   OR WS-PROJ-YEAR > WS-MAX-PROJ-YEARS
+
+           IF WS-PROJ-BALANCE <= 0
+               MOVE WS-PROJ-YEAR TO WS-PROJ-YEAR-DISPLAY
+               DISPLAY WS-PROJ-LABEL " depletes in year "
+                   WS-PROJ-YEAR-DISPLAY
+           ELSE
+               DISPLAY WS-PROJ-LABEL
+                   " does not deplete within "
+                   WS-MAX-PROJ-YEARS " years at this growth rate"
+           END-IF.
+
+       DEPLETION-YEAR-STEP.
+           ADD 1 TO WS-PROJ-YEAR
+           COMPUTE WS-PROJ-BALANCE ROUNDED =
+               WS-PROJ-BALANCE
+               + (WS-PROJ-BALANCE * WS-GROWTH-RATE)
+               - WS-PROJ-ANNUAL-WD.
+
 
