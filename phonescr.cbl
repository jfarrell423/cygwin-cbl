@@ -12,35 +12,40 @@
 000120 FILE STATUS IS FILE-CHECK-KEY
 000130 ORGANIZATION IS INDEXED
 000140 ACCESS MODE IS DYNAMIC
-000150 RECORD KEY IS FULLNAME.
+000150 RECORD KEY IS EMPLOYEE-ID
+000155 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000157
+000158 SELECT AUDITFILE ASSIGN TO "documents\PHONEAUDIT.DAT"
+000159 ORGANIZATION IS LINE SEQUENTIAL.
 000160
 000170 DATA DIVISION.
 000180 FILE SECTION.
 000190 FD PHONEFILE.
-000200 01  DBS-REC-1.
-000210     05  fullname.
-000220        10    first-name              pic x(10).
-000230        10    last-name               pic x(10).
-000240     05  home-number                  pic x(10).
-000250     05  work-number                  pic x(10).
-000260     05  cell-number                  pic x(10).
-000270     05  pager-number                 pic x(10).
-000280
-000290
+000195     COPY PHONEREC.
+000196
+000197 FD AUDITFILE.
+000198 01  AUDIT-LINE                      PIC X(210).
 000300
 000310 WORKING-STORAGE SECTION.
-000320 01  WS-WORK-AREAS.
-000330      05  FILE-CHECK-KEY              PIC X(2).
-000340      88  RECORDFOUND                 VALUE "00".
-000350      88  ENDOFFILE                   VALUE HIGH-VALUES.
+000325     COPY FILESTAT.
+000330     COPY SCRNCLR.
 000360
+000361 01 ws-operator-id                    pic x(08) value "SYSTEM  ".
+000362
+000363     COPY AUDITREC.
+000369
 000370 01 ws-hold-rec.
+000375      05 ws-employee-id               pic 9(06).
 000380      05 ws-first-name                pic x(10).
 000390      05 ws-last-name                 pic x(10).
 000400      05 ws-home-number               pic x(10).
 000410      05 ws-work-number               pic x(10).
 000420      05 ws-cell-number               pic x(10).
 000430      05 ws-pager-number              pic x(10).
+000431      05 ws-department                pic x(10).
+000432      05 ws-extension                 pic x(05).
+000433
+000434 01 ws-change-audit-before            pic x(81).
 000440
 000450 01 ws-phone-screen.
 000460   03 ws-phone-rec occurs 20 times.
@@ -69,7 +74,23 @@
 000690        value "<<Enter Login ID>>".
 000700 01 rem-stat-mess                     pic x(25)
 000710        value "Do you want to delete?".
-000720
+000715 01 del-confirm-mess                   pic x(25)
+000716        value "Type DELETE to confirm:".
+000717 01 ws-confirm-delete                  pic x(10) value spaces.
+000718
+000725 01 ws-phone-ok                        pic x value "Y".
+000726 01 inv-phone-mess                     pic x(25)
+000727        value "Bad phone number format!".
+000719 01 ws-search-last-name                pic x(10) value spaces.
+000720 01 ws-search-count                    pic 99    value zero.
+000721 01 ws-search-pick                     pic 99    value zero.
+000722 01 ws-trim-len                        pic 99    value zero.
+000723 01 ws-match-ok                        pic x     value space.
+000724
+000728 01 ws-page-number                     pic 99    value zero.
+000729 01 ws-page-start-keys.
+000731      05 ws-page-start-id              pic 9(06)
+000732          occurs 50 times              value zero.
 000730 01 clr-stat-mess                     pic x(25)
 000740        value spaces.
 000750 01 screen-mess                       pic x(25) value spaces.
@@ -86,87 +107,107 @@
 000860
 000870
 000880 77  MENU-PICK                        PIC 9 VALUE 0.
-000890     88  MENU-PICK-IS-VALID           VALUES 0 THRU 6.
-000900
-000910 77  ERROR-MESSAGE                    PIC X(79).
+000890     88  MENU-PICK-IS-VALID           VALUES 0 THRU 7.
 000920
 000930 SCREEN SECTION.
 000940 01  MENU-SCREEN.
 000950     05  BLANK SCREEN.
-000960     05  foreground-color 6
+000960     05  foreground-color WS-FOREGROUND-COLOR
 000970         LINE  6 COL 20 VALUE "PLEASE SELECT:".
-000980     05  foreground-color 6
+000980     05  foreground-color WS-FOREGROUND-COLOR
 000990         LINE  8 COL 25 VALUE "1. Enter a new number".
-001000     05  foreground-color 6
+001000     05  foreground-color WS-FOREGROUND-COLOR
 001010         LINE  9 COL 25 VALUE "2. Change a number".
-001020     05  foreground-color 6
+001020     05  foreground-color WS-FOREGROUND-COLOR
 001030         LINE 10 COL 25 VALUE "3. Remove a number".
-001040     05  foreground-color 6
+001040     05  foreground-color WS-FOREGROUND-COLOR
 001050         LINE 11 COL 25 VALUE "4. Lookup a number".
-001060     05  foreground-color 6
+001060     05  foreground-color WS-FOREGROUND-COLOR
 001070         LINE 12 COL 25 VALUE "5. List Current Numbers".
-001080     05  foreground-color 6
-001090         LINE 13 COL 25 VALUE "6. Exit this program".
-001100     05  foreground-color 6
+001080     05  foreground-color WS-FOREGROUND-COLOR
+001090         LINE 13 COL 25 VALUE "6. Search partial last name".
+001095     05  foreground-color WS-FOREGROUND-COLOR
+001096         LINE 14 COL 25 VALUE "7. Exit this program".
+001100     05  foreground-color WS-FOREGROUND-COLOR
 001110         LINE 20 COL  1 VALUE "YOUR SELECTION".
-001120     05  foreground-color 6
+001120     05  foreground-color WS-FOREGROUND-COLOR
 001130         LINE 20 COL 16 PIC Z USING MENU-PICK.
-001140     05  foreground-color 6
+001140     05  foreground-color WS-FOREGROUND-COLOR
 001150         LINE 23 COL  1 PIC X(70) FROM FILE-CHECK-KEY.
-001160     05  foreground-color 6
+001160     05  foreground-color WS-FOREGROUND-COLOR
 001170         LINE 24 COL  1 PIC X(79) FROM ERROR-MESSAGE.
 001180
 001190 01  DATA-ENTER-SCREEN.
 001200     03  blank screen.
-001210     03  foreground-color 6
+001210     03  foreground-color WS-FOREGROUND-COLOR
 001220         line 2 column 11 value "Phone Number Access".
-001230     03  foreground-color 6
+001221     03  foreground-color WS-FOREGROUND-COLOR
+001222         line 4 column 11 value "EMPLOYEE ID".
+001223     03  foreground-color WS-FOREGROUND-COLOR
+001224         line 4 column 30 pic 9(06)
+001225          using ws-employee-id
+001226          prompt character is "*".
+001230     03  foreground-color WS-FOREGROUND-COLOR
 001240         line 6 column 11 value "FIRST NAME".
-001250     03  foreground-color 6
+001250     03  foreground-color WS-FOREGROUND-COLOR
 001260         line 6 column 30 pic x(10)
 001270          using ws-first-name
 001280          prompt character is "*"
 001290          justified right.
-001300     03  foreground-color 6
+001300     03  foreground-color WS-FOREGROUND-COLOR
 001310         line 8 column 11 value "LAST NAME".
-001320     03  foreground-color 6
+001320     03  foreground-color WS-FOREGROUND-COLOR
 001330         line 8 column 30 pic x(10)
 001340           using ws-last-name
 001350           prompt character is "*"
 001360           justified right.
-001370     03  foreground-color 6
+001370     03  foreground-color WS-FOREGROUND-COLOR
 001380         line 10 column 11 value "HOME NUMBER".
-001390     03  foreground-color 6
+001390     03  foreground-color WS-FOREGROUND-COLOR
 001400         line 10 column 30 pic x(10)
 001410           using ws-home-number
 001420           prompt character is "*"
 001430           justified right.
-001440     03  foreground-color 6
+001440     03  foreground-color WS-FOREGROUND-COLOR
 001450         line 12 column 11 value "WORK NUMBER".
-001460     03  foreground-color 6
+001460     03  foreground-color WS-FOREGROUND-COLOR
 001470         line 12 column 30 pic x(10)
 001480           using ws-work-number
 001490           prompt character is "*"
 001500           justified right.
-001510     03  foreground-color 6
+001510     03  foreground-color WS-FOREGROUND-COLOR
 001520         line 14 column 11 value "CELL NUMBER".
-001530     03  foreground-color 6
+001530     03  foreground-color WS-FOREGROUND-COLOR
 001540         line 14 column 30 pic x(10)
 001550           using ws-cell-number
 001560           prompt character is "*"
 001570           justified right.
-001580     03  foreground-color 6
+001580     03  foreground-color WS-FOREGROUND-COLOR
 001590         line 16 column 11 value "PAGER NUMBER".
-001600     03  foreground-color 6
+001600     03  foreground-color WS-FOREGROUND-COLOR
 001610         line 16 column 30 pic x(10)
 001620           using ws-pager-number
 001630           prompt character is "*"
 001640           justified right.
-001650     03  foreground-color 6
+001641     03  foreground-color WS-FOREGROUND-COLOR
+001642         line 18 column 11 value "DEPARTMENT".
+001643     03  foreground-color WS-FOREGROUND-COLOR
+001644         line 18 column 30 pic x(10)
+001645           using ws-department
+001646           prompt character is "*"
+001647           justified right.
+001648     03  foreground-color WS-FOREGROUND-COLOR
+001649         line 18 column 45 value "EXTENSION".
+001650     03  foreground-color WS-FOREGROUND-COLOR
+001651         line 18 column 60 pic x(05)
+001652           using ws-extension
+001653           prompt character is "*"
+001654           justified right.
+001655     03  foreground-color WS-FOREGROUND-COLOR
 001660         LINE 22 COL  1 pic x(79) USING screen-mess.
-001670     03  foreground-color 6
+001670     03  foreground-color WS-FOREGROUND-COLOR
 001680         LINE 23 COL  1 PIC X(79) USING FILE-CHECK-KEY.
-001690     03  foreground-color 6
+001690     03  foreground-color WS-FOREGROUND-COLOR
 001700         LINE 24 COL  1 PIC X(79) USING ERROR-MESSAGE.
 001710
 001720  01  CLEAR-SCREEN.
@@ -174,261 +215,269 @@
 001740
 001750 01  lst-screen-one.
 001760 03  blank screen.
-001770 03  foreground-color 6
+001770 03  foreground-color WS-FOREGROUND-COLOR
 001780     line 1 column 1 value "   First   ".
-001790 03  foreground-color 6
+001790 03  foreground-color WS-FOREGROUND-COLOR
 001800     line 1 column 14 value "  Last    ".
-001810 03  foreground-color 6
+001810 03  foreground-color WS-FOREGROUND-COLOR
 001820     line 1 column 24 value "  Home    ".
-001830 03  foreground-color 6
+001830 03  foreground-color WS-FOREGROUND-COLOR
 001840     line 1 column 34 value "  Work    ".
-001850 03  foreground-color 6
+001850 03  foreground-color WS-FOREGROUND-COLOR
 001860     line 1 column 45 value "  Cell    ".
-001870 03  foreground-color 6
+001870 03  foreground-color WS-FOREGROUND-COLOR
 001880     line 1 column 56 Value "  Pager   ".
-001890 03  foreground-color 6
+001890 03  foreground-color WS-FOREGROUND-COLOR
 001900     line 2 column 1     pic x(10) using ws-first-name-id(01).
-001910 03  foreground-color 6
+001910 03  foreground-color WS-FOREGROUND-COLOR
 001920     line 2 column 12    pic x(10) using ws-last-name-id(01).
-001930 03  foreground-color 6
+001930 03  foreground-color WS-FOREGROUND-COLOR
 001940     line 2 column 23    pic x(10) using ws-home-number-id(01).
-001950 03  foreground-color 6
+001950 03  foreground-color WS-FOREGROUND-COLOR
 001960     line 2 column 34    pic x(10) using ws-work-number-id(01).
-001970 03  foreground-color 6
+001970 03  foreground-color WS-FOREGROUND-COLOR
 001980     line 2 column 45    pic x(10) using ws-cell-number-id(01).
-001990 03  foreground-color 6
+001990 03  foreground-color WS-FOREGROUND-COLOR
 002000     line 2 column 56    pic x(10) using ws-pager-number-id(01).
-002010 03  foreground-color 6
+002010 03  foreground-color WS-FOREGROUND-COLOR
 002020     line 3 column 1     pic x(10) using ws-first-name-id(02).
-002030 03  foreground-color 6
+002030 03  foreground-color WS-FOREGROUND-COLOR
 002040     line 3 column 12    pic x(10) using ws-last-name-id(02).
-002050 03  foreground-color 6
+002050 03  foreground-color WS-FOREGROUND-COLOR
 002060     line 3 column 23    pic x(10) using ws-home-number-id(02).
-002070 03  foreground-color 6
+002070 03  foreground-color WS-FOREGROUND-COLOR
 002080     line 3 column 34    pic x(10) using ws-work-number-id(02).
-002090 03  foreground-color 6
+002090 03  foreground-color WS-FOREGROUND-COLOR
 002100     line 3 column 45    pic x(10) using ws-cell-number-id(02).
-002110 03  foreground-color 6
+002110 03  foreground-color WS-FOREGROUND-COLOR
 002120     line 3 column 56    pic x(10) using ws-pager-number-id(02).
-002130 03  foreground-color 6
+002130 03  foreground-color WS-FOREGROUND-COLOR
 002140     line 4 column 1     pic x(10) using ws-first-name-id(03).
-002150 03  foreground-color 6
+002150 03  foreground-color WS-FOREGROUND-COLOR
 002160     line 4 column 12    pic x(10) using ws-last-name-id(03).
-002170 03  foreground-color 6
+002170 03  foreground-color WS-FOREGROUND-COLOR
 002180     line 4 column 23    pic x(10) using ws-home-number-id(03).
-002190 03  foreground-color 6
+002190 03  foreground-color WS-FOREGROUND-COLOR
 002200     line 4 column 34    pic x(10) using ws-work-number-id(03).
-002210 03  foreground-color 6
+002210 03  foreground-color WS-FOREGROUND-COLOR
 002220     line 4 column 45    pic x(10) using ws-cell-number-id(03).
-002230 03  foreground-color 6
+002230 03  foreground-color WS-FOREGROUND-COLOR
 002240     line 4 column 56    pic x(10) using ws-pager-number-id(03).
-002250 03  foreground-color 6
+002250 03  foreground-color WS-FOREGROUND-COLOR
 002260     line 5 column 1     pic x(10) using ws-first-name-id(04).
-002270 03  foreground-color 6
+002270 03  foreground-color WS-FOREGROUND-COLOR
 002280     line 5 column 12    pic x(10) using ws-last-name-id(04).
-002290 03  foreground-color 6
+002290 03  foreground-color WS-FOREGROUND-COLOR
 002300     line 5 column 23    pic x(10) using ws-home-number-id(04).
-002310 03  foreground-color 6
+002310 03  foreground-color WS-FOREGROUND-COLOR
 002320     line 5 column 34    pic x(10) using ws-work-number-id(04).
-002330 03  foreground-color 6
+002330 03  foreground-color WS-FOREGROUND-COLOR
 002340     line 5 column 45    pic x(10) using ws-cell-number-id(04).
-002350 03  foreground-color 6
+002350 03  foreground-color WS-FOREGROUND-COLOR
 002360     line 5 column 56    pic x(10) using ws-pager-number-id(04).
-002370 03  foreground-color 6
+002370 03  foreground-color WS-FOREGROUND-COLOR
 002380     line 6 column 1     pic x(10) using ws-first-name-id(05).
-002390 03  foreground-color 6
+002390 03  foreground-color WS-FOREGROUND-COLOR
 002400     line 6 column 12    pic x(10) using ws-last-name-id(05).
-002410 03  foreground-color 6
+002410 03  foreground-color WS-FOREGROUND-COLOR
 002420     line 6 column 23    pic x(10) using ws-home-number-id(05).
-002430 03  foreground-color 6
+002430 03  foreground-color WS-FOREGROUND-COLOR
 002440     line 6 column 34    pic x(10) using ws-work-number-id(05).
-002450 03  foreground-color 6
+002450 03  foreground-color WS-FOREGROUND-COLOR
 002460     line 6 column 45    pic x(10) using ws-cell-number-id(05).
-002470 03  foreground-color 6
+002470 03  foreground-color WS-FOREGROUND-COLOR
 002480     line 6 column 56    pic x(10) using ws-pager-number-id(05).
-002490 03  foreground-color 6
+002490 03  foreground-color WS-FOREGROUND-COLOR
 002500     line 7 column 1     pic x(10) using ws-first-name-id(06).
-002510 03  foreground-color 6
+002510 03  foreground-color WS-FOREGROUND-COLOR
 002520     line 7 column 12    pic x(10) using ws-last-name-id(06).
-002530 03  foreground-color 6
+002530 03  foreground-color WS-FOREGROUND-COLOR
 002540     line 7 column 23    pic x(10) using ws-home-number-id(06).
-002550 03  foreground-color 6
+002550 03  foreground-color WS-FOREGROUND-COLOR
 002560     line 7 column 34    pic x(10) using ws-work-number-id(06).
-002570 03  foreground-color 6
+002570 03  foreground-color WS-FOREGROUND-COLOR
 002580     line 7 column 45    pic x(10) using ws-cell-number-id(06).
-002590 03  foreground-color 6
+002590 03  foreground-color WS-FOREGROUND-COLOR
 002600     line 7 column 56    pic x(10) using ws-pager-number-id(06).
-002610 03  foreground-color 6
+002610 03  foreground-color WS-FOREGROUND-COLOR
 002620     line 8 column 1     pic x(10) using ws-first-name-id(07).
-002630 03  foreground-color 6
+002630 03  foreground-color WS-FOREGROUND-COLOR
 002640     line 8 column 12    pic x(10) using ws-last-name-id(07).
-002650 03  foreground-color 6
+002650 03  foreground-color WS-FOREGROUND-COLOR
 002660     line 8 column 23    pic x(10) using ws-home-number-id(07).
-002670 03  foreground-color 6
+002670 03  foreground-color WS-FOREGROUND-COLOR
 002680     line 8 column 34    pic x(10) using ws-work-number-id(07).
-002690 03  foreground-color 6
+002690 03  foreground-color WS-FOREGROUND-COLOR
 002700     line 8 column 45    pic x(10) using ws-cell-number-id(07).
-002710 03  foreground-color 6
+002710 03  foreground-color WS-FOREGROUND-COLOR
 002720     line 8 column 56    pic x(10) using ws-pager-number-id(07).
-002730 03  foreground-color 6
+002730 03  foreground-color WS-FOREGROUND-COLOR
 002740     line 9 column 1     pic x(10) using ws-first-name-id(08).
-002750 03  foreground-color 6
+002750 03  foreground-color WS-FOREGROUND-COLOR
 002760     line 9 column 12    pic x(10) using ws-last-name-id(08).
-002770 03  foreground-color 6
+002770 03  foreground-color WS-FOREGROUND-COLOR
 002780     line 9 column 23    pic x(10) using ws-home-number-id(08).
-002790 03  foreground-color 6
+002790 03  foreground-color WS-FOREGROUND-COLOR
 002800     line 9 column 34    pic x(10) using ws-work-number-id(08).
-002810 03  foreground-color 6
+002810 03  foreground-color WS-FOREGROUND-COLOR
 002820     line 9 column 45    pic x(10) using ws-cell-number-id(08).
-002830 03  foreground-color 6
+002830 03  foreground-color WS-FOREGROUND-COLOR
 002840     line 9 column 56    pic x(10) using ws-pager-number-id(08).
-002850 03  foreground-color 6
+002850 03  foreground-color WS-FOREGROUND-COLOR
 002860     line 10 column 1    pic x(10) using ws-first-name-id(09).
-002870 03  foreground-color 6
+002870 03  foreground-color WS-FOREGROUND-COLOR
 002880     line 10 column 12   pic x(10) using ws-last-name-id(09).
-002890 03  foreground-color 6
+002890 03  foreground-color WS-FOREGROUND-COLOR
 002900     line 10 column 23   pic x(10) using ws-home-number-id(09).
-002910 03  foreground-color 6
+002910 03  foreground-color WS-FOREGROUND-COLOR
 002920     line 10 column 34   pic x(10) using ws-work-number-id(09).
-002930 03  foreground-color 6
+002930 03  foreground-color WS-FOREGROUND-COLOR
 002940     line 10 column 45   pic x(10) using ws-cell-number-id(09).
-002950 03  foreground-color 6
+002950 03  foreground-color WS-FOREGROUND-COLOR
 002960     line 10 column 56   pic x(10) using ws-pager-number-id(09).
-002970 03  foreground-color 6
+002970 03  foreground-color WS-FOREGROUND-COLOR
 002980     line 11 column 1    pic x(10) using ws-first-name-id(10).
-002990 03  foreground-color 6
+002990 03  foreground-color WS-FOREGROUND-COLOR
 003000     line 11 column 12   pic x(10) using ws-last-name-id(10).
-003010 03  foreground-color 6
+003010 03  foreground-color WS-FOREGROUND-COLOR
 003020     line 11 column 23   pic x(10) using ws-home-number-id(10).
-003030 03  foreground-color 6
+003030 03  foreground-color WS-FOREGROUND-COLOR
 003040     line 11 column 34   pic x(10) using ws-work-number-id(10).
-003050 03  foreground-color 6
+003050 03  foreground-color WS-FOREGROUND-COLOR
 003060     line 11 column 45   pic x(10) using ws-cell-number-id(10).
-003070 03  foreground-color 6
+003070 03  foreground-color WS-FOREGROUND-COLOR
 003080     line 11 column 56   pic x(10) using ws-pager-number-id(10).
-003090 03  foreground-color 6
+003090 03  foreground-color WS-FOREGROUND-COLOR
 003100     line 12 column 1    pic x(10) using ws-first-name-id(11).
-003110 03  foreground-color 6
+003110 03  foreground-color WS-FOREGROUND-COLOR
 003120     line 12 column 12   pic x(10) using ws-last-name-id(11).
-003130 03  foreground-color 6
+003130 03  foreground-color WS-FOREGROUND-COLOR
 003140     line 12 column 23   pic x(10) using ws-home-number-id(11).
-003150 03  foreground-color 6
+003150 03  foreground-color WS-FOREGROUND-COLOR
 003160     line 12 column 34   pic x(10) using ws-work-number-id(11).
-003170 03  foreground-color 6
+003170 03  foreground-color WS-FOREGROUND-COLOR
 003180     line 12 column 45   pic x(10) using ws-cell-number-id(11).
-003190 03  foreground-color 6
+003190 03  foreground-color WS-FOREGROUND-COLOR
 003200     line 12 column 56   pic x(10) using ws-pager-number-id(11).
-003210 03  foreground-color 6
+003210 03  foreground-color WS-FOREGROUND-COLOR
 003220     line 13 column 1    pic x(10) using ws-first-name-id(12).
-003230 03  foreground-color 6
+003230 03  foreground-color WS-FOREGROUND-COLOR
 003240     line 13 column 12   pic x(10) using ws-last-name-id(12).
-003250 03  foreground-color 6
+003250 03  foreground-color WS-FOREGROUND-COLOR
 003260     line 13 column 23   pic x(10) using ws-home-number-id(12).
-003270 03  foreground-color 6
+003270 03  foreground-color WS-FOREGROUND-COLOR
 003280     line 13 column 34   pic x(10) using ws-work-number-id(12).
-003290 03  foreground-color 6
+003290 03  foreground-color WS-FOREGROUND-COLOR
 003300     line 13 column 45   pic x(10) using ws-cell-number-id(12).
-003310 03  foreground-color 6
+003310 03  foreground-color WS-FOREGROUND-COLOR
 003320     line 13 column 56   pic x(10) using ws-pager-number-id(12).
-003330 03  foreground-color 6
+003330 03  foreground-color WS-FOREGROUND-COLOR
 003340     line 14 column 1    pic x(10) using ws-first-name-id(13).
-003350 03  foreground-color 6
+003350 03  foreground-color WS-FOREGROUND-COLOR
 003360     line 14 column 12   pic x(10) using ws-last-name-id(13).
-003370 03  foreground-color 6
+003370 03  foreground-color WS-FOREGROUND-COLOR
 003380     line 14 column 23   pic x(10) using ws-home-number-id(13).
-003390 03  foreground-color 6
+003390 03  foreground-color WS-FOREGROUND-COLOR
 003400     line 14 column 34   pic x(10) using ws-work-number-id(13).
-003410 03  foreground-color 6
+003410 03  foreground-color WS-FOREGROUND-COLOR
 003420     line 14 column 45   pic x(10) using ws-cell-number-id(13).
-003430 03  foreground-color 6
+003430 03  foreground-color WS-FOREGROUND-COLOR
 003440     line 14 column 56   pic x(10) using ws-pager-number-id(13).
-003450 03  foreground-color 6
+003450 03  foreground-color WS-FOREGROUND-COLOR
 003460     line 15 column 1    pic x(10) using ws-first-name-id(14).
-003470 03  foreground-color 6
+003470 03  foreground-color WS-FOREGROUND-COLOR
 003480     line 15 column 12   pic x(10) using ws-last-name-id(14).
-003490 03  foreground-color 6
+003490 03  foreground-color WS-FOREGROUND-COLOR
 003500     line 15 column 23   pic x(10) using ws-home-number-id(14).
-003510 03  foreground-color 6
+003510 03  foreground-color WS-FOREGROUND-COLOR
 003520     line 15 column 34   pic x(10) using ws-work-number-id(14).
-003530 03  foreground-color 6
+003530 03  foreground-color WS-FOREGROUND-COLOR
 003540     line 15 column 45   pic x(10) using ws-cell-number-id(14).
-003550 03  foreground-color 6
+003550 03  foreground-color WS-FOREGROUND-COLOR
 003560     line 15 column 56   pic x(10) using ws-pager-number-id(14).
-003570 03  foreground-color 6
+003570 03  foreground-color WS-FOREGROUND-COLOR
 003580     line 16 column 1    pic x(10) using ws-first-name-id(15).
-003590 03  foreground-color 6
+003590 03  foreground-color WS-FOREGROUND-COLOR
 003600     line 16 column 12   pic x(10) using ws-last-name-id(15).
-003610 03  foreground-color 6
+003610 03  foreground-color WS-FOREGROUND-COLOR
 003620     line 16 column 23   pic x(10) using ws-home-number-id(15).
-003630 03  foreground-color 6
+003630 03  foreground-color WS-FOREGROUND-COLOR
 003640     line 16 column 34   pic x(10) using ws-work-number-id(15).
-003650 03  foreground-color 6
+003650 03  foreground-color WS-FOREGROUND-COLOR
 003660     line 16 column 45   pic x(10) using ws-cell-number-id(15).
-003670 03  foreground-color 6
+003670 03  foreground-color WS-FOREGROUND-COLOR
 003680     line 16 column 56   pic x(10) using ws-pager-number-id(15).
-003690 03  foreground-color 6
+003690 03  foreground-color WS-FOREGROUND-COLOR
 003700     line 17 column 1    pic x(10) using ws-first-name-id(16).
-003710 03  foreground-color 6
+003710 03  foreground-color WS-FOREGROUND-COLOR
 003720     line 17 column 12   pic x(10) using ws-last-name-id(16).
-003730 03  foreground-color 6
+003730 03  foreground-color WS-FOREGROUND-COLOR
 003740     line 17 column 23   pic x(10) using ws-home-number-id(16).
-003750 03  foreground-color 6
+003750 03  foreground-color WS-FOREGROUND-COLOR
 003760     line 17 column 34   pic x(10) using ws-work-number-id(16).
-003770 03  foreground-color 6
+003770 03  foreground-color WS-FOREGROUND-COLOR
 003780     line 17 column 45   pic x(10) using ws-cell-number-id(16).
-003790 03  foreground-color 6
+003790 03  foreground-color WS-FOREGROUND-COLOR
 003800     line 17 column 56   pic x(10) using ws-pager-number-id(16).
-003810 03  foreground-color 6
+003810 03  foreground-color WS-FOREGROUND-COLOR
 003820     line 18 column 1    pic x(10) using ws-first-name-id(17).
-003830 03  foreground-color 6
+003830 03  foreground-color WS-FOREGROUND-COLOR
 003840     line 18 column 12   pic x(10) using ws-last-name-id(17).
-003850 03  foreground-color 6
+003850 03  foreground-color WS-FOREGROUND-COLOR
 003860     line 18 column 23   pic x(10) using ws-home-number-id(17).
-003870 03  foreground-color 6
+003870 03  foreground-color WS-FOREGROUND-COLOR
 003880     line 18 column 34   pic x(10) using ws-work-number-id(17).
-003890 03  foreground-color 6
+003890 03  foreground-color WS-FOREGROUND-COLOR
 003900     line 18 column 45   pic x(10) using ws-cell-number-id(17).
-003910 03  foreground-color 6
+003910 03  foreground-color WS-FOREGROUND-COLOR
 003920     line 18 column 56   pic x(10) using ws-pager-number-id(17).
-003930 03  foreground-color 6
+003930 03  foreground-color WS-FOREGROUND-COLOR
 003940     line 19 column 1    pic x(10) using ws-first-name-id(18).
-003950 03  foreground-color 6
+003950 03  foreground-color WS-FOREGROUND-COLOR
 003960     line 19 column 12   pic x(10) using ws-last-name-id(18).
-003970 03  foreground-color 6
+003970 03  foreground-color WS-FOREGROUND-COLOR
 003980     line 19 column 23   pic x(10) using ws-home-number-id(18).
-003990 03  foreground-color 6
+003990 03  foreground-color WS-FOREGROUND-COLOR
 004000     line 19 column 34   pic x(10) using ws-work-number-id(18).
-004010 03  foreground-color 6
+004010 03  foreground-color WS-FOREGROUND-COLOR
 004020     line 19 column 45   pic x(10) using ws-cell-number-id(18).
-004030 03  foreground-color 6
+004030 03  foreground-color WS-FOREGROUND-COLOR
 004040     line 19 column 56   pic x(10) using ws-pager-number-id(18).
-004050 03  foreground-color 6
+004050 03  foreground-color WS-FOREGROUND-COLOR
 004060     line 20 column 1    pic x(10) using ws-first-name-id(19).
-004070 03  foreground-color 6
+004070 03  foreground-color WS-FOREGROUND-COLOR
 004080     line 20 column 12   pic x(10) using ws-last-name-id(19).
-004090 03  foreground-color 6
+004090 03  foreground-color WS-FOREGROUND-COLOR
 004100     line 20 column 23   pic x(10) using ws-home-number-id(19).
-004110 03  foreground-color 6
+004110 03  foreground-color WS-FOREGROUND-COLOR
 004120     line 20 column 34   pic x(10) using ws-work-number-id(19).
-004130 03  foreground-color 6
+004130 03  foreground-color WS-FOREGROUND-COLOR
 004140     line 20 column 45   pic x(10) using ws-cell-number-id(19).
-004150 03  foreground-color 6
+004150 03  foreground-color WS-FOREGROUND-COLOR
 004160     line 20 column 56   pic x(10) using ws-pager-number-id(19).
-004170 03  foreground-color 6
+004170 03  foreground-color WS-FOREGROUND-COLOR
 004180     line 21 column 2    value "Enter to continue...".
-004190 03  foreground-color 6
+004190 03  foreground-color WS-FOREGROUND-COLOR
 004200     line 21 column 38   pic x using any-data
 004210                                    prompt character is "_"
 004220                                    justified right.
 004230
 004240 PROCEDURE DIVISION.
 004250 PROGRAM-BEGIN.
+004255     PERFORM OPERATOR-SIGN-ON.
 004260     PERFORM MAIN-PROCESS.
 004270
 004280
-004290 MAIN-PROCESS.
+004285 OPERATOR-SIGN-ON.
+004286     DISPLAY "Operator ID: " WITH NO ADVANCING.
+004287     ACCEPT ws-operator-id.
+004288     IF ws-operator-id = SPACES
+004289         MOVE "SYSTEM  " TO ws-operator-id
+004290     END-IF.
+004291
+004292 MAIN-PROCESS.
 004300     PERFORM GET-MENU-PICK THRU DO-THE-PICK
-004310         UNTIL MENU-PICK = 6.
+004310         UNTIL MENU-PICK = 7.
 004320*--------------------------------
 004330* MENU
 004340*--------------------------------
@@ -458,7 +507,10 @@
 004580         PERFORM LISTRECS until eof = "y"
 004590     ELSE
 004600     IF MENU-PICK = 6
-004610         PERFORM PROGRAM-DONE.
+004605         PERFORM PARTIAL-SEARCH
+004610     ELSE
+004615     IF MENU-PICK = 7
+004620         PERFORM PROGRAM-DONE.
 004620
 004630 PROGRAM-EXIT.
 004640     EXIT PROGRAM.
@@ -469,22 +521,39 @@
 004690 enter-num.
 004700     perform init-screen.
 004710     move 1 to x.
-004720     display data-enter-screen.
-004730     accept  data-enter-screen.
-004740     move ws-first-name   to first-name.
+004715     move "N" to ws-phone-ok.
+004716     perform GET-ENTRY-SCREEN until ws-phone-ok = "Y".
+004740     move ws-employee-id  to employee-id.
+004745     move ws-first-name   to first-name.
 004750     move ws-last-name    to last-name.
 004760     move ws-home-number  to home-number.
 004770     move ws-work-number  to work-number.
 004780     move ws-pager-number to pager-number.
+004781     move ws-department   to department.
+004782     move ws-extension    to extension.
 004790     open I-O PHONEFILE.
 004800     write dbs-rec-1 from ws-hold-rec
 004810           invalid key perform dup-key
 004820     end-write.
-004830     close PHONEFILE.
+004825     if RECORDFOUND
+004826         move spaces    to AUDIT-BEFORE
+004827         move dbs-rec-1 to AUDIT-AFTER
+004828         move "ADD"     to AUDIT-ACTION
+004829         perform write-audit-record
+004830     end-if.
+004831     close PHONEFILE.
 004840     perform init-screen
 004850     move FILE-CHECK-KEY to screen-mess.
 004860     move "y" to rec-ok.
 004870
+004872 GET-ENTRY-SCREEN.
+004873     display data-enter-screen.
+004874     accept  data-enter-screen.
+004875     perform VALIDATE-PHONE-NUMBERS.
+004876     if ws-phone-ok = "N"
+004877         move inv-phone-mess to screen-mess
+004878     end-if.
+004879
 004880 dup-key.
 004890     move dup-stat-mess to screen-mess.
 004900     display data-enter-screen.
@@ -492,12 +561,15 @@
 004920
 004930 init-screen.
 004940     move clr-stat-mess to screen-mess.
+004945     move zero   to ws-employee-id.
 004950     move spaces to ws-first-name.
 004960     move spaces to ws-last-name.
 004970     move spaces to ws-home-number.
 004980     move spaces to ws-cell-number.
 004990     move spaces to ws-work-number.
 005000     move spaces to ws-pager-number.
+005001     move spaces to ws-department.
+005002     move spaces to ws-extension.
 005010     move zero   to MENU-PICK.
 005020
 005030 init-lst.
@@ -514,8 +586,10 @@
 005140     move ws-last-name  to last-name.
 005150     open I-O PHONEFILE.
 005160     read PHONEFILE into ws-hold-rec
+005165         KEY IS FULLNAME
 005170         invalid key perform not-there
 005180     end-read.
+005185     move ws-hold-rec to ws-change-audit-before.
 005190     move chg-stat-mess to screen-mess.
 005200     display data-enter-screen.
 005210     accept ws-user-ok.
@@ -525,18 +599,23 @@
 005250     perform init-screen.
 005260
 005270 Change-ok.
-005280     move clr-stat-mess to screen-mess.
-005290     display data-enter-screen.
-005300     accept data-enter-screen.
+005275     move "N" to ws-phone-ok.
+005276     perform GET-CHANGE-SCREEN until ws-phone-ok = "Y".
+005305     move ws-change-audit-before to AUDIT-BEFORE.
 005310     move ws-first-name   to first-name.
 005320     move ws-last-name    to last-name.
 005330     move ws-home-number  to home-number.
 005340     move ws-work-number  to work-number.
 005350     move ws-pager-number to pager-number.
+005351     move ws-department   to department.
+005352     move ws-extension    to extension.
 005360     rewrite dbs-rec-1    from ws-hold-rec
 005370     invalid key display "Problem with index!"
 005380     accept ws-user-ok
 005390     end-rewrite.
+005395     move dbs-rec-1    to AUDIT-AFTER.
+005396     move "CHANGE"     to AUDIT-ACTION.
+005397     perform write-audit-record.
 005400     perform init-screen.
 005410
 005420 not-there.
@@ -545,16 +624,140 @@
 005450     accept ws-user-ok.
 005460     perform init-screen.
 005470
-005480 look-up.
-005490     move ent-stat-mess to screen-mess.
-005500     open I-O PHONEFILE.
-005510     perform init-screen.
-005520     display data-enter-screen.
-005530     accept  data-enter-screen.
-005540     move clr-stat-mess to screen-mess.
-005550     move ws-first-name to first-name.
-005560     move ws-last-name to last-name.
-005570     read PHONEFILE into ws-hold-rec
+005491 GET-CHANGE-SCREEN.
+005492     move clr-stat-mess to screen-mess.
+005493     display data-enter-screen.
+005494     accept data-enter-screen.
+005495     perform VALIDATE-PHONE-NUMBERS.
+005496     if ws-phone-ok = "N"
+005497         move inv-phone-mess to screen-mess
+005498     end-if.
+005499
+005500 VALIDATE-PHONE-NUMBERS.
+005501*****************************************
+005502* A phone number field is accepted either blank, or as
+005503* exactly ten digits with no dashes, spaces, or letters.
+005504*****************************************
+005505     move "Y" to ws-phone-ok.
+005506     if ws-home-number  not = spaces
+005507             and ws-home-number  not numeric
+005508         move "N" to ws-phone-ok
+005509     end-if.
+005510     if ws-work-number  not = spaces
+005511             and ws-work-number  not numeric
+005512         move "N" to ws-phone-ok
+005513     end-if.
+005514     if ws-cell-number  not = spaces
+005515             and ws-cell-number  not numeric
+005516         move "N" to ws-phone-ok
+005517     end-if.
+005518     if ws-pager-number not = spaces
+005519             and ws-pager-number not numeric
+005520         move "N" to ws-phone-ok
+005521     end-if.
+005522
+005471 OPEN-FOUND-RECORD.
+005472*****************************************
+005473* Opens a record already identified by name (from
+005474* PARTIAL-SEARCH) without re-prompting for the name.
+005475*****************************************
+005476     move clr-stat-mess to screen-mess.
+005477     open I-O PHONEFILE.
+005478     move ws-first-name to first-name.
+005479     move ws-last-name  to last-name.
+005480     read PHONEFILE into ws-hold-rec
+005481         KEY IS FULLNAME
+005482         invalid key perform not-there
+005483     end-read.
+005484     close PHONEFILE.
+005485     display data-enter-screen.
+005486     accept ws-user-ok.
+005487     perform init-screen.
+005488
+005610 PARTIAL-SEARCH.
+005611*****************************************
+005612* Browses FULLNAME order for last names that begin with
+005613* whatever is typed into the LAST NAME field (blank matches
+005614* everyone) and lets the operator pick a candidate to open
+005615* in the lookup screen, instead of requiring the exact
+005616* spelling up front.
+005617*****************************************
+005618     move "Enter partial last name, or leave blank for all:"
+005619         to screen-mess.
+005620     perform init-screen.
+005621     display data-enter-screen.
+005622     accept  data-enter-screen.
+005623     move ws-last-name to ws-search-last-name.
+005624     move spaces to eof.
+005625     move zero   to ws-search-count.
+005626     initialize ws-phone-screen.
+005627     open input PHONEFILE.
+005628     move low-values to EMPLOYEE-ID.
+005629     start PHONEFILE key is not less than EMPLOYEE-ID
+005630         invalid key move "y" to eof.
+005631     if eof not = "y"
+005632         read PHONEFILE next record
+005633             at end move "y" to eof
+005634     end-if.
+005635     perform PARTIAL-SEARCH-SCAN
+005636         until eof = "y" or ws-search-count > 19.
+005637     close PHONEFILE.
+005638     if ws-search-count > zero
+005639         display lst-screen-one
+005640         move zero to ws-search-pick
+005641         display "Select line number, or Enter to cancel:"
+005642             at 2201
+005643         accept ws-search-pick at 2250
+005644         if ws-search-pick > zero
+005645             and ws-search-pick <= ws-search-count
+005646           move ws-first-name-id(ws-search-pick)
+005647               to ws-first-name
+005648           move ws-last-name-id(ws-search-pick)
+005649               to ws-last-name
+005650           perform OPEN-FOUND-RECORD
+005651         end-if
+005652     else
+005653         perform not-there
+005654     end-if.
+005653     perform init-screen.
+005654
+005660 PARTIAL-SEARCH-SCAN.
+005661     move zero to ws-trim-len.
+005662     compute ws-trim-len =
+005663         function length(function trim(ws-search-last-name)).
+005664     if ws-trim-len = zero
+005665         move "y" to ws-match-ok
+005666     else
+005667         if LAST-NAME(1:ws-trim-len) =
+005668                 function trim(ws-search-last-name)
+005669             move "y" to ws-match-ok
+005670         else
+005671             move "n" to ws-match-ok
+005672         end-if
+005673     end-if.
+005674     if ws-match-ok = "y"
+005675         add 1 to ws-search-count
+005676         move first-name   to ws-first-name-id(ws-search-count)
+005677         move last-name    to ws-last-name-id(ws-search-count)
+005678         move home-number  to ws-home-number-id(ws-search-count)
+005679         move work-number  to ws-work-number-id(ws-search-count)
+005680         move cell-number  to ws-cell-number-id(ws-search-count)
+005681         move pager-number to ws-pager-number-id(ws-search-count)
+005682     end-if.
+005683     read PHONEFILE next record
+005684         at end move "y" to eof.
+005685
+005700 look-up.
+005710     move ent-stat-mess to screen-mess.
+005720     open I-O PHONEFILE.
+005730     perform init-screen.
+005740     display data-enter-screen.
+005750     accept  data-enter-screen.
+005760     move clr-stat-mess to screen-mess.
+005770     move ws-first-name to first-name.
+005780     move ws-last-name to last-name.
+005790     read PHONEFILE into ws-hold-rec
+005575         KEY IS FULLNAME
 005580         invalid key perform not-there
 005590     end-read.
 005600     move dbs-rec-1 to ws-hold-rec.
@@ -571,21 +774,48 @@
 005710     move ws-first-name to first-name.
 005720     move ws-last-name  to last-name.
 005730     read PHONEFILE into ws-hold-rec
+005735         KEY IS FULLNAME
 005740         invalid key perform not-there
 005750     end-read.
 005760     move rem-stat-mess to screen-mess.
 005770     display data-enter-screen.
 005780     accept ws-user-ok  at 2238.
 005790     display ws-user-ok at 2238.
-005800     if ws-user-ok = "y" or "Y" perform goodbye-rec.
+005795     if ws-user-ok = "y" or "Y"
+005796         move spaces           to ws-confirm-delete
+005797         move del-confirm-mess  to screen-mess
+005798         display data-enter-screen
+005799         accept ws-confirm-delete at 2250
+005800         if ws-confirm-delete = "DELETE"
+005801             perform goodbye-rec
+005802         end-if
+005803     end-if.
 005810     perform init-screen.
 005820
 005830 goodbye-rec.
+005835     move ws-hold-rec  to AUDIT-BEFORE.
+005836     move spaces       to AUDIT-AFTER.
+005837     move "DELETE"     to AUDIT-ACTION.
 005840     open I-O PHONEFILE.
 005850     delete  PHONEFILE.
 005860     close   PHONEFILE.
+005865     perform write-audit-record.
 005870
-005880 OPEN-PHONEDATA.
+005871 write-audit-record.
+005872*****************************************
+005873* Appends a before/after image of the change,
+005874* with timestamp and operator ID, to the
+005875* directory audit trail.
+005876*****************************************
+005877     move function current-date to AUDIT-TIMESTAMP.
+005878     move ws-operator-id         to AUDIT-OPERATOR.
+005879     move "PHONESCR"             to AUDIT-PROGRAM-NAME.
+005880     move AUDIT-RECORD           to AUDIT-LINE.
+005881     open extend AUDITFILE.
+005881     write AUDIT-LINE.
+005882     close AUDITFILE.
+005883
+005890 OPEN-PHONEDATA.
 005890*****************************************
 005900* This is where we will open the table!
 005910*****************************************
@@ -615,6 +845,7 @@
 006150     MOVE SPACES TO done.
 006160     MOVE SPACES TO any-data.
 006170     MOVE ZEROES TO MENU-PICK.
+006175     MOVE 1      TO ws-page-number.
 006180     initialize ws-phone-screen.
 006190     OPEN INPUT PHONEFILE.
 006200
@@ -623,6 +854,9 @@
 006230          AT END
 006240             MOVE "y" TO eof
 006250             close PHONEFILE.
+006255     IF eof NOT = "y"
+006256         MOVE employee-id TO ws-page-start-id(ws-page-number)
+006257     END-IF.
 006260     PERFORM B-200-LOOP
 006270         UNTIL eof = "y" OR any-data = "q".
 006280
@@ -633,16 +867,51 @@
 006330             until x > 19 OR eof = "y"
 006340             OR any-data ="q".
 006350     DISPLAY lst-screen-one.
-006360     ACCEPT any-data.
-006370     IF x > 19 MOVE ZEROES TO X
-006380         initialize ws-phone-screen.
+006352     DISPLAY "Enter=next page  P=previous page  Q=quit"
+006353             AT 2201.
+006354     ACCEPT any-data AT 2250.
+006355     IF any-data = "p" OR any-data = "P"
+006356         PERFORM B-250-PAGE-BACK
+006357     ELSE
+006370     IF x > 19
+006375         ADD 1 TO ws-page-number
+006376         MOVE employee-id TO ws-page-start-id(ws-page-number)
+006377         MOVE ZEROES TO X
+006380         initialize ws-phone-screen
+006385     END-IF.
 006390     IF eof = "y"
 006400        or any-data = "q"
 006410        move spaces to any-data
 006420        CLOSE PHONEFILE.
-006430
-006440 B-300-SETUP.
-006450     move dbs-rec-1 to ws-phone-rec(x).
+006425
+006426 B-250-PAGE-BACK.
+006427*****************************************
+006428* Repositions PHONEFILE at the start of the prior page so the
+006429* operator can page back through the listing instead of only
+006430* forward.
+006431*****************************************
+006432     IF ws-page-number > 1
+006433         SUBTRACT 1 FROM ws-page-number
+006434         MOVE ws-page-start-id(ws-page-number) TO employee-id
+006435         START PHONEFILE KEY IS NOT LESS THAN employee-id
+006436             INVALID KEY MOVE "y" TO eof
+006437         END-START
+006438         IF eof NOT = "y"
+006439             READ PHONEFILE
+006440                 AT END MOVE "y" TO eof
+006441             END-READ
+006442         END-IF
+006443         MOVE ZEROES TO X
+006444         initialize ws-phone-screen
+006445     END-IF.
+006446
+006447 B-300-SETUP.
+006442     move first-name   to ws-first-name-id(x).
+006443     move last-name    to ws-last-name-id(x).
+006444     move home-number  to ws-home-number-id(x).
+006445     move work-number  to ws-work-number-id(x).
+006446     move cell-number  to ws-cell-number-id(x).
+006447     move pager-number to ws-pager-number-id(x).
 006460     IF eof <> "y"
 006470     READ PHONEFILE
 006480        AT END MOVE "y" to eof.
