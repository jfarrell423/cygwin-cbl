@@ -0,0 +1,178 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PHONERECN.
+000030*--------------------------------
+000040* Nightly reconciliation of the phone directory against the HR
+000050* active-employee feed. Both files are walked in name order (the
+000060* HR feed is expected pre-sorted the same way PHONEFILE's
+000070* FULLNAME alternate key orders it) and matched name-for-name;
+000080* any directory entry with no matching name in the HR feed is
+000090* written to an exception report as a likely inactive employee.
+000100*
+000110* 2026-08  JDF  New program.
+000120*--------------------------------
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000170 FILE STATUS IS FILE-CHECK-KEY
+000180 ORGANIZATION IS INDEXED
+000190 ACCESS MODE IS DYNAMIC
+000200 RECORD KEY IS EMPLOYEE-ID
+000210 ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000220
+000230 SELECT HR-FILE ASSIGN TO "documents\HRACTIVE.DAT"
+000240 ORGANIZATION IS LINE SEQUENTIAL.
+000250
+000260 SELECT PRINT-FILE ASSIGN TO "documents\PHONERECN.PRT"
+000270 ORGANIZATION IS LINE SEQUENTIAL.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD PHONEFILE.
+000320     COPY PHONEREC.
+000330
+000340 FD HR-FILE.
+000350 01  HR-REC.
+000360     05  HR-FULLNAME.
+000370         10  HR-FIRST-NAME           PIC X(10).
+000380         10  HR-LAST-NAME            PIC X(10).
+000390
+000400 FD PRINT-FILE.
+000410 01  PRINT-LINE                      PIC X(80).
+000420
+000430 WORKING-STORAGE SECTION.
+000445     COPY FILESTAT.
+000480
+000490 01  ws-phone-eof                    pic x value space.
+000500 01  ws-hr-eof                       pic x value space.
+000510 01  ws-lines-on-page                pic 9(02) value zero.
+000520 01  ws-max-lines                    pic 9(02) value 55.
+000530 01  ws-page-number                  pic 9(04) value zero.
+000540 01  ws-matched-count                pic 9(05) value zero.
+000550 01  ws-exception-count              pic 9(05) value zero.
+000560 01  ws-run-date                     pic 9(08).
+000570
+000580 01  ws-heading-1.
+000590      05  filler                      pic x(13) value spaces.
+000600      05  filler                      pic x(34)
+000610          value "HR FEED RECONCILIATION EXCEPTIONS".
+000620      05  filler                      pic x(05) value spaces.
+000630      05  filler                      pic x(05) value "PAGE ".
+000640      05  ws-heading-page              pic zzz9.
+000650
+000660 01  ws-heading-2.
+000670      05  filler                      pic x(10) value "NAME".
+000680      05  filler                      pic x(20) value spaces.
+000690      05  filler                      pic x(30)
+000700          value "STATUS".
+000710
+000720 01  ws-detail-line.
+000730      05  ws-det-name                 pic x(21).
+000740      05  filler                      pic x(09) value spaces.
+000750      05  ws-det-status               pic x(40)
+000760          value "NOT FOUND IN ACTIVE HR FEED - VERIFY".
+000770
+000780 PROCEDURE DIVISION.
+000790 PROGRAM-BEGIN.
+000800     PERFORM MAIN-PROCESS.
+000810     STOP RUN.
+000820
+000830 MAIN-PROCESS.
+000840     PERFORM INITIALIZE-RECON.
+000850     PERFORM RECONCILE-RECORDS
+000860         UNTIL ws-phone-eof = "y" AND ws-hr-eof = "y".
+000870     PERFORM TERMINATE-RECON.
+000880
+000890 INITIALIZE-RECON.
+000900     ACCEPT ws-run-date FROM DATE YYYYMMDD.
+000910     MOVE SPACE TO ws-phone-eof.
+000920     MOVE SPACE TO ws-hr-eof.
+000930     OPEN INPUT  PHONEFILE.
+000932     IF NOT RECORDFOUND
+000934         MOVE "Cannot open phone directory file." TO ERROR-MESSAGE
+000936         DISPLAY ERROR-MESSAGE
+000938         MOVE 1 TO RETURN-CODE
+000939         STOP RUN
+000940     END-IF.
+000942     OPEN INPUT  HR-FILE.
+000950     OPEN OUTPUT PRINT-FILE.
+000960     MOVE LOW-VALUES TO FULLNAME.
+000970     START PHONEFILE KEY IS NOT LESS THAN FULLNAME
+000980         INVALID KEY
+000990             MOVE "y" TO ws-phone-eof
+001000             MOVE HIGH-VALUES TO FULLNAME.
+001010     IF ws-phone-eof NOT = "y"
+001020         READ PHONEFILE NEXT RECORD
+001030             AT END
+001040                 MOVE "y" TO ws-phone-eof
+001050                 MOVE HIGH-VALUES TO FULLNAME.
+001060     READ HR-FILE
+001070         AT END
+001080             MOVE "y" TO ws-hr-eof
+001090             MOVE HIGH-VALUES TO HR-FULLNAME.
+001100
+001110 RECONCILE-RECORDS.
+001120     IF FULLNAME < HR-FULLNAME
+001130         PERFORM FLAG-EXCEPTION
+001140         READ PHONEFILE NEXT RECORD
+001150             AT END
+001160                 MOVE "y" TO ws-phone-eof
+001170                 MOVE HIGH-VALUES TO FULLNAME
+001180         END-READ
+001190     ELSE
+001200     IF FULLNAME > HR-FULLNAME
+001210         READ HR-FILE
+001220             AT END
+001230                 MOVE "y" TO ws-hr-eof
+001240                 MOVE HIGH-VALUES TO HR-FULLNAME
+001250         END-READ
+001260     ELSE
+001270         ADD 1 TO ws-matched-count
+001280         READ PHONEFILE NEXT RECORD
+001290             AT END
+001300                 MOVE "y" TO ws-phone-eof
+001310                 MOVE HIGH-VALUES TO FULLNAME
+001320         END-READ
+001330         READ HR-FILE
+001340             AT END
+001350                 MOVE "y" TO ws-hr-eof
+001360                 MOVE HIGH-VALUES TO HR-FULLNAME
+001370         END-READ
+001380     END-IF
+001390     END-IF.
+001400
+001410 FLAG-EXCEPTION.
+001420     IF ws-lines-on-page = ZERO OR ws-lines-on-page > ws-max-lines
+001430         PERFORM PRINT-HEADINGS.
+001440     MOVE SPACES        TO ws-detail-line.
+001450     STRING LAST-NAME DELIMITED BY SPACE
+001460         ", " DELIMITED BY SIZE
+001470         FIRST-NAME DELIMITED BY SPACE
+001480         INTO ws-det-name.
+001490     MOVE "NOT FOUND IN ACTIVE HR FEED - VERIFY"
+001500         TO ws-det-status.
+001510     WRITE PRINT-LINE FROM ws-detail-line.
+001520     ADD 1 TO ws-lines-on-page.
+001530     ADD 1 TO ws-exception-count.
+001540
+001550 PRINT-HEADINGS.
+001560     ADD 1 TO ws-page-number.
+001570     MOVE ws-page-number TO ws-heading-page.
+001580     IF ws-page-number > 1
+001590         WRITE PRINT-LINE FROM SPACES
+001600             AFTER ADVANCING PAGE.
+001610     WRITE PRINT-LINE FROM ws-heading-1.
+001620     MOVE SPACES TO PRINT-LINE.
+001630     WRITE PRINT-LINE.
+001640     WRITE PRINT-LINE FROM ws-heading-2.
+001650     MOVE SPACES TO PRINT-LINE.
+001660     WRITE PRINT-LINE.
+001670     MOVE 4 TO ws-lines-on-page.
+001680
+001690 TERMINATE-RECON.
+001700     CLOSE PHONEFILE.
+001710     CLOSE HR-FILE.
+001720     CLOSE PRINT-FILE.
+001730     DISPLAY "HR reconciliation complete - "
+001740         ws-matched-count " matched, "
+001750         ws-exception-count " exceptions written.".
