@@ -3,13 +3,45 @@
        AUTHOR. Jerry D Farrell.
 *> ****************************************************************
 *> Compile USING cobc -x -free <name>.cbl -o <name>
-*> **************************************************************** 
+*> ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "documents\C4SAVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT STATS-FILE ASSIGN TO "documents\C4STATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-BOARD            PIC X(42).
+           05  CKPT-CURRENT-PLAYER   PIC X.
+           05  CKPT-MOVE-COUNT       PIC 99.
+           05  CKPT-VS-COMPUTER      PIC X.
+
+      *> One line per completed game - read by the companion
+      *> end-of-day report program, CONNECT4-STATS-REPORT.
+       FD  STATS-FILE.
+       01  STATS-REC.
+           05  STATS-DATE            PIC 9(8).
+           05  FILLER                PIC X.
+           05  STATS-WINNER          PIC X.
+           05  FILLER                PIC X.
+           05  STATS-VS-COMPUTER     PIC X.
+           05  FILLER                PIC X.
+           05  STATS-MOVE-COUNT      PIC 99.
+           05  FILLER                PIC X.
+           05  STATS-DURATION-SECS   PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  BOARD.
            05  BOARD-ROW OCCURS 6 TIMES.
                10  BOARD-CELL OCCURS 7 TIMES PIC X VALUE SPACE.
-       
+
        01  GAME-VARS.
            05  CURRENT-PLAYER        PIC X VALUE "1".
            05  COLUMN-CHOICE         PIC 9 VALUE 0.
@@ -18,41 +50,134 @@
            05  WINNER                PIC X VALUE SPACE.
            05  MOVE-COUNT            PIC 99 VALUE 0.
            05  INPUT-STRING          PIC X(10).
-       
+
        01  LOOP-COUNTERS.
            05  ROW-IDX               PIC 9 VALUE 0.
            05  COL-IDX               PIC 9 VALUE 0.
            05  CHECK-IDX             PIC 9 VALUE 0.
-       
+
        01  CHECK-VARS.
            05  CHECK-ROW             PIC 9 VALUE 0.
            05  CHECK-COL             PIC 9 VALUE 0.
            05  COUNT-IN-ROW          PIC 9 VALUE 0.
-       
+
+       01  CKPT-STATUS               PIC X(2).
+       01  SAVE-REQUESTED            PIC X VALUE "N".
+       01  MOVE-VALID                PIC X VALUE "N".
+       01  RESUME-CHOICE             PIC X VALUE SPACE.
+       01  VS-COMPUTER               PIC X VALUE "N".
+       01  COMP-VALID                PIC X VALUE "N".
+       01  STATS-STATUS              PIC X(2).
+
+      *> Elapsed-time capture for the stats file - TS-RAW is split
+      *> out via TS-SPLIT the same way a TIME value is normally
+      *> broken down into hh/mm/ss/hundredths.
+       01  GAME-START-SECS           PIC 9(5) VALUE 0.
+       01  GAME-END-SECS             PIC 9(5) VALUE 0.
+       01  TS-RAW                    PIC 9(8).
+       01  TS-SPLIT REDEFINES TS-RAW.
+           05  TS-HH                 PIC 99.
+           05  TS-MM                 PIC 99.
+           05  TS-SS                 PIC 99.
+           05  TS-HS                 PIC 99.
+       01  TS-SECONDS                PIC 9(5).
+       01  TS-ELAPSED                PIC S9(6).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM INITIALIZE-GAME
+           PERFORM CHECK-FOR-SAVED-GAME
            PERFORM GAME-LOOP UNTIL GAME-OVER = "Y"
-           PERFORM DISPLAY-FINAL-RESULT
+           IF SAVE-REQUESTED = "Y"
+               DISPLAY "Game saved. Run the program again to resume."
+           ELSE
+               PERFORM RECORD-GAME-STATS
+               PERFORM DISPLAY-FINAL-RESULT
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
            STOP RUN.
-       
+
        INITIALIZE-GAME.
            MOVE "N" TO GAME-OVER
            MOVE "1" TO CURRENT-PLAYER
            MOVE 0 TO MOVE-COUNT
+           MOVE "N" TO SAVE-REQUESTED
            PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > 6
                PERFORM VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > 7
                    MOVE SPACE TO BOARD-CELL(ROW-IDX, COL-IDX)
                END-PERFORM
-           END-PERFORM.
-       
+           END-PERFORM
+           DISPLAY "Play against the computer? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT VS-COMPUTER
+           PERFORM CAPTURE-TIME
+           MOVE TS-SECONDS TO GAME-START-SECS.
+
+      *> Converts an hh:mm:ss.hs TIME reading into total seconds
+      *> since midnight, for duration arithmetic in RECORD-GAME-STATS.
+       CAPTURE-TIME.
+           ACCEPT TS-RAW FROM TIME
+           COMPUTE TS-SECONDS = TS-HH * 3600 + TS-MM * 60 + TS-SS.
+
+      *> A successful OPEN only proves the file exists - CLEAR-CHECKPOINT
+      *> leaves it behind as a valid, empty LINE SEQUENTIAL file, so the
+      *> READ below (not just the OPEN status) is what actually tells a
+      *> real saved game apart from an already-cleared one.
+       CHECK-FOR-SAVED-GAME.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-STATUS = "00"
+                   DISPLAY "Saved game found. Resume it? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT RESUME-CHOICE
+                   IF RESUME-CHOICE = "Y" OR RESUME-CHOICE = "y"
+                       MOVE CKPT-BOARD          TO BOARD
+                       MOVE CKPT-CURRENT-PLAYER TO CURRENT-PLAYER
+                       MOVE CKPT-MOVE-COUNT     TO MOVE-COUNT
+                       MOVE CKPT-VS-COMPUTER    TO VS-COMPUTER
+                       CLOSE CHECKPOINT-FILE
+                   ELSE
+                       CLOSE CHECKPOINT-FILE
+                       PERFORM CLEAR-CHECKPOINT
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       SAVE-GAME.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BOARD          TO CKPT-BOARD
+           MOVE CURRENT-PLAYER TO CKPT-CURRENT-PLAYER
+           MOVE MOVE-COUNT     TO CKPT-MOVE-COUNT
+           MOVE VS-COMPUTER    TO CKPT-VS-COMPUTER
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "Game saved.".
+
+      *> Truncates the checkpoint file once a saved game has been
+      *> resumed, declined, or the game has finished normally, so
+      *> a stale save doesn't keep re-prompting on later runs.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        GAME-LOOP.
            PERFORM DISPLAY-BOARD
-           PERFORM GET-PLAYER-MOVE
-           PERFORM PLACE-PIECE
-           PERFORM CHECK-WIN
-           IF GAME-OVER = "N"
-               PERFORM SWITCH-PLAYER
+           IF VS-COMPUTER = "Y" AND CURRENT-PLAYER = "2"
+               PERFORM COMPUTER-MOVE
+           ELSE
+               PERFORM GET-PLAYER-MOVE
+           END-IF
+           IF SAVE-REQUESTED = "N"
+               PERFORM PLACE-PIECE
+               PERFORM CHECK-WIN
+               IF GAME-OVER = "N"
+                   PERFORM SWITCH-PLAYER
+               END-IF
            END-IF.
        
        DISPLAY-BOARD.
@@ -74,21 +199,52 @@
            END-PERFORM
            DISPLAY " ".
        
+      *> Re-prompts on an invalid or full column by looping rather than
+      *> recursing, the same WITH TEST AFTER technique shopmenu.cbl uses
+      *> for GET-MENU-PICK.
        GET-PLAYER-MOVE.
-           DISPLAY "Player " CURRENT-PLAYER 
-               ", choose column (1-7): " WITH NO ADVANCING
+           MOVE "N" TO MOVE-VALID
+           PERFORM GET-ONE-MOVE-ATTEMPT
+               WITH TEST AFTER UNTIL MOVE-VALID = "Y"
+                   OR SAVE-REQUESTED = "Y".
+
+       GET-ONE-MOVE-ATTEMPT.
+           DISPLAY "Player " CURRENT-PLAYER
+               ", choose column (1-7), or SAVE to save and quit: "
+               WITH NO ADVANCING
            ACCEPT INPUT-STRING
-           MOVE FUNCTION NUMVAL(INPUT-STRING) TO COLUMN-CHOICE
-           
-           IF COLUMN-CHOICE < 1 OR COLUMN-CHOICE > 7
-               DISPLAY "Invalid column! Choose 1-7."
-               PERFORM GET-PLAYER-MOVE
+
+           IF INPUT-STRING = "save" OR INPUT-STRING = "SAVE" OR
+              INPUT-STRING = "Save"
+               PERFORM SAVE-GAME
+               MOVE "Y" TO GAME-OVER
+               MOVE "Y" TO SAVE-REQUESTED
            ELSE
-               IF BOARD-CELL(1, COLUMN-CHOICE) NOT = SPACE
-                   DISPLAY "Column full! Choose another."
-                   PERFORM GET-PLAYER-MOVE
+               MOVE FUNCTION NUMVAL(INPUT-STRING) TO COLUMN-CHOICE
+
+               IF COLUMN-CHOICE < 1 OR COLUMN-CHOICE > 7
+                   DISPLAY "Invalid column! Choose 1-7."
+               ELSE
+                   IF BOARD-CELL(1, COLUMN-CHOICE) NOT = SPACE
+                       DISPLAY "Column full! Choose another."
+                   ELSE
+                       MOVE "Y" TO MOVE-VALID
+                   END-IF
                END-IF
            END-IF.
+
+      *> Computer opponent - modeled on the random-placement strategy
+      *> in Game-3D-TicTacToe.cbl's COMPUTER-MOVE paragraph.
+       COMPUTER-MOVE.
+           DISPLAY "Player " CURRENT-PLAYER " (computer) is thinking..."
+           MOVE "N" TO COMP-VALID
+           PERFORM UNTIL COMP-VALID = "Y"
+               COMPUTE COLUMN-CHOICE = FUNCTION RANDOM * 7 + 1
+               IF BOARD-CELL(1, COLUMN-CHOICE) = SPACE
+                   MOVE "Y" TO COMP-VALID
+               END-IF
+           END-PERFORM
+           DISPLAY "Computer chooses column " COLUMN-CHOICE.
        
        PLACE-PIECE.
            MOVE 6 TO ROW-POSITION
@@ -189,6 +345,34 @@
                MOVE "1" TO CURRENT-PLAYER
            END-IF.
        
+      *> Appends one summary line per completed game to STATS-FILE,
+      *> for the end-of-day totals produced by CONNECT4-STATS-REPORT.
+       RECORD-GAME-STATS.
+           PERFORM CAPTURE-TIME
+           MOVE TS-SECONDS TO GAME-END-SECS
+           COMPUTE TS-ELAPSED = GAME-END-SECS - GAME-START-SECS
+           IF TS-ELAPSED < 0
+               ADD 86400 TO TS-ELAPSED
+           END-IF
+
+           MOVE SPACE TO STATS-REC
+           MOVE TS-ELAPSED TO STATS-DURATION-SECS
+           ACCEPT STATS-DATE FROM DATE YYYYMMDD
+           MOVE WINNER TO STATS-WINNER
+           MOVE VS-COMPUTER TO STATS-VS-COMPUTER
+           MOVE MOVE-COUNT TO STATS-MOVE-COUNT
+
+           OPEN INPUT STATS-FILE
+           IF STATS-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+           ELSE
+               CLOSE STATS-FILE
+           END-IF
+           OPEN EXTEND STATS-FILE
+           WRITE STATS-REC
+           CLOSE STATS-FILE.
+
        DISPLAY-FINAL-RESULT.
            PERFORM DISPLAY-BOARD
            IF WINNER = "D"
