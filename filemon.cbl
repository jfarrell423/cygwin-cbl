@@ -0,0 +1,250 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FILEMON.
+000030*--------------------------------
+000040* Checks PHONENUMBERDB.DAT, PERFHIST.DAT, and C4STATS.DAT and
+000050* reports each file's record count and operating-system
+000060* last-modified date/time, so an operator can tell at a glance
+000070* whether overnight batch jobs actually touched the files they
+000080* were supposed to instead of finding a stale file days later.
+000090*
+000100* The last-modified date/time comes from the runtime's
+000110* CBL_CHECK_FILE_EXIST call.  Its file-details area is not
+000120* documented field-by-field anywhere in the installed GnuCOBOL
+000130* manual, so the byte layout below was confirmed by testing it
+000140* against files with known, freshly-touched modification times:
+000150*   bytes  1- 8  file size, binary, big-endian
+000160*   byte   9     day of month, binary
+000170*   byte  10     month (1-12), binary
+000180*   bytes 11-12  year, binary, big-endian (e.g. 7,234 = 2026)
+000190*   byte  13     hour (0-23), binary
+000200*   byte  14     minute, binary
+000210*   byte  15     second, binary
+000220*   byte  16     unused
+000230*
+000240* 2026-08  JDF  New program.
+000250*--------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290 SELECT PHONEFILE ASSIGN TO "documents\PHONENUMBERDB.DAT"
+000300     FILE STATUS IS FILE-CHECK-KEY
+000310     ORGANIZATION IS INDEXED
+000320     ACCESS MODE IS DYNAMIC
+000330     RECORD KEY IS EMPLOYEE-ID
+000340     ALTERNATE RECORD KEY IS FULLNAME WITH DUPLICATES.
+000350
+000360 SELECT HISTORY-FILE ASSIGN TO "documents\PERFHIST.DAT"
+000370     FILE STATUS IS HIST-FILE-STATUS
+000380     ORGANIZATION IS INDEXED
+000390     ACCESS MODE IS DYNAMIC
+000400     RECORD KEY IS HIST-KEY.
+000410
+000420 SELECT STATS-FILE ASSIGN TO "documents\C4STATS.DAT"
+000430     FILE STATUS IS STATS-FILE-STATUS
+000440     ORGANIZATION IS LINE SEQUENTIAL.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD PHONEFILE.
+000490     COPY PHONEREC.
+000500
+000510 FD HISTORY-FILE.
+000520 01  HIST-REC.
+000530     05  HIST-KEY.
+000540         10  HIST-ACCOUNT            PIC X(10).
+000550         10  HIST-RUN-DATE           PIC 9(08).
+000560     05  HIST-BEGIN-BALANCE          PIC 9(9)V99.
+000570     05  HIST-CURRENT-BALANCE        PIC 9(9)V99.
+000580     05  HIST-DOLLAR-GAIN            PIC S9(9)V99.
+000590     05  HIST-PERCENT-GAIN           PIC S9(3)V99.
+000600
+000610 FD STATS-FILE.
+000620 01  STATS-REC                       PIC X(20).
+000630
+000640 WORKING-STORAGE SECTION.
+000650     COPY FILESTAT.
+000660
+000670 01  HIST-FILE-STATUS                PIC X(02).
+000680 01  STATS-FILE-STATUS               PIC X(02).
+000690
+000700 01  ws-eof                          PIC X(01) VALUE SPACE.
+000710 01  ws-record-count                 PIC 9(07) VALUE ZERO.
+000720
+000730*--------------------------------
+000740* File-details area returned by CBL_CHECK_FILE_EXIST - see the
+000750* byte-layout note above.  Thirty-two bytes are reserved even
+000760* though only the first sixteen are currently decoded, because
+000770* a detail area that is too short makes the call abend.
+000780*--------------------------------
+000790 01  ws-file-name                    PIC X(40).
+000800 01  ws-file-details.
+000810     05  ws-fd-size                  PIC X(08) COMP-X.
+000820     05  ws-fd-day                   PIC X(01) COMP-X.
+000830     05  ws-fd-month                 PIC X(01) COMP-X.
+000840     05  ws-fd-year-hi                PIC X(01) COMP-X.
+000850     05  ws-fd-year-lo                PIC X(01) COMP-X.
+000860     05  ws-fd-hour                  PIC X(01) COMP-X.
+000870     05  ws-fd-minute                PIC X(01) COMP-X.
+000880     05  ws-fd-second                PIC X(01) COMP-X.
+000890     05  FILLER                      PIC X(17).
+000900 01  ws-fd-result                    PIC 9(04) COMP-X.
+000910 01  ws-fd-year                      PIC 9(04).
+000920 01  ws-fd-found                     PIC X(01) VALUE "N".
+000930     88  ws-fd-file-exists            VALUE "Y".
+000940
+000950 01  ws-status-line.
+000960     05  ws-status-name              PIC X(20).
+000970     05  FILLER                      PIC X(02) VALUE SPACES.
+000980     05  ws-status-count-label       PIC X(08) VALUE "RECORDS:".
+000990     05  ws-status-count             PIC ZZZ,ZZ9.
+001000     05  FILLER                      PIC X(02) VALUE SPACES.
+001010     05  ws-status-mod-label         PIC X(15)
+001012         VALUE "LAST MODIFIED:".
+001020     05  ws-status-modified          PIC X(19).
+001030
+001035 01  ws-fd-day-disp                  PIC 99.
+001036 01  ws-fd-month-disp                PIC 99.
+001037 01  ws-fd-hour-disp                 PIC 99.
+001038 01  ws-fd-minute-disp               PIC 99.
+001039 01  ws-fd-second-disp               PIC 99.
+001040 PROCEDURE DIVISION.
+001050 PROGRAM-BEGIN.
+001060     DISPLAY " ".
+001070     DISPLAY "FILE STATUS MONITOR".
+001080     DISPLAY "--------------------------------------------------".
+001090     PERFORM CHECK-PHONEFILE.
+001100     PERFORM CHECK-HISTORY-FILE.
+001110     PERFORM CHECK-STATS-FILE.
+001120     STOP RUN.
+001130
+001140 CHECK-PHONEFILE.
+001150     MOVE "documents\PHONENUMBERDB.DAT" TO ws-file-name.
+001160     PERFORM GET-FILE-DETAILS.
+001170     MOVE ZERO  TO ws-record-count.
+001180     MOVE SPACE TO ws-eof.
+001190     OPEN INPUT PHONEFILE.
+001200     IF RECORDFOUND
+001210         MOVE LOW-VALUES TO EMPLOYEE-ID IN DBS-REC-1
+001220         START PHONEFILE KEY IS NOT LESS THAN EMPLOYEE-ID
+001230             IN DBS-REC-1
+001240             INVALID KEY MOVE "y" TO ws-eof
+001250         END-START
+001260         IF ws-eof NOT = "y"
+001270             READ PHONEFILE NEXT RECORD
+001280                 AT END MOVE "y" TO ws-eof
+001290             END-READ
+001300         END-IF
+001310         PERFORM COUNT-PHONEFILE-RECORD UNTIL ws-eof = "y"
+001320         CLOSE PHONEFILE
+001330     ELSE
+001340         DISPLAY "PHONEFILE - could not be opened, status "
+001350             FILE-CHECK-KEY
+001360     END-IF.
+001390     MOVE "PHONENUMBERDB.DAT" TO ws-status-name.
+001400     PERFORM PRINT-STATUS-LINE.
+001410
+001420 COUNT-PHONEFILE-RECORD.
+001430     ADD 1 TO ws-record-count.
+001440     READ PHONEFILE NEXT RECORD
+001450         AT END MOVE "y" TO ws-eof
+001460     END-READ.
+001470
+001480 CHECK-HISTORY-FILE.
+001490     MOVE "documents\PERFHIST.DAT" TO ws-file-name.
+001500     PERFORM GET-FILE-DETAILS.
+001510     MOVE ZERO  TO ws-record-count.
+001520     MOVE SPACE TO ws-eof.
+001530     OPEN INPUT HISTORY-FILE.
+001540     IF HIST-FILE-STATUS = "00"
+001570         MOVE LOW-VALUES TO HIST-KEY
+001580         START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+001590             INVALID KEY MOVE "y" TO ws-eof
+001600         END-START
+001610         IF ws-eof NOT = "y"
+001620             READ HISTORY-FILE NEXT RECORD
+001630                 AT END MOVE "y" TO ws-eof
+001640             END-READ
+001650         END-IF
+001660         PERFORM COUNT-HISTORY-RECORD UNTIL ws-eof = "y"
+001670         CLOSE HISTORY-FILE
+001690     ELSE
+001700         DISPLAY "PERFHIST.DAT - could not be opened, status "
+001710             HIST-FILE-STATUS
+001720     END-IF.
+001730     MOVE "PERFHIST.DAT" TO ws-status-name.
+001740     PERFORM PRINT-STATUS-LINE.
+001750
+001760 COUNT-HISTORY-RECORD.
+001770     ADD 1 TO ws-record-count.
+001780     READ HISTORY-FILE NEXT RECORD
+001790         AT END MOVE "y" TO ws-eof
+001800     END-READ.
+001810
+001820 CHECK-STATS-FILE.
+001830     MOVE "documents\C4STATS.DAT" TO ws-file-name.
+001840     PERFORM GET-FILE-DETAILS.
+001850     MOVE ZERO  TO ws-record-count.
+001860     MOVE SPACE TO ws-eof.
+001870     OPEN INPUT STATS-FILE.
+001880     IF STATS-FILE-STATUS = "00"
+001890         PERFORM COUNT-STATS-RECORD UNTIL ws-eof = "y"
+001900         CLOSE STATS-FILE
+001910     ELSE
+001920         DISPLAY "C4STATS.DAT - could not be opened, status "
+001930             STATS-FILE-STATUS
+001940     END-IF.
+001950     MOVE "C4STATS.DAT" TO ws-status-name.
+001960     PERFORM PRINT-STATUS-LINE.
+001970
+001980 COUNT-STATS-RECORD.
+001990     READ STATS-FILE
+002000         AT END MOVE "y" TO ws-eof
+002010         NOT AT END ADD 1 TO ws-record-count
+002020     END-READ.
+002030
+002040*--------------------------------
+002050* Calls the runtime to stat the file named in ws-file-name and
+002060* decodes the result into ws-status-modified; leaves ws-fd-found
+002070* set to "N" (and the modified field blank) if the file does not
+002080* exist on disk at all.
+002090*--------------------------------
+002100 GET-FILE-DETAILS.
+002110     MOVE "N" TO ws-fd-found.
+002120     MOVE SPACES TO ws-status-modified.
+002130     CALL "CBL_CHECK_FILE_EXIST" USING ws-file-name
+002135         ws-file-details RETURNING ws-fd-result.
+002150     IF ws-fd-result = ZERO
+002160         MOVE "Y" TO ws-fd-found
+002170         COMPUTE ws-fd-year =
+002180             (ws-fd-year-hi * 256) + ws-fd-year-lo
+002190         PERFORM FORMAT-MODIFIED-DATE
+002200     END-IF.
+002210
+002220 FORMAT-MODIFIED-DATE.
+002230     MOVE SPACES      TO ws-status-modified.
+002240     MOVE ws-fd-day   TO ws-fd-day-disp.
+002250     MOVE ws-fd-month TO ws-fd-month-disp.
+002260     MOVE ws-fd-hour  TO ws-fd-hour-disp.
+002270     MOVE ws-fd-minute TO ws-fd-minute-disp.
+002280     MOVE ws-fd-second TO ws-fd-second-disp.
+002290     STRING ws-fd-month-disp  DELIMITED BY SIZE
+002300         "/"                  DELIMITED BY SIZE
+002310         ws-fd-day-disp       DELIMITED BY SIZE
+002320         "/"                  DELIMITED BY SIZE
+002330         ws-fd-year           DELIMITED BY SIZE
+002340         " "                  DELIMITED BY SIZE
+002350         ws-fd-hour-disp      DELIMITED BY SIZE
+002360         ":"                  DELIMITED BY SIZE
+002370         ws-fd-minute-disp    DELIMITED BY SIZE
+002380         ":"                  DELIMITED BY SIZE
+002390         ws-fd-second-disp    DELIMITED BY SIZE
+002400         INTO ws-status-modified.
+002420
+002430 PRINT-STATUS-LINE.
+002440     MOVE ws-record-count TO ws-status-count.
+002450     IF NOT ws-fd-file-exists
+002460         MOVE "FILE NOT FOUND" TO ws-status-modified
+002470     END-IF.
+002480     DISPLAY ws-status-name " "
+002490         ws-status-count-label " " ws-status-count " "
+002500         ws-status-mod-label " " ws-status-modified.
