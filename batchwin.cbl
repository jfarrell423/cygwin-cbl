@@ -0,0 +1,90 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCHWIN.
+000030*--------------------------------
+000040* Nightly batch-window wrapper.  Runs the directory report, the
+000050* HR-feed reconciliation, and the retirement-performance batch
+000060* run in sequence and appends a success/failure line per step
+000070* to a log file, so one scheduled job covers all three instead
+000080* of someone kicking each off by hand and hunting through
+000090* scrollback to see which one failed.
+000100*
+000110* Shells out to each program's compiled executable the same way
+000120* shopmenu.cbl does (CALL "SYSTEM"), since every one of them is
+000130* its own STOP RUN program.
+000140*
+000150* 2026-08  JDF  New program.
+000160* 2026-08  JDF  RUN-RETIREMENT-BATCH now drives
+000165*                retirement-performance via the
+000166*                RETPERF_OPERATOR_ID/RETPERF_MODE environment
+000167*                variables instead of redirecting stdin from a
+000168*                RETPERFRSP.TXT response file, now that that
+000169*                program takes its operator ID and mode from the
+000170*                environment when they are set.
+000210*--------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT BATCH-LOG-FILE ASSIGN TO "documents\BATCHLOG.TXT"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  BATCH-LOG-FILE.
+000310 01  BATCH-LOG-LINE                   PIC X(80).
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-SHELL-COMMAND                 PIC X(80) VALUE SPACES.
+000350 01  WS-STEP-RC                       PIC S9(9) COMP.
+000360
+000370 01  WS-LOG-LINE.
+000380     05  WS-LOG-TIMESTAMP             PIC X(26).
+000390     05  FILLER                       PIC X(02) VALUE SPACES.
+000400     05  WS-LOG-STEP                  PIC X(30).
+000410     05  FILLER                       PIC X(02) VALUE SPACES.
+000420     05  WS-LOG-RESULT                PIC X(07).
+000430
+000440 01  WS-STEP-NAME                     PIC X(30) VALUE SPACES.
+000450
+000460 PROCEDURE DIVISION.
+000470 PROGRAM-BEGIN.
+000480     OPEN EXTEND BATCH-LOG-FILE.
+000490     PERFORM RUN-DIRECTORY-REPORT.
+000500     PERFORM RUN-HR-RECONCILIATION.
+000510     PERFORM RUN-RETIREMENT-BATCH.
+000520     CLOSE BATCH-LOG-FILE.
+000530     STOP RUN.
+000540
+000550 RUN-DIRECTORY-REPORT.
+000560     MOVE "DIRECTORY REPORT"          TO WS-STEP-NAME.
+000570     MOVE "phonerpt"                  TO WS-SHELL-COMMAND.
+000580     PERFORM RUN-STEP-AND-LOG.
+000590
+000600 RUN-HR-RECONCILIATION.
+000610     MOVE "HR FEED RECONCILIATION"    TO WS-STEP-NAME.
+000620     MOVE "phonerecn"                 TO WS-SHELL-COMMAND.
+000630     PERFORM RUN-STEP-AND-LOG.
+000640
+000650 RUN-RETIREMENT-BATCH.
+000660     MOVE "RETIREMENT PERFORMANCE BATCH" TO WS-STEP-NAME.
+000662     SET ENVIRONMENT "RETPERF_OPERATOR_ID" TO "BATCH".
+000664     SET ENVIRONMENT "RETPERF_MODE"        TO "B".
+000674     MOVE "retirement-performance"     TO WS-SHELL-COMMAND.
+000690     PERFORM RUN-STEP-AND-LOG.
+000700
+000710 RUN-STEP-AND-LOG.
+000720     CALL "SYSTEM" USING WS-SHELL-COMMAND.
+000730     MOVE RETURN-CODE TO WS-STEP-RC.
+000740     PERFORM WRITE-LOG-LINE.
+000750
+000760 WRITE-LOG-LINE.
+000770     MOVE FUNCTION CURRENT-DATE      TO WS-LOG-TIMESTAMP.
+000780     MOVE WS-STEP-NAME               TO WS-LOG-STEP.
+000790     IF WS-STEP-RC = 0
+000800         MOVE "SUCCESS"              TO WS-LOG-RESULT
+000810     ELSE
+000820         MOVE "FAILED"               TO WS-LOG-RESULT
+000830     END-IF.
+000840     MOVE WS-LOG-LINE                TO BATCH-LOG-LINE.
+000850     WRITE BATCH-LOG-LINE.
+000860
+000870****************************************************************
