@@ -35,11 +35,25 @@
 000350 INPUT-OUTPUT SECTION.
 000360
 000370 FILE-CONTROL.
-000380
+000375
+000376     SELECT 700-TRANSCRIPT-FILE ASSIGN TO "ELIZALOG.TXT"
+000377         ORGANIZATION IS LINE SEQUENTIAL
+000378         FILE STATUS IS 700-TRANSCRIPT-STATUS.
+000379
+000381     SELECT 500-KEYWORD-FILE ASSIGN TO "ELIZAKW.DAT"
+000382         ORGANIZATION IS LINE SEQUENTIAL
+000383         FILE STATUS IS 500-KEYWORD-FILE-STATUS.
+000384
 000390 DATA DIVISION.
 000400
 000410 FILE SECTION.
-000420
+000415
+000416 FD  700-TRANSCRIPT-FILE.
+000417 01  700-TRANSCRIPT-REC              PIC X(111).
+000418
+000422 FD  500-KEYWORD-FILE.
+000423 01  500-KEYWORD-FILE-REC            PIC X(16).
+000424
 000430 WORKING-STORAGE SECTION.
 000440
 000450 01  100-PROGRAM-FLAGS.
@@ -62,10 +76,12 @@
 000620 01  250-SUBSTITUTE-WORK             PIC X(100)  VALUE SPACES.
 000630
 000640 01  300-PROGRAM-CONSTANTS.
-000650     05  300-MAX-KEYWORD-ENTRIES     PIC S9(4)   COMP VALUE +36.
+000650     05  300-MAX-KEYWORD-ENTRIES     PIC S9(4)   COMP VALUE +44.
 000660     05  300-MAX-SCAN-LEN            PIC S9(4)   COMP VALUE +30.
 000670     05  300-SHUT                    PIC X(04)   VALUE "shut".
 000680     05  300-ASTERISK                PIC X(01)   VALUE "*".
+000685     05  300-MAX-REPEATS             PIC S9(4)   COMP VALUE +3.
+000687     05  300-MAX-TURNS               PIC S9(4)   COMP VALUE +25.
 000690
 000700 01  400-PROGRAM-COUNTERS.
 000710     05  400-HOLD-KW-LEN             PIC S9(4)   COMP VALUE ZERO.
@@ -75,6 +91,8 @@
 000750     05  400-OFFSET                  PIC S9(4)   COMP VALUE +0.
 000760     05  400-SUB                     PIC S9(4)   COMP VALUE ZERO.
 000770     05  400-SPACES-COUNT            PIC S9(4)   COMP VALUE ZERO.
+000775     05  400-REPEAT-COUNT            PIC S9(4)   COMP VALUE ZERO.
+000776     05  400-TURN-COUNT              PIC S9(4)   COMP VALUE ZERO.
 000780
 000790 01  500-KEYWORD-TABLE-DATA.
 000800     05  FILLER   PIC X(16)  VALUE "07can you ".
@@ -112,10 +130,18 @@
 001120     05  FILLER   PIC X(16)  VALUE "03yes ".
 001130     05  FILLER   PIC X(16)  VALUE "06friend ".
 001140     05  FILLER   PIC X(16)  VALUE "08computer ".
-001150     05  FILLER   PIC X(16)  VALUE "10NOKEYFOUND".
+001141     05  FILLER   PIC X(16)  VALUE "05youre ".
+001142     05  FILLER   PIC X(16)  VALUE "06i dont ".
+001143     05  FILLER   PIC X(16)  VALUE "10why cant i ".
+001144     05  FILLER   PIC X(16)  VALUE "06i cant ".
+001145     05  FILLER   PIC X(16)  VALUE "02im  ".
+001146     05  FILLER   PIC X(16)  VALUE "08paycheck ".
+001147     05  FILLER   PIC X(16)  VALUE "08benefits ".
+001148     05  FILLER   PIC X(16)  VALUE "04401k ".
+001149     05  FILLER   PIC X(16)  VALUE "10NOKEYFOUND".
 001160
 001170 01  500-KEYWORD-TABLE       REDEFINES 500-KEYWORD-TABLE-DATA.
-001180     05  500-KEYWORD-ENTRY       OCCURS 36 TIMES
+001180     05  500-KEYWORD-ENTRY       OCCURS 44 TIMES
 001190                                 INDEXED BY 500-K.
 001200         10  500-KW-LEN              PIC 9(02).
 001210         10  500-KEYWORD             PIC X(14).
@@ -139,6 +165,8 @@
 001390     05 520-OUR-OUT                  PIC X(03)   VALUE "0ur".
 001400     05 520-QMARK-OUT                PIC X(02)   VALUE "  ".
 001410     05 520-FSTOP-OUT                PIC X(02)   VALUE "  ".
+001415     05 520-DBLSPACE-IN              PIC X(02)   VALUE "  ".
+001416     05 520-DBLSPACE-OUT             PIC X(01)   VALUE " ".
 001420
 001430     05 520-ARE-IN                   PIC X(05)   VALUE " are ".
 001440     05 520-WERE-IN                  PIC X(06)   VALUE " were ".
@@ -388,8 +416,17 @@
 003880     05  PIC x(60)   VALUE "26Can you elaborate on that?".
 003890     05  PIC x(60)   VALUE "26That is quite interesting.".
 003900
+003901     05  PIC X(30)   VALUE "50Payroll questions go to Payr".
+003902     05  PIC X(30)   VALUE "oll at extension 4100.".
+003903
+003904     05  PIC X(30)   VALUE "53For benefits questions, cont".
+003905     05  PIC X(30)   VALUE "act HR at extension 4200.".
+003906
+003907     05  PIC X(30)   VALUE "55401(k) questions go to the R".
+003908     05  PIC X(30)   VALUE "etirement Plan desk, x4300.".
+003909
 003910 01  540-REPLY-TABLE         REDEFINES 540-REPLY-TABLE-DATA.
-003920     05  540-REPLY-ENTRY         OCCURS 112 TIMES
+003920     05  540-REPLY-ENTRY         OCCURS 115 TIMES
 003930                                 INDEXED BY 540-R.
 003940         10  540-REPLY-LENGTH        PIC 9(02).
 003950         10  540-REPLY               PIC X(58).
@@ -431,10 +468,18 @@
 004310     05  FILLER      PIC X(12)   VALUE "009000920092".
 004320     05  FILLER      PIC X(12)   VALUE "009300980098".
 004330     05  FILLER      PIC X(12)   VALUE "009901050105".
-004340     05  FILLER      PIC X(12)   VALUE "010601120112".
+004335     05  FILLER      PIC X(12)   VALUE "000600090009".
+004336     05  FILLER      PIC X(12)   VALUE "001000130013".
+004337     05  FILLER      PIC X(12)   VALUE "002000210021".
+004338     05  FILLER      PIC X(12)   VALUE "002500270027".
+004339     05  FILLER      PIC X(12)   VALUE "002800310031".
+004341     05  FILLER      PIC X(12)   VALUE "011301130113".
+004342     05  FILLER      PIC X(12)   VALUE "011401140114".
+004343     05  FILLER      PIC X(12)   VALUE "011501150115".
+004344     05  FILLER      PIC X(12)   VALUE "010601120112".
 004350
 004360 01  560-REPLY-LOCATER-TABLE REDEFINES 560-REPLY-LOCATER-DATA.
-004370   05  560-REPLY-LOCATER-ENTRY OCCURS 36 TIMES INDEXED BY 560-L.
+004370   05  560-REPLY-LOCATER-ENTRY OCCURS 44 TIMES INDEXED BY 560-L.
 004380         10  560-REPLY-LO            PIC 9(04).
 004390         10  560-REPLY-HI            PIC 9(04).
 004400         10  560-REPLY-LAST-USED     PIC 9(04).
@@ -452,8 +497,25 @@
 004520
 004530     05  600-NO-REPEAT-MSG           PIC X(32)   VALUE
 004540         "Please don't repeat yourself!".
+004542
+004544     05  600-SUGGEST-EXIT-MSG        PIC X(62)   VALUE
+004546         "We seem stuck.  Type 'shut up' if you'd like to stop.".
+004547
+004548     05  600-WRAP-UP-MSG             PIC X(48)   VALUE
+004549         "Let's pick this up again later.  Goodbye...".
 004550
-004560 PROCEDURE DIVISION.
+004552 01  700-TRANSCRIPT-STATUS           PIC X(02).
+004553
+004554 01  500-KEYWORD-FILE-STATUS         PIC X(02).
+004555
+004556 01  700-TRANSCRIPT-LINE.
+004557     05  700-TRANSCRIPT-TIMESTAMP    PIC X(26)   VALUE SPACES.
+004558     05  FILLER                      PIC X(01)   VALUE SPACE.
+004559     05  700-TRANSCRIPT-TAG          PIC X(04)   VALUE SPACES.
+004560     05  FILLER                      PIC X(01)   VALUE SPACE.
+004562     05  700-TRANSCRIPT-TEXT         PIC X(79)   VALUE SPACES.
+004564
+004566 PROCEDURE DIVISION.
 004570
 004580****************************************************************
 004590*    0 0 0 0 - M A I N L I N E .                               *
@@ -467,18 +529,55 @@
 004670
 004680     DISPLAY SPACE
 004690     MOVE SPACE                  TO 100-EOF-FLAG
+004695     PERFORM 0500-LOAD-KEYWORD-TABLE
 004700     DISPLAY 600-INITIAL-MESSAGE
+004701     OPEN EXTEND 700-TRANSCRIPT-FILE
+004702     IF 700-TRANSCRIPT-STATUS NOT = "00"
+004703         DISPLAY "Unable to open session transcript file."
+004704     END-IF
+004705     MOVE "ELZA"                 TO 700-TRANSCRIPT-TAG
+004706     MOVE 600-INITIAL-MESSAGE    TO 700-TRANSCRIPT-TEXT
+004708     PERFORM 7000-LOG-TRANSCRIPT-LINE
 004710     PERFORM UNTIL 88-100-ALL-DONE
 004720         ACCEPT 200-USER-INPUT
+004721         ADD 1 TO 400-TURN-COUNT
+004722         MOVE "USER"             TO 700-TRANSCRIPT-TAG
+004724         MOVE 200-USER-INPUT     TO 700-TRANSCRIPT-TEXT
+004726         PERFORM 7000-LOG-TRANSCRIPT-LINE
 004730         MOVE FUNCTION LOWER-CASE (200-USER-INPUT)
 004740                                 TO 210-USER-INPUT-LC
 004750         IF 210-USER-INPUT-LC (1:4) = 300-SHUT
 004760             SET 88-100-ALL-DONE TO TRUE
 004770             DISPLAY 600-GOODBYE-MESSAGE
+004772             MOVE "ELZA"         TO 700-TRANSCRIPT-TAG
+004774             MOVE 600-GOODBYE-MESSAGE TO 700-TRANSCRIPT-TEXT
+004776             PERFORM 7000-LOG-TRANSCRIPT-LINE
 004780         ELSE
-004790             IF 210-USER-INPUT-LC = 220-LAST-USER-INPUT
-004800                 DISPLAY 600-NO-REPEAT-MSG
+004781         IF 400-TURN-COUNT >= 300-MAX-TURNS
+004782             SET 88-100-ALL-DONE TO TRUE
+004783             DISPLAY 600-WRAP-UP-MSG
+004784             MOVE "ELZA"         TO 700-TRANSCRIPT-TAG
+004785             MOVE 600-WRAP-UP-MSG TO 700-TRANSCRIPT-TEXT
+004786             PERFORM 7000-LOG-TRANSCRIPT-LINE
+004787         ELSE
+004790             IF 400-TURN-COUNT > 1
+004791                AND 210-USER-INPUT-LC = 220-LAST-USER-INPUT
+004800                 ADD 1 TO 400-REPEAT-COUNT
+004801                 IF 400-REPEAT-COUNT >= 300-MAX-REPEATS
+004803                     DISPLAY 600-SUGGEST-EXIT-MSG
+004805                     MOVE "ELZA" TO 700-TRANSCRIPT-TAG
+004807                     MOVE 600-SUGGEST-EXIT-MSG
+004808                                 TO 700-TRANSCRIPT-TEXT
+004809                     PERFORM 7000-LOG-TRANSCRIPT-LINE
+004811                     MOVE ZERO TO 400-REPEAT-COUNT
+004813                 ELSE
+004815                     DISPLAY 600-NO-REPEAT-MSG
+004802                     MOVE "ELZA"     TO 700-TRANSCRIPT-TAG
+004804                     MOVE 600-NO-REPEAT-MSG TO 700-TRANSCRIPT-TEXT
+004806                     PERFORM 7000-LOG-TRANSCRIPT-LINE
+004817                 END-IF
 004810             ELSE
+004819                 MOVE ZERO TO 400-REPEAT-COUNT
 004820                 MOVE 210-USER-INPUT-LC
 004830                                 TO 220-LAST-USER-INPUT
 004840                 PERFORM 1000-SCAN-FOR-KEYWORD
@@ -487,13 +586,48 @@
 004870                 END-IF
 004880                 PERFORM 3000-BUILD-KEYWORD-REPLY
 004890             END-IF
+004895         END-IF
 004900         END-IF
 004910     END-PERFORM
 004920
+004922     CLOSE 700-TRANSCRIPT-FILE
 004930     STOP RUN.
 004940
-004950****************************************************************
-004960*    1 0 0 0 - S C A N - F O R - K E Y W O R D .               *
+004941****************************************************************
+004942*    0 5 0 0 - L O A D - K E Y W O R D - T A B L E .             *
+004943****************************************************************
+004944*    THE COMPILED-IN 500-KEYWORD-TABLE-DATA ABOVE IS ALWAYS THE  *
+004945*    DEFAULT.  IF AN OPERATOR HAS EDITED ELIZAKW.DAT, ITS LINES  *
+004946*    OVERLAY THE DEFAULT TABLE ENTRY BY ENTRY SO KEYWORDS CAN BE *
+004947*    TUNED WITHOUT A RECOMPILE.  A MISSING OR SHORT FILE LEAVES  *
+004948*    THE REMAINING COMPILED-IN ENTRIES UNTOUCHED.                *
+004949****************************************************************
+004950
+004951 0500-LOAD-KEYWORD-TABLE.
+004952
+004953     OPEN INPUT 500-KEYWORD-FILE
+004954     IF 500-KEYWORD-FILE-STATUS = "00"
+004955         SET 500-K TO 1
+004956         PERFORM 0510-LOAD-ONE-KEYWORD-REC
+004957             UNTIL 500-KEYWORD-FILE-STATUS NOT = "00"
+004958                OR 500-K > 300-MAX-KEYWORD-ENTRIES
+004959         CLOSE 500-KEYWORD-FILE
+004960     END-IF
+004961     .
+004962
+004963 0510-LOAD-ONE-KEYWORD-REC.
+004964
+004965     READ 500-KEYWORD-FILE INTO 500-KEYWORD-ENTRY (500-K)
+004966         AT END
+004967             MOVE "10" TO 500-KEYWORD-FILE-STATUS
+004968     END-READ
+004972     IF 500-KEYWORD-FILE-STATUS = "00"
+004973         ADD 1 TO 500-K
+004974     END-IF
+004975     .
+004976
+004977****************************************************************
+004975*    1 0 0 0 - S C A N - F O R - K E Y W O R D .               *
 004970****************************************************************
 004980*    SEARCH THE USER INPUT FOR KEYWORDS THAT WILL TRIGGER      *
 004990*    THE RESPONSES FROM THE REPLY TABLE.                       *
@@ -502,6 +636,7 @@
 005020 1000-SCAN-FOR-KEYWORD.
 005030
 005040     PERFORM 1100-MASK-STRING-HI
+005045     PERFORM 1150-COLLAPSE-SPACES
 005050
 005060     SET 88-100-KEYWORD-NOT-FOUND TO TRUE
 005070     MOVE ZERO                   TO 400-HOLD-OFFSET
@@ -574,14 +709,45 @@
 005740     MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC
 005750     .
 005760
+005761****************************************************************
+005762*    1 1 5 0 - C O L L A P S E - S P A C E S .                  *
+005763****************************************************************
+005764*    USERS WHO FAT-FINGER THE SPACE BAR LEAVE RUNS OF EXTRA      *
+005765*    SPACES BETWEEN WORDS, WHICH BREAKS THE SUBSTRING MATCH ON   *
+005766*    MULTI-WORD KEYWORDS LIKE "YOU ARE".  REPEATING THE          *
+005767*    DOUBLE-SPACE-TO-SINGLE-SPACE SUBSTITUTION COLLAPSES A RUN   *
+005768*    OF UP TO 16 SPACES DOWN TO ONE, THE SAME WAY THE TRAILING   *
+005769*    PUNCTUATION ABOVE IS STRIPPED BY REPEATED SUBSTITUTION.     *
 005770****************************************************************
-005780*    1 2 0 0 - R E S T O R E - S T R I N G - H I .             *
-005790****************************************************************
-005800*    AFTER COMPLETING THE KEYWORD SEARCH, RESTORE THE "HI"     *
-005810*    STRING IN THE USER INPUT.                                 *
-005820****************************************************************
-005830
-005840 1200-RESTORE-STRING-HI.
+005771
+005772 1150-COLLAPSE-SPACES.
+005773
+005774     MOVE FUNCTION SUBSTITUTE
+005775         (210-USER-INPUT-LC, 520-DBLSPACE-IN, 520-DBLSPACE-OUT)
+005776                                 TO 250-SUBSTITUTE-WORK
+005777     MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC
+005778     MOVE FUNCTION SUBSTITUTE
+005779         (210-USER-INPUT-LC, 520-DBLSPACE-IN, 520-DBLSPACE-OUT)
+005780                                 TO 250-SUBSTITUTE-WORK
+005781     MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC
+005782     MOVE FUNCTION SUBSTITUTE
+005783         (210-USER-INPUT-LC, 520-DBLSPACE-IN, 520-DBLSPACE-OUT)
+005784                                 TO 250-SUBSTITUTE-WORK
+005785     MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC
+005786     MOVE FUNCTION SUBSTITUTE
+005787         (210-USER-INPUT-LC, 520-DBLSPACE-IN, 520-DBLSPACE-OUT)
+005788                                 TO 250-SUBSTITUTE-WORK
+005789     MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC
+005790     .
+005791
+005792****************************************************************
+005793*    1 2 0 0 - R E S T O R E - S T R I N G - H I .             *
+005794****************************************************************
+005795*    AFTER COMPLETING THE KEYWORD SEARCH, RESTORE THE "HI"     *
+005796*    STRING IN THE USER INPUT.                                 *
+005797****************************************************************
+005798
+005799 1200-RESTORE-STRING-HI.
 005850
 005860     MOVE FUNCTION SUBSTITUTE
 005870         (210-USER-INPUT-LC, 520-THING-OUT, 520-THING-IN,
@@ -684,6 +850,9 @@
 006840     END-IF
 006850
 006860     DISPLAY 240-REPLY
+006862     MOVE "ELZA"                  TO 700-TRANSCRIPT-TAG
+006864     MOVE 240-REPLY               TO 700-TRANSCRIPT-TEXT
+006866     PERFORM 7000-LOG-TRANSCRIPT-LINE
 006870     .
 006880
 006890****************************************************************
@@ -716,4 +885,20 @@
 007160
 007170     MOVE 250-SUBSTITUTE-WORK TO 240-REPLY.
 007180
-007190 END PROGRAM ELIZA.
+007182****************************************************************
+007184*    7 0 0 0 - L O G - T R A N S C R I P T - L I N E .          *
+007186****************************************************************
+007188*    APPEND ONE LINE TO THE SESSION TRANSCRIPT FILE, TAGGED     *
+007190*    "USER" OR "ELZA" ACCORDING TO WHO SAID IT.                 *
+007192****************************************************************
+007194
+007196 7000-LOG-TRANSCRIPT-LINE.
+007197
+007198     MOVE FUNCTION CURRENT-DATE TO 700-TRANSCRIPT-TIMESTAMP.
+007199     WRITE 700-TRANSCRIPT-REC    FROM 700-TRANSCRIPT-LINE.
+007200     IF 700-TRANSCRIPT-STATUS NOT = "00"
+007201         DISPLAY "Unable to write session transcript line."
+007202     END-IF
+007203     .
+007204
+007206 END PROGRAM ELIZA.
