@@ -0,0 +1,160 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SHOPMENU.
+000030*--------------------------------
+000040* Top-level menu for the whole shop.  Lists every stand-alone
+000050* program in the directory and shells out to the one the
+000060* operator picks, then redisplays the menu when it finishes.
+000070*
+000080* Each listed program is its own compiled executable (STOP RUN,
+000090* not GOBACK) since every one of them is also run on its own
+000100* from the command line or from batch JCL, so this menu CALLs
+000110* "SYSTEM" to launch it as a separate run rather than CALLing it
+000120* in-process - an in-process CALL would hit the called program's
+000130* STOP RUN and end this menu along with it. Build each program
+000140* with cobc -x before picking it from this menu.
+000150*
+000160* 2026-08  JDF  New program.
+000165* 2026-08  JDF  Screen color now comes from SCRNCLR.CPY instead
+000166*                of a hardcoded foreground-color 6 on every line.
+000167* 2026-08  JDF  Added item 14, Help / about, which shells out to
+000168*                the new shophelp program.
+000170*--------------------------------
+000180 ENVIRONMENT DIVISION.
+000190
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220 77  MENU-PICK                        PIC 99 VALUE 0.
+000230     88  MENU-PICK-IS-VALID            VALUES 0 THRU 14.
+000240
+000250 77  ERROR-MESSAGE                    PIC X(79).
+000260
+000270 01  WS-SHELL-COMMAND                 PIC X(40) VALUE SPACES.
+000280
+000285     COPY SCRNCLR.
+000290 SCREEN SECTION.
+000300 01  MENU-SCREEN.
+000310     05  BLANK SCREEN.
+000320     05  foreground-color WS-FOREGROUND-COLOR
+000330         LINE  2 COL 20 VALUE "SHOP MAIN MENU - PLEASE SELECT:".
+000340     05  foreground-color WS-FOREGROUND-COLOR
+000350         LINE  4 COL 25 VALUE " 1. Phone number lookup system".
+000360     05  foreground-color WS-FOREGROUND-COLOR
+000370         LINE  5 COL 25 VALUE " 2. Print phone directory".
+000380     05  foreground-color WS-FOREGROUND-COLOR
+000390         LINE  6 COL 25 VALUE " 3. Print department roster".
+000400     05  foreground-color WS-FOREGROUND-COLOR
+000410         LINE  7 COL 25 VALUE " 4. Bulk-load phone directory".
+000420     05  foreground-color WS-FOREGROUND-COLOR
+000430         LINE  8 COL 25 VALUE " 5. Dump phone directory".
+000440     05  foreground-color WS-FOREGROUND-COLOR
+000450         LINE  9 COL 25 VALUE " 6. Nightly HR reconciliation".
+000460     05  foreground-color WS-FOREGROUND-COLOR
+000470         LINE 10 COL 25 VALUE " 7. Retirement income calculator".
+000480     05  foreground-color WS-FOREGROUND-COLOR
+000490         LINE 11 COL 25 VALUE " 8. Retirement performance".
+000500     05  foreground-color WS-FOREGROUND-COLOR
+000510         LINE 12 COL 25 VALUE " 9. Classic Tic-Tac-Toe".
+000520     05  foreground-color WS-FOREGROUND-COLOR
+000530         LINE 13 COL 25 VALUE "10. 3D Tic-Tac-Toe".
+000540     05  foreground-color WS-FOREGROUND-COLOR
+000550         LINE 14 COL 25 VALUE "11. Connect Four".
+000560     05  foreground-color WS-FOREGROUND-COLOR
+000570         LINE 15 COL 25 VALUE "12. Connect Four stats report".
+000580     05  foreground-color WS-FOREGROUND-COLOR
+000590         LINE 16 COL 25 VALUE "13. Talk to ELIZA".
+000600     05  foreground-color WS-FOREGROUND-COLOR
+000605         LINE 17 COL 25 VALUE "14. Help / about".
+000610     05  foreground-color WS-FOREGROUND-COLOR
+000615         LINE 18 COL 25 VALUE " 0. Exit this program".
+000620     05  foreground-color WS-FOREGROUND-COLOR
+000630         LINE 20 COL  1 VALUE "YOUR SELECTION".
+000640     05  foreground-color WS-FOREGROUND-COLOR
+000650         LINE 20 COL 16 PIC Z9 USING MENU-PICK.
+000660     05  foreground-color WS-FOREGROUND-COLOR
+000670         LINE 24 COL  1 PIC X(79) FROM ERROR-MESSAGE.
+000680
+000690 PROCEDURE DIVISION.
+000700 PROGRAM-BEGIN.
+000710     PERFORM MAIN-PROCESS.
+000715     STOP RUN.
+000720
+000730 MAIN-PROCESS.
+000740     PERFORM GET-MENU-PICK THRU DO-THE-PICK
+000745         WITH TEST AFTER
+000750         UNTIL MENU-PICK = 0.
+000760*--------------------------------
+000770* MENU
+000780*--------------------------------
+000790 GET-MENU-PICK.
+000800     MOVE SPACE TO ERROR-MESSAGE.
+000810     DISPLAY MENU-SCREEN.
+000820     ACCEPT MENU-SCREEN.
+000830
+000840 DO-THE-PICK.
+000850     IF MENU-PICK = 1
+000860         MOVE "phonescr"  TO WS-SHELL-COMMAND
+000870         PERFORM RUN-SHELL-COMMAND
+000880     ELSE
+000890     IF MENU-PICK = 2
+000900         MOVE "phonerpt"  TO WS-SHELL-COMMAND
+000910         PERFORM RUN-SHELL-COMMAND
+000920     ELSE
+000930     IF MENU-PICK = 3
+000940         MOVE "phonedept"  TO WS-SHELL-COMMAND
+000950         PERFORM RUN-SHELL-COMMAND
+000960     ELSE
+000970     IF MENU-PICK = 4
+000980         MOVE "phoneload"  TO WS-SHELL-COMMAND
+000990         PERFORM RUN-SHELL-COMMAND
+001000     ELSE
+001010     IF MENU-PICK = 5
+001020         MOVE "phonedump"  TO WS-SHELL-COMMAND
+001030         PERFORM RUN-SHELL-COMMAND
+001040     ELSE
+001050     IF MENU-PICK = 6
+001060         MOVE "phonerecn"  TO WS-SHELL-COMMAND
+001070         PERFORM RUN-SHELL-COMMAND
+001080     ELSE
+001090     IF MENU-PICK = 7
+001100         MOVE "retire-amounts-01"  TO WS-SHELL-COMMAND
+001110         PERFORM RUN-SHELL-COMMAND
+001120     ELSE
+001130     IF MENU-PICK = 8
+001140         MOVE "retirement-performance"  TO WS-SHELL-COMMAND
+001150         PERFORM RUN-SHELL-COMMAND
+001160     ELSE
+001170     IF MENU-PICK = 9
+001180         MOVE "tictac"  TO WS-SHELL-COMMAND
+001190         PERFORM RUN-SHELL-COMMAND
+001200     ELSE
+001210     IF MENU-PICK = 10
+001220         MOVE "Game-3D-TicTacToe"  TO WS-SHELL-COMMAND
+001230         PERFORM RUN-SHELL-COMMAND
+001240     ELSE
+001250     IF MENU-PICK = 11
+001260         MOVE "Game-Connect-4"  TO WS-SHELL-COMMAND
+001270         PERFORM RUN-SHELL-COMMAND
+001280     ELSE
+001290     IF MENU-PICK = 12
+001300         MOVE "Game-Connect-4-Stats-Report"  TO WS-SHELL-COMMAND
+001310         PERFORM RUN-SHELL-COMMAND
+001320     ELSE
+001330     IF MENU-PICK = 13
+001340         MOVE "eliza"  TO WS-SHELL-COMMAND
+001350         PERFORM RUN-SHELL-COMMAND
+001360     ELSE
+001362     IF MENU-PICK = 14
+001364         MOVE "shophelp"  TO WS-SHELL-COMMAND
+001366         PERFORM RUN-SHELL-COMMAND
+001368     ELSE
+001370     IF MENU-PICK = 0
+001380         PERFORM PROGRAM-DONE
+001390     ELSE
+001400         MOVE "Please enter a number from the menu."
+001410             TO ERROR-MESSAGE.
+001420
+001430 RUN-SHELL-COMMAND.
+001440     CALL "SYSTEM" USING WS-SHELL-COMMAND.
+001450
+001490 PROGRAM-DONE.
+001500     STOP RUN.
